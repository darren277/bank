@@ -11,6 +11,7 @@
        FILE SECTION.
 
        WORKING-STORAGE SECTION.
+       COPY "dbconfig".
        01  WS-REQUEST-METHOD      PIC X(10).
        01  WS-QUERY-STRING        PIC X(256).
        01  WS-RESPONSE            PIC X(2048).
@@ -18,19 +19,85 @@
        01  WS-SQL-COMMAND         PIC X(500).
        01  WS-SHELL-COMMAND       PIC X(600).
        01  WS-RETURN-CODE         PIC S9(4) COMP.
-       01  WS-OUTPUT              PIC X(1024).
+       01  WS-PIPE-HANDLE         PIC S9(18) COMP.
+       01  WS-FGETS-RESULT        USAGE POINTER.
        01  WS-END-OF-FILE         PIC X VALUE 'N'.
        01  WS-PROCESS-OUTPUT-RECORD PIC X(1024).
        01  CRLF                   PIC X(2) VALUE X"0D0A".
        01  WS-DOUBLE-QUOTE        PIC X(1) VALUE '"'.
+       01  WS-ERROR-MESSAGE       PIC X(100).
+       01  WS-STATUS-CODE         PIC X(3) VALUE "500".
+       01  WS-RATE-LIMIT-OK       PIC X(1) VALUE 'Y'.
+       01  WS-RATE-LIMIT-KEY      PIC X(30) VALUE SPACES.
+       01  WS-REMOTE-ADDR         PIC X(30) VALUE SPACES.
+       01  WS-ENV-VAR-DEBUG-BOOL  PIC X.
+       01  WS-DEBUG-MODE          PIC X VALUE 'N'.
+           88  DEBUG-ON           VALUE 'Y'.
+           88  DEBUG-OFF          VALUE 'N'.
+
+       *> Pagination: which page of results, and how many rows a page
+       *> holds. Keeps a busy account's history from being packed into
+       *> one fixed-size buffer until it silently truncates.
+       01  WS-PAGE                PIC 9(5) VALUE 1.
+       01  WS-PAGE-SIZE           PIC 9(5) VALUE 25.
+       01  WS-SQL-OFFSET          PIC 9(9) VALUE 0.
+
+       *> Query-string token splitting
+       01  WS-TOKEN-TABLE.
+           05 WS-TOKEN OCCURS 6 TIMES PIC X(100).
+       01  WS-TOKEN-COUNT         PIC 9(2) VALUE 0.
+       01  WS-TOKEN-IDX           PIC 9(2) VALUE 0.
+       01  WS-CURRENT-TOKEN       PIC X(100).
+       01  WS-DUMMY-KEY           PIC X(30).
+       01  WS-DUMMY-VAL           PIC X(30).
+
+       *> Optional filters -- SPACES means "no filter applied".
+       01  WS-DATE-FROM           PIC X(10) VALUE SPACES.
+       01  WS-DATE-TO             PIC X(10) VALUE SPACES.
+       01  WS-TSX-TYPE-FILTER     PIC X(1) VALUE SPACE.
+       01  WS-SQL-WHERE           PIC X(300).
+       01  WS-FILTER-VALID        PIC X(1) VALUE 'Y'.
+       01  WS-DATE-CHECK          PIC X(10).
+       01  WS-ACCOUNT-VALID       PIC X(1) VALUE 'Y'.
+       01  WS-DATE-CHECK-IDX      PIC 9(2) COMP.
+       01  WS-FULL-RESPONSE       PIC X(2200) VALUE SPACES.
+
+      *> Response format -- "json" (default, an array of objects) or
+      *> "csv" (a header row plus one line per transaction).
+       01  WS-FORMAT              PIC X(4) VALUE "json".
+
+       *> Additional working storage for JSON construction
+       01  WS-TRANSACTION-ID      PIC 9(5).
+       01  WS-TRANSACTION-TYPE    PIC X(1).
+       01  WS-AMOUNT              PIC 9(15)V99.
+       01  WS-TIMESTAMP           PIC X(30).
+       01  WS-CURRENCY            PIC X(3).
+       01  WS-JSON-OBJECT         PIC X(256).
+
+       *> Working fields for JSON string escaping
+       01  WS-ESCAPE-IN           PIC X(30) VALUE SPACES.
+       01  WS-ESCAPE-OUT          PIC X(62) VALUE SPACES.
+       01  WS-ESCAPE-OUT-LEN      PIC 9(4) COMP VALUE 0.
+       01  WS-ESCAPE-IDX          PIC 9(4) COMP VALUE 0.
+       01  WS-ESCAPE-CHAR         PIC X(1).
+       01  WS-TRANSACTION-TYPE-ESC PIC X(62) VALUE SPACES.
+       01  WS-TIMESTAMP-ESC       PIC X(62) VALUE SPACES.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           ACCEPT WS-ENV-VAR-DEBUG-BOOL FROM ENVIRONMENT "DEBUG_MODE"
+           IF WS-ENV-VAR-DEBUG-BOOL = 'Y'
+               SET DEBUG-ON TO TRUE
+           ELSE
+               SET DEBUG-OFF TO TRUE
+           END-IF
            PERFORM GET-ENVIRONMENT-PARA
            IF WS-REQUEST-METHOD = "GET"
                PERFORM HANDLE-GET-PARA
            ELSE
-               PERFORM SEND-ERROR-PARA "Unsupported HTTP Method."
+               MOVE "405" TO WS-STATUS-CODE
+               MOVE "Unsupported HTTP Method." TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
            END-IF
            GOBACK.
 
@@ -40,58 +107,221 @@
 
        HANDLE-GET-PARA.
            *> Example:
-           *> /cgi-bin/get_transactions_api.cgi?account=1234567890
+           *> /cgi-bin/get_transactions_api.cgi?account=1234567890&page=2&limit=25
            PERFORM PARSE-QUERY-STRING-PARA
-           PERFORM RETRIEVE-TRANSACTIONS-PARA
-           PERFORM SEND-JSON-RESPONSE-PARA.
+           PERFORM VALIDATE-FILTERS-PARA
+           IF WS-FILTER-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Invalid account, date_from, date_to, or type filter."
+                   TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
+           ELSE
+               PERFORM CHECK-RATE-LIMIT-PARA
+               IF WS-RATE-LIMIT-OK NOT = 'Y'
+                   MOVE "429" TO WS-STATUS-CODE
+                   MOVE "Rate limit exceeded -- try again later."
+                       TO WS-ERROR-MESSAGE
+                   PERFORM SEND-ERROR-PARA
+               ELSE
+                   PERFORM RETRIEVE-TRANSACTIONS-PARA
+                   PERFORM SEND-JSON-RESPONSE-PARA
+               END-IF
+           END-IF.
+
+       VALIDATE-FILTERS-PARA.
+           *> date_from/date_to/type ride straight into the SQL text in
+           *> BUILD-WHERE-CLAUSE-PARA -- pin them down to a strict
+           *> YYYY-MM-DD shape and a one-character whitelist before that
+           *> happens, the same way VALIDATE-ACCOUNT-SUB pins down an
+           *> account number.
+           MOVE 'Y' TO WS-FILTER-VALID
+           IF WS-ACCOUNT-NUMBER NOT = SPACES
+               CALL "VALIDATE-ACCOUNT-SUB" USING
+                   WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID
+               IF WS-ACCOUNT-VALID NOT = 'Y'
+                   MOVE 'N' TO WS-FILTER-VALID
+               END-IF
+           END-IF
+           IF FUNCTION TRIM(WS-DATE-FROM) NOT = SPACES
+               MOVE WS-DATE-FROM TO WS-DATE-CHECK
+               PERFORM CHECK-DATE-FORMAT-PARA
+           END-IF
+           IF FUNCTION TRIM(WS-DATE-TO) NOT = SPACES
+               MOVE WS-DATE-TO TO WS-DATE-CHECK
+               PERFORM CHECK-DATE-FORMAT-PARA
+           END-IF
+           IF WS-TSX-TYPE-FILTER NOT = SPACE
+               IF WS-TSX-TYPE-FILTER NOT = 'W' AND
+                       WS-TSX-TYPE-FILTER NOT = 'D' AND
+                       WS-TSX-TYPE-FILTER NOT = 'F' AND
+                       WS-TSX-TYPE-FILTER NOT = 'T'
+                   MOVE 'N' TO WS-FILTER-VALID
+               END-IF
+           END-IF.
+
+       CHECK-DATE-FORMAT-PARA.
+           *> WS-DATE-CHECK must be exactly 9999-99-99 -- a dash in
+           *> positions 5 and 8, digits everywhere else.
+           IF WS-DATE-CHECK(5:1) NOT = "-" OR
+                   WS-DATE-CHECK(8:1) NOT = "-"
+               MOVE 'N' TO WS-FILTER-VALID
+           ELSE
+               PERFORM VARYING WS-DATE-CHECK-IDX FROM 1 BY 1
+                       UNTIL WS-DATE-CHECK-IDX > 10
+                   IF WS-DATE-CHECK-IDX NOT = 5 AND
+                           WS-DATE-CHECK-IDX NOT = 8
+                       IF WS-DATE-CHECK(WS-DATE-CHECK-IDX:1) NOT NUMERIC
+                           MOVE 'N' TO WS-FILTER-VALID
+                       END-IF
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       CHECK-RATE-LIMIT-PARA.
+           *> Keyed on the account being looked up when one was given;
+           *> falls back to the caller's own address so an
+           *> unfiltered/no-account lookup still gets a limiting key.
+           MOVE SPACES TO WS-RATE-LIMIT-KEY
+           IF WS-ACCOUNT-NUMBER NOT = SPACES
+               MOVE WS-ACCOUNT-NUMBER TO WS-RATE-LIMIT-KEY
+           ELSE
+               MOVE SPACES TO WS-REMOTE-ADDR
+               ACCEPT WS-REMOTE-ADDR FROM ENVIRONMENT "REMOTE_ADDR"
+               MOVE WS-REMOTE-ADDR TO WS-RATE-LIMIT-KEY
+           END-IF
+           CALL "RATE-LIMIT-SUB" USING
+               WS-RATE-LIMIT-KEY WS-RATE-LIMIT-OK.
 
        PARSE-QUERY-STRING-PARA.
-           *> Simple parser: assumes query string format is account=AAAA
-           UNSTRING WS-QUERY-STRING DELIMITED BY "=" INTO
-               WS-ACCOUNT-NUMBER
-           WITH POINTER
-               8.  *> Skip "account="
+           MOVE SPACES TO WS-ACCOUNT-NUMBER
+           MOVE 1 TO WS-PAGE
+           MOVE 25 TO WS-PAGE-SIZE
+           MOVE SPACES TO WS-TOKEN-TABLE
+           MOVE 0 TO WS-TOKEN-COUNT
+           MOVE SPACES TO WS-DATE-FROM WS-DATE-TO
+           MOVE SPACE TO WS-TSX-TYPE-FILTER
+           MOVE "json" TO WS-FORMAT
+
+           INSPECT WS-QUERY-STRING REPLACING ALL X"0A" BY SPACE
+           INSPECT WS-QUERY-STRING REPLACING ALL X"0D" BY SPACE
+
+           UNSTRING WS-QUERY-STRING DELIMITED BY "&" INTO
+               WS-TOKEN(1) WS-TOKEN(2) WS-TOKEN(3)
+               WS-TOKEN(4) WS-TOKEN(5) WS-TOKEN(6)
+               TALLYING IN WS-TOKEN-COUNT
+           END-UNSTRING
+
+           PERFORM VARYING WS-TOKEN-IDX FROM 1 BY 1
+                   UNTIL WS-TOKEN-IDX > WS-TOKEN-COUNT
+               MOVE WS-TOKEN(WS-TOKEN-IDX) TO WS-CURRENT-TOKEN
+               PERFORM PROCESS-QUERY-TOKEN-PARA
+           END-PERFORM
+
+           IF WS-PAGE = 0
+               MOVE 1 TO WS-PAGE
+           END-IF
+           IF WS-PAGE-SIZE = 0
+               MOVE 25 TO WS-PAGE-SIZE
+           END-IF
+
+           COMPUTE WS-SQL-OFFSET = (WS-PAGE - 1) * WS-PAGE-SIZE
+
+           PERFORM BUILD-WHERE-CLAUSE-PARA.
+
+       PROCESS-QUERY-TOKEN-PARA.
+           MOVE SPACES TO WS-DUMMY-KEY WS-DUMMY-VAL
+           UNSTRING WS-CURRENT-TOKEN DELIMITED BY "="
+               INTO WS-DUMMY-KEY WS-DUMMY-VAL
+           END-UNSTRING
+
+           EVALUATE FUNCTION TRIM(WS-DUMMY-KEY)
+               WHEN "account"
+                   MOVE WS-DUMMY-VAL TO WS-ACCOUNT-NUMBER
+               WHEN "page"
+                   COMPUTE WS-PAGE = FUNCTION NUMVAL(WS-DUMMY-VAL)
+               WHEN "limit"
+                   COMPUTE WS-PAGE-SIZE = FUNCTION NUMVAL(WS-DUMMY-VAL)
+               WHEN "date_from"
+                   MOVE WS-DUMMY-VAL TO WS-DATE-FROM
+               WHEN "date_to"
+                   MOVE WS-DUMMY-VAL TO WS-DATE-TO
+               WHEN "type"
+                   MOVE WS-DUMMY-VAL TO WS-TSX-TYPE-FILTER
+               WHEN "format"
+                   MOVE FUNCTION TRIM(WS-DUMMY-VAL) TO WS-FORMAT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+       BUILD-WHERE-CLAUSE-PARA.
+           MOVE SPACES TO WS-SQL-WHERE
+           IF FUNCTION TRIM(WS-DATE-FROM) NOT = SPACES
+               STRING FUNCTION TRIM(WS-SQL-WHERE)
+                   " AND timestamp >= '" FUNCTION TRIM(WS-DATE-FROM) "'"
+                   INTO WS-SQL-WHERE
+           END-IF
+           IF FUNCTION TRIM(WS-DATE-TO) NOT = SPACES
+               STRING FUNCTION TRIM(WS-SQL-WHERE)
+                   " AND timestamp < ('" FUNCTION TRIM(WS-DATE-TO)
+                   "'::date + INTERVAL '1 day')"
+                   INTO WS-SQL-WHERE
+           END-IF
+           IF WS-TSX-TYPE-FILTER NOT = SPACE
+               STRING FUNCTION TRIM(WS-SQL-WHERE)
+                   " AND transaction_type = '" WS-TSX-TYPE-FILTER "'"
+                   INTO WS-SQL-WHERE
+           END-IF.
 
        RETRIEVE-TRANSACTIONS-PARA.
-           *> Construct the SQL command
+           *> Construct the SQL command, bounded to one page of rows
+           *> so a long history comes back in chunks instead of
+           *> whatever happens to fit in WS-RESPONSE.
            STRING
                "SELECT transaction_id, transaction_type, "
-               "amount, timestamp "
+               "amount, timestamp, COALESCE(currency, 'USD') "
                "FROM transactions WHERE account_number = '"
-               WS-ACCOUNT-NUMBER "';"
+               WS-ACCOUNT-NUMBER "'" FUNCTION TRIM(WS-SQL-WHERE) " "
+               "ORDER BY transaction_id LIMIT " WS-PAGE-SIZE
+               " OFFSET " WS-SQL-OFFSET ";"
                INTO WS-SQL-COMMAND.
 
            *> Construct the shell command
            STRING
-               "psql -d banking_db -c "
-               WS-DOUBLE-QUOTE WS-SQL-COMMAND WS-DOUBLE-QUOTE " -t -A"
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A"
                INTO WS-SHELL-COMMAND.
 
-           DISPLAY "Executing: " WS-SHELL-COMMAND.
+           IF DEBUG-ON
+               DISPLAY "Executing: " WS-SHELL-COMMAND
+           END-IF.
 
            *> Open a pipe to read the output of the shell command
            CALL "popen" USING WS-SHELL-COMMAND, "r"
-               RETURNING WS-OUTPUT.
+               RETURNING WS-PIPE-HANDLE.
 
-           IF WS-OUTPUT = NULL
-               PERFORM SEND-ERROR-PARA "Error executing psql command."
-               STOP RUN
+           IF WS-PIPE-HANDLE = 0
+               MOVE "Error executing psql command." TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
            END-IF.
 
-           *> Initialize JSON array
-           STRING "["
-               INTO WS-RESPONSE.
+           *> Initialize the body: an opening "[" for JSON, or the
+           *> column header row for CSV.
+           IF WS-FORMAT = "csv"
+               STRING "id,type,amount,timestamp,currency" CRLF INTO WS-RESPONSE
+           ELSE
+               STRING "[" INTO WS-RESPONSE
+           END-IF.
 
            PERFORM UNTIL WS-END-OF-FILE = "Y"
                CALL "fgets" USING
-                   WS-PROCESS-OUTPUT-RECORD, 1024, WS-OUTPUT
-                   RETURNING WS-PROCESS-OUTPUT-RECORD.
-               IF WS-PROCESS-OUTPUT-RECORD = NULL
+                   WS-PROCESS-OUTPUT-RECORD, 1024, WS-PIPE-HANDLE
+                   RETURNING WS-FGETS-RESULT
+               IF WS-FGETS-RESULT = NULL
                    MOVE "Y" TO WS-END-OF-FILE
                ELSE
-                   IF WS-RESPONSE NOT = "["
-                       STRING "," INTO WS-RESPONSE.
-                   END-IF
                    *> Parse the record
                    UNSTRING WS-PROCESS-OUTPUT-RECORD
                        DELIMITED BY "|" INTO
@@ -99,55 +329,126 @@
                        WS-TRANSACTION-TYPE
                        WS-AMOUNT
                        WS-TIMESTAMP
-                   WITH POINTER
-                       3   *> Assuming transaction_id is up to 3 digits
-
-                   *> Construct JSON object
-                   STRING
-                       "{" WS-DOUBLE-QUOTE "id" WS-DOUBLE-QUOTE ":"
-                       WS-DOUBLE-QUOTE WS-TRANSACTION-ID WS-DOUBLE-QUOTE
-                       ", " WS-DOUBLE-QUOTE "type" WS-DOUBLE-QUOTE ": "
-                       WS-DOUBLE-QUOTE WS-TRANSACTION-TYPE
-                       WS-DOUBLE-QUOTE ", " WS-DOUBLE-QUOTE
-                       "amount" WS-DOUBLE-QUOTE ": " WS-AMOUNT
-                       ", " WS-DOUBLE-QUOTE "timestamp" WS-DOUBLE-QUOTE
-                       ": " WS-DOUBLE-QUOTE WS-TIMESTAMP WS-DOUBLE-QUOTE
-                       "}"
-                       INTO WS-JSON-OBJECT.
-
-                   *> Append to JSON array
-                   STRING WS-RESPONSE WS-JSON-OBJECT INTO WS-RESPONSE.
+                       WS-CURRENCY
+                   END-UNSTRING
+
+                   IF WS-FORMAT = "csv"
+                       PERFORM APPEND-CSV-ROW-PARA
+                   ELSE
+                       PERFORM APPEND-JSON-ROW-PARA
+                   END-IF
                END-IF
            END-PERFORM.
 
            *> Close the pipe
-           CALL "pclose" USING WS-OUTPUT
+           CALL "pclose" USING WS-PIPE-HANDLE
                RETURNING WS-RETURN-CODE.
 
-           *> Close JSON array
-           STRING "]" INTO WS-RESPONSE.
+           *> Close the JSON array -- CSV has no closing delimiter
+           IF WS-FORMAT NOT = "csv"
+               STRING WS-RESPONSE "]" INTO WS-RESPONSE
+           END-IF.
 
-       SEND-JSON-RESPONSE-PARA.
+       APPEND-JSON-ROW-PARA.
+           IF WS-RESPONSE NOT = "["
+               STRING WS-RESPONSE "," INTO WS-RESPONSE
+           END-IF
+
+           *> A stray quote or backslash in transaction_type or
+           *> timestamp would otherwise land in the JSON body unescaped
+           *> and break every client parsing this response.
+           MOVE SPACES TO WS-ESCAPE-IN
+           MOVE WS-TRANSACTION-TYPE TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING-PARA
+           MOVE WS-ESCAPE-OUT TO WS-TRANSACTION-TYPE-ESC
+
+           MOVE SPACES TO WS-ESCAPE-IN
+           MOVE WS-TIMESTAMP TO WS-ESCAPE-IN
+           PERFORM ESCAPE-JSON-STRING-PARA
+           MOVE WS-ESCAPE-OUT TO WS-TIMESTAMP-ESC
+
+           *> Construct JSON object
            STRING
-               "Content-Type: application/json"
-               CRLF
-               "Content-Length: " FUNCTION LENGTH(WS-RESPONSE)
-               CRLF
+               "{" WS-DOUBLE-QUOTE "id" WS-DOUBLE-QUOTE ":"
+               WS-DOUBLE-QUOTE WS-TRANSACTION-ID WS-DOUBLE-QUOTE
+               ", " WS-DOUBLE-QUOTE "type" WS-DOUBLE-QUOTE ": "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-TRANSACTION-TYPE-ESC)
+               WS-DOUBLE-QUOTE ", " WS-DOUBLE-QUOTE
+               "amount" WS-DOUBLE-QUOTE ": " WS-AMOUNT
+               ", " WS-DOUBLE-QUOTE "timestamp" WS-DOUBLE-QUOTE
+               ": " WS-DOUBLE-QUOTE FUNCTION TRIM(WS-TIMESTAMP-ESC)
+               WS-DOUBLE-QUOTE
+               ", " WS-DOUBLE-QUOTE "currency" WS-DOUBLE-QUOTE
+               ": " WS-DOUBLE-QUOTE FUNCTION TRIM(WS-CURRENCY) WS-DOUBLE-QUOTE
+               "}"
+               INTO WS-JSON-OBJECT
+
+           *> Append to JSON array
+           STRING WS-RESPONSE WS-JSON-OBJECT INTO WS-RESPONSE.
+
+       ESCAPE-JSON-STRING-PARA.
+           *> Walks WS-ESCAPE-IN one character at a time, doubling up a
+           *> backslash ahead of any embedded quote or backslash so the
+           *> result is safe to place inside a JSON string literal.
+           MOVE SPACES TO WS-ESCAPE-OUT
+           MOVE 0 TO WS-ESCAPE-OUT-LEN
+           PERFORM VARYING WS-ESCAPE-IDX FROM 1 BY 1
+                   UNTIL WS-ESCAPE-IDX > FUNCTION LENGTH(FUNCTION TRIM(WS-ESCAPE-IN))
+               MOVE WS-ESCAPE-IN(WS-ESCAPE-IDX:1) TO WS-ESCAPE-CHAR
+               IF WS-ESCAPE-CHAR = WS-DOUBLE-QUOTE OR WS-ESCAPE-CHAR = "\"
+                   ADD 1 TO WS-ESCAPE-OUT-LEN
+                   MOVE "\" TO WS-ESCAPE-OUT(WS-ESCAPE-OUT-LEN:1)
+               END-IF
+               ADD 1 TO WS-ESCAPE-OUT-LEN
+               MOVE WS-ESCAPE-CHAR TO WS-ESCAPE-OUT(WS-ESCAPE-OUT-LEN:1)
+           END-PERFORM.
+
+       APPEND-CSV-ROW-PARA.
+           *> None of the four columns can themselves contain a comma
+           *> or a quote, so a plain comma-joined line is safe as-is.
+           STRING
+               WS-TRANSACTION-ID ","
+               WS-TRANSACTION-TYPE ","
+               WS-AMOUNT ","
+               FUNCTION TRIM(WS-TIMESTAMP) ","
+               FUNCTION TRIM(WS-CURRENCY)
                CRLF
-               WS-RESPONSE
-               INTO WS-RESPONSE.
-           DISPLAY WS-RESPONSE.
+               INTO WS-JSON-OBJECT
+
+           STRING WS-RESPONSE WS-JSON-OBJECT INTO WS-RESPONSE.
+
+       SEND-JSON-RESPONSE-PARA.
+           *> Build the headers plus body into WS-FULL-RESPONSE, a field
+           *> distinct from WS-RESPONSE -- STRINGing WS-RESPONSE into
+           *> itself with earlier literals ahead of it would overwrite
+           *> the body before it got appended.
+           IF WS-FORMAT = "csv"
+               STRING
+                   "Content-Type: text/csv"
+                   CRLF
+                   "Content-Disposition: attachment; filename=""transactions.csv"""
+                   CRLF
+                   "Content-Length: " FUNCTION LENGTH(WS-RESPONSE)
+                   CRLF
+                   CRLF
+                   WS-RESPONSE
+                   INTO WS-FULL-RESPONSE
+           ELSE
+               STRING
+                   "Content-Type: application/json"
+                   CRLF
+                   "Content-Length: " FUNCTION LENGTH(WS-RESPONSE)
+                   CRLF
+                   CRLF
+                   WS-RESPONSE
+                   INTO WS-FULL-RESPONSE
+           END-IF.
+           DISPLAY WS-FULL-RESPONSE.
 
        SEND-ERROR-PARA.
            *> Display HTTP error response
+           DISPLAY "Status: " WS-STATUS-CODE
            DISPLAY "Content-Type: text/plain"
            DISPLAY CRLF
-           DISPLAY "Error: " WS-RESPONSE.
+           DISPLAY "Error: " WS-ERROR-MESSAGE.
            STOP RUN.
-
-       *> Additional working storage for JSON construction
-       01  WS-TRANSACTION-ID      PIC 9(5).
-       01  WS-TRANSACTION-TYPE    PIC X(1).
-       01  WS-AMOUNT              PIC 9(15)V99.
-       01  WS-TIMESTAMP           PIC X(30).
-       01  WS-JSON-OBJECT         PIC X(256).

@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANAGE-ACCOUNT-HOLDERS.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Every record layout elsewhere in this system assumes one
+      *> implicit owner per account number. This program is the front
+      *> door to the account_holders table that lifts that assumption:
+      *> an account can list two or more holders, each free to
+      *> transact against it, instead of the system only ever knowing
+      *> about a single anonymous owner.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSQL-RESULT-FILE ASSIGN TO "./psql_result.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSQL-RESULT-FILE.
+       01  PSQL-RESULT-RECORD    PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-ACTION             PIC X(1).
+       01  WS-ACCOUNT-NUMBER     PIC X(10) VALUE SPACES.
+       01  WS-ACCOUNT-VALID      PIC X(1) VALUE 'Y'.
+       01  WS-HOLDER-NAME        PIC X(60) VALUE SPACES.
+       01  WS-HOLDER-ROLE        PIC X(1) VALUE SPACES.
+           88  WS-ROLE-PRIMARY   VALUE 'P'.
+           88  WS-ROLE-JOINT     VALUE 'J'.
+       01  WS-SQL-COMMAND        PIC X(700).
+       01  WS-SHELL-COMMAND      PIC X(900).
+       01  WS-RETURN-CODE        PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE       PIC X(1) VALUE '"'.
+       01  WS-PSQL-RESULT        PIC X(200).
+       01  WS-END-OF-FILE        PIC X(1) VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "Enter Account Number:"
+           ACCEPT WS-ACCOUNT-NUMBER
+
+           CALL "VALIDATE-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               DISPLAY "Invalid account number format."
+               GOBACK
+           END-IF
+
+           DISPLAY "Enter Action (A=Add holder, R=Remove holder, "
+               "L=List holders):"
+           ACCEPT WS-ACTION
+
+           EVALUATE WS-ACTION
+               WHEN "A"
+                   PERFORM ADD-HOLDER-PARA
+               WHEN "R"
+                   PERFORM REMOVE-HOLDER-PARA
+               WHEN "L"
+                   PERFORM LIST-HOLDERS-PARA
+               WHEN OTHER
+                   DISPLAY "Invalid action -- must be A, R, or L."
+           END-EVALUATE
+
+           GOBACK.
+
+       ADD-HOLDER-PARA.
+           DISPLAY "Enter Holder Name:"
+           ACCEPT WS-HOLDER-NAME
+           DISPLAY "Enter Holder Role (P=Primary, J=Joint):"
+           ACCEPT WS-HOLDER-ROLE
+
+           IF NOT WS-ROLE-PRIMARY AND NOT WS-ROLE-JOINT
+               DISPLAY "Invalid role -- must be P or J."
+               GOBACK
+           END-IF
+
+           IF FUNCTION TRIM(WS-HOLDER-NAME) = SPACES
+               DISPLAY "Holder name is required."
+               GOBACK
+           END-IF
+
+           STRING
+               "INSERT INTO account_holders (account_number, "
+               "holder_name, holder_role, added_date) VALUES ('"
+               FUNCTION TRIM(WS-ACCOUNT-NUMBER) "', '"
+               FUNCTION TRIM(WS-HOLDER-NAME) "', '"
+               WS-HOLDER-ROLE "', CURRENT_DATE) RETURNING holder_id;"
+               INTO WS-SQL-COMMAND.
+
+           PERFORM RUN-HOLDERS-SQL-PARA.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error adding holder. Return code: " WS-RETURN-CODE
+           ELSE
+               IF WS-PSQL-RESULT = SPACES
+                   DISPLAY "Holder could not be added."
+               ELSE
+                   DISPLAY "Holder added. Holder ID: " WS-PSQL-RESULT
+               END-IF
+           END-IF.
+
+       REMOVE-HOLDER-PARA.
+           DISPLAY "Enter Holder Name to remove:"
+           ACCEPT WS-HOLDER-NAME
+
+           STRING
+               "DELETE FROM account_holders WHERE account_number = '"
+               FUNCTION TRIM(WS-ACCOUNT-NUMBER) "' AND holder_name = '"
+               FUNCTION TRIM(WS-HOLDER-NAME) "' RETURNING holder_id;"
+               INTO WS-SQL-COMMAND.
+
+           PERFORM RUN-HOLDERS-SQL-PARA.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error removing holder. Return code: " WS-RETURN-CODE
+           ELSE
+               IF WS-PSQL-RESULT = SPACES
+                   DISPLAY "Holder not found on this account."
+               ELSE
+                   DISPLAY "Holder removed."
+               END-IF
+           END-IF.
+
+       LIST-HOLDERS-PARA.
+           STRING
+               "SELECT holder_name || ' (' || holder_role || ')' "
+               "FROM account_holders WHERE account_number = '"
+               FUNCTION TRIM(WS-ACCOUNT-NUMBER) "' ORDER BY holder_id;"
+               INTO WS-SQL-COMMAND.
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND)
+                 WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+                 INTO WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "MANAGE-ACCOUNT-HOLDERS" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error listing holders. Return code: " WS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE 'N' TO WS-END-OF-FILE
+           DISPLAY "Holders on account " FUNCTION TRIM(WS-ACCOUNT-NUMBER) ":"
+           OPEN INPUT PSQL-RESULT-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ PSQL-RESULT-FILE INTO PSQL-RESULT-RECORD
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END DISPLAY "  " FUNCTION TRIM(PSQL-RESULT-RECORD)
+               END-READ
+           END-PERFORM
+           CLOSE PSQL-RESULT-FILE.
+
+       RUN-HOLDERS-SQL-PARA.
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+                 INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "MANAGE-ACCOUNT-HOLDERS" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           MOVE SPACES TO WS-PSQL-RESULT
+           IF WS-RETURN-CODE = 0
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+           END-IF.
+
+       END PROGRAM MANAGE-ACCOUNT-HOLDERS.

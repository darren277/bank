@@ -6,48 +6,137 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PSQL-RESULT-FILE ASSIGN TO "./psql_result.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
+       FD  PSQL-RESULT-FILE.
+       01  PSQL-RESULT-RECORD    PIC X(20).
 
        WORKING-STORAGE SECTION.
+       COPY "dbconfig".
        01  WS-ACCOUNT-NUMBER     PIC X(10).
+       01  WS-TARGET-ACCOUNT     PIC X(10).
        01  WS-TRANS-TYPE         PIC X(1).
        01  WS-AMOUNT             PIC 9(15)V99.
        01  WS-SQL-COMMAND        PIC X(500).
        01  WS-SHELL-COMMAND      PIC X(600).
+       01  WS-TRANSFER-SQL       PIC X(1000).
+       01  WS-TRANSFER-SHELL     PIC X(1200).
        01  WS-RETURN-CODE        PIC S9(4) COMP.
        01  WS-DOUBLE-QUOTE    PIC X(1) VALUE '"'.
+       01  WS-RETRY-SQL-BUFFER   PIC X(1000) VALUE SPACES.
+       01  WS-PSQL-RESULT        PIC X(20).
+       01  WS-ACCOUNT-VALID      PIC X(1) VALUE 'Y'.
+       01  WS-FORMATTED-AMOUNT   PIC Z(13)9.99.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
            DISPLAY "Enter Account Number:"
            ACCEPT WS-ACCOUNT-NUMBER
 
-           DISPLAY "Enter Transaction Type (D=Deposit, W=Withdrawal):"
+           CALL "VALIDATE-NEW-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               DISPLAY "Invalid account number -- check digit mismatch."
+               GOBACK
+           END-IF
+
+           DISPLAY "Enter Transaction Type (D=Deposit, W=Withdrawal, F=Fee, T=Transfer):"
            ACCEPT WS-TRANS-TYPE
 
+           IF WS-TRANS-TYPE NOT = "D" AND WS-TRANS-TYPE NOT = "W"
+                   AND WS-TRANS-TYPE NOT = "F" AND WS-TRANS-TYPE NOT = "T"
+               DISPLAY "Invalid transaction type."
+               GOBACK
+           END-IF
+
            DISPLAY "Enter Transaction Amount:"
            ACCEPT WS-AMOUNT
 
-           *> Construct the SQL command
-           STRING 
-               "INSERT INTO transactions (account_number, transaction_type, amount) "
-               "VALUES ('" DELIMITED BY SIZE
-               WS-ACCOUNT-NUMBER DELIMITED BY SIZE
-               "', '" DELIMITED BY SIZE
-               WS-TRANS-TYPE DELIMITED BY SIZE
-               "', " DELIMITED BY SIZE
-               WS-AMOUNT DELIMITED BY SIZE
-               ");" DELIMITED BY SIZE
-           INTO WS-SQL-COMMAND
-           END-STRING.
-
-           *> Construct the shell command to execute psql
-           STRING "PGPASSWORD=mypassword psql -U myusername -d bank -c " 
+           IF WS-AMOUNT NOT NUMERIC OR WS-AMOUNT <= 0
+               DISPLAY "Invalid amount -- must be greater than zero."
+               GOBACK
+           END-IF
+
+           IF WS-TRANS-TYPE = "T"
+               DISPLAY "Enter Target Account Number:"
+               ACCEPT WS-TARGET-ACCOUNT
+               PERFORM RECORD-TRANSFER-PARA
+           ELSE
+               PERFORM RECORD-SIMPLE-TRANSACTION-PARA
+           END-IF.
+
+           GOBACK.
+
+       RECORD-SIMPLE-TRANSACTION-PARA.
+           *> Update the balance and insert the transaction row as one
+           *> statement (a CTE) instead of leaving current_balance
+           *> untouched -- the UPDATE's own WHERE clause re-checks
+           *> funds on a withdrawal, and the INSERT chained off it via
+           *> SELECT ... FROM upd only ever posts a row that has a
+           *> matching balance movement behind it, the same guarded
+           *> pattern insert_transaction_api.cob and
+           *> insert_transaction_sub.cob use.
+           MOVE WS-AMOUNT TO WS-FORMATTED-AMOUNT
+           IF WS-TRANS-TYPE = "W"
+               *> A withdrawal may never take the account below zero.
+               STRING
+                   "WITH upd AS (UPDATE accounts SET current_balance = "
+                   "current_balance - " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   " WHERE account_number = '" FUNCTION TRIM(WS-ACCOUNT-NUMBER)
+                   "'"
+                   " AND current_balance >= " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   " RETURNING account_number) "
+                   "INSERT INTO transactions (account_number, "
+                   "transaction_type, amount) SELECT account_number, '"
+                   WS-TRANS-TYPE "', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   " FROM upd RETURNING transaction_id;"
+                   INTO WS-SQL-COMMAND
+           ELSE
+               IF WS-TRANS-TYPE = "F"
+                   *> A fee is the bank charging the account, not the
+                   *> customer asking to move money out -- it posts
+                   *> regardless of balance, same as
+                   *> insert_transaction_api.cob's F handling.
+                   STRING
+                       "WITH upd AS (UPDATE accounts SET current_balance = "
+                       "current_balance - " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                       " WHERE account_number = '"
+                       FUNCTION TRIM(WS-ACCOUNT-NUMBER) "'"
+                       " RETURNING account_number) "
+                       "INSERT INTO transactions (account_number, "
+                       "transaction_type, amount) SELECT account_number, '"
+                       WS-TRANS-TYPE "', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                       " FROM upd RETURNING transaction_id;"
+                       INTO WS-SQL-COMMAND
+               ELSE
+                   STRING
+                       "WITH upd AS (UPDATE accounts SET current_balance = "
+                       "current_balance + " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                       " WHERE account_number = '"
+                       FUNCTION TRIM(WS-ACCOUNT-NUMBER) "'"
+                       " RETURNING account_number) "
+                       "INSERT INTO transactions (account_number, "
+                       "transaction_type, amount) SELECT account_number, '"
+                       WS-TRANS-TYPE "', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                       " FROM upd RETURNING transaction_id;"
+                       INTO WS-SQL-COMMAND
+               END-IF
+           END-IF.
+
+           *> Construct the shell command to execute psql, capturing the
+           *> RETURNING clause's transaction_id so it can be handed back
+           *> to whoever is keying this transaction in as a reference
+           *> number.
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
                   WS-DOUBLE-QUOTE
                   WS-SQL-COMMAND
                   WS-DOUBLE-QUOTE
+                  " -t -A > ./psql_result.tmp"
               INTO WS-SHELL-COMMAND
               END-STRING.
 
@@ -57,10 +146,114 @@
            CALL "SYSTEM" USING WS-SHELL-COMMAND
                RETURNING WS-RETURN-CODE.
 
+           CALL "AUDIT-LOG-SUB" USING
+               "INSERT-TRANSACTION" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           MOVE SPACES TO WS-PSQL-RESULT
            IF WS-RETURN-CODE = 0
-               DISPLAY "Transaction recorded successfully."
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+           END-IF
+
+           IF WS-RETURN-CODE = 0 AND WS-PSQL-RESULT NOT = SPACES
+               DISPLAY "Transaction recorded successfully. Transaction ID: "
+                   FUNCTION TRIM(WS-PSQL-RESULT)
            ELSE
+               IF WS-RETURN-CODE = 0
+                   DISPLAY "Transaction declined -- insufficient funds."
+               ELSE
                DISPLAY "Error recording transaction. Return code: " WS-RETURN-CODE
+               MOVE SPACES TO WS-RETRY-SQL-BUFFER
+               MOVE WS-SQL-COMMAND TO WS-RETRY-SQL-BUFFER
+               CALL "RETRY-QUEUE-SUB" USING
+                   "INSERT-TRANSACTION" WS-ACCOUNT-NUMBER WS-RETRY-SQL-BUFFER
+               DISPLAY "Transaction queued for retry."
+               END-IF
            END-IF.
 
-           GOBACK.
+       RECORD-TRANSFER-PARA.
+           *> Debit the source account and credit the target as one
+           *> CTE chain instead of separate statements -- the debit
+           *> UPDATE's own WHERE clause re-checks funds and takes the
+           *> row lock for the life of the statement, the credit
+           *> UPDATE only fires WHERE EXISTS the debit actually
+           *> happened, and both INSERTs are chained off their
+           *> respective UPDATE via SELECT ... FROM, so a transfer
+           *> can never leave the target credited without the source
+           *> having been debited, and never drives the source
+           *> negative.
+           MOVE WS-AMOUNT TO WS-FORMATTED-AMOUNT
+           STRING
+               "WITH debit AS (UPDATE accounts SET current_balance = "
+               "current_balance - " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               " WHERE account_number = '" FUNCTION TRIM(WS-ACCOUNT-NUMBER) "'"
+               " AND current_balance >= " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               " RETURNING account_number), "
+               "credit AS (UPDATE accounts SET current_balance = "
+               "current_balance + " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               " WHERE account_number = '" FUNCTION TRIM(WS-TARGET-ACCOUNT) "'"
+               " AND EXISTS (SELECT 1 FROM debit) RETURNING account_number), "
+               "ins_debit AS (INSERT INTO transactions (account_number, "
+               "transaction_type, amount, target_account_number) SELECT "
+               "account_number, 'T', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               ", '" FUNCTION TRIM(WS-TARGET-ACCOUNT)
+               "' FROM debit RETURNING transaction_id), "
+               "ins_credit AS (INSERT INTO transactions (account_number, "
+               "transaction_type, amount, target_account_number) SELECT "
+               "account_number, 'T', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               ", '" FUNCTION TRIM(WS-ACCOUNT-NUMBER) "' FROM credit) "
+               "SELECT transaction_id FROM ins_debit;"
+               INTO WS-TRANSFER-SQL.
+
+           *> The final SELECT only returns a row if the debit leg's
+           *> guard passed -- an empty result means the transfer was
+           *> declined, not that it silently posted with no reference
+           *> number.
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                  WS-DOUBLE-QUOTE
+                  FUNCTION TRIM(WS-TRANSFER-SQL)
+                  WS-DOUBLE-QUOTE
+                  " -t -A > ./psql_result.tmp"
+              INTO WS-TRANSFER-SHELL
+              END-STRING.
+
+           DISPLAY "Executing: " WS-TRANSFER-SHELL.
+
+           CALL "SYSTEM" USING WS-TRANSFER-SHELL
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "INSERT-TRANSACTION" WS-ACCOUNT-NUMBER
+               WS-TRANSFER-SHELL WS-RETURN-CODE.
+
+           MOVE SPACES TO WS-PSQL-RESULT
+           IF WS-RETURN-CODE = 0
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+           END-IF
+
+           IF WS-RETURN-CODE = 0 AND WS-PSQL-RESULT NOT = SPACES
+               DISPLAY "Transfer recorded successfully. Transaction ID: "
+                   FUNCTION TRIM(WS-PSQL-RESULT)
+           ELSE
+               IF WS-RETURN-CODE = 0
+                   DISPLAY "Transfer declined -- insufficient funds."
+               ELSE
+                   DISPLAY "Error recording transfer. Return code: "
+                       WS-RETURN-CODE
+                   CALL "RETRY-QUEUE-SUB" USING
+                       "INSERT-TRANSACTION" WS-ACCOUNT-NUMBER WS-TRANSFER-SQL
+                   DISPLAY "Transfer queued for retry."
+               END-IF
+           END-IF.

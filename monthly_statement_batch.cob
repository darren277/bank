@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MONTHLY-STATEMENT-BATCH.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Produces a printed-style monthly statement for every account:
+      *> an opening balance, one line per transaction posted so far
+      *> this calendar month with a running balance, and a closing
+      *> balance that always matches the account's own stored
+      *> current_balance. All statements are appended, one after
+      *> another, to a single report file.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FEED-FILE ASSIGN TO "./statement_accounts.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSACTIONS-FEED-FILE ASSIGN TO "./statement_transactions.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATEMENT-REPORT-FILE ASSIGN TO "./monthly_statements.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FEED-FILE.
+       01  ACCOUNTS-FEED-RECORD      PIC X(60).
+       FD  TRANSACTIONS-FEED-FILE.
+       01  TRANSACTIONS-FEED-RECORD  PIC X(120).
+       FD  STATEMENT-REPORT-FILE.
+       01  STATEMENT-REPORT-RECORD   PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-SQL-COMMAND            PIC X(500).
+       01  WS-SHELL-COMMAND          PIC X(600).
+       01  WS-RETURN-CODE            PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE           PIC X(1) VALUE '"'.
+       01  WS-END-OF-FILE            PIC X VALUE 'N'.
+
+       01  WS-ACCOUNT-NUMBER         PIC X(10).
+       01  WS-CLOSING-BALANCE        PIC S9(15)V99.
+       01  WS-OPENING-BALANCE        PIC S9(15)V99.
+       01  WS-RUNNING-BALANCE        PIC S9(15)V99.
+       01  WS-MONTH-NET              PIC S9(15)V99.
+
+       01  WS-TSX-ID                 PIC 9(9).
+       01  WS-TSX-TYPE               PIC X(1).
+       01  WS-TSX-AMOUNT             PIC 9(15)V99.
+       01  WS-TSX-EFFECT             PIC S9(15)V99.
+       01  WS-TSX-TIMESTAMP          PIC X(30).
+
+       01  WS-BALANCE-DISP           PIC -(14)9.99.
+       01  WS-AMOUNT-DISP            PIC -(14)9.99.
+
+       01  WS-ACCOUNTS-PROCESSED     PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "MONTHLY-STATEMENT-BATCH starting."
+           PERFORM EXTRACT-ACCOUNTS-PARA
+           OPEN OUTPUT STATEMENT-REPORT-FILE
+           PERFORM PROCESS-ACCOUNTS-PARA
+           CLOSE STATEMENT-REPORT-FILE
+           DISPLAY "MONTHLY-STATEMENT-BATCH complete. Statements written: "
+               WS-ACCOUNTS-PROCESSED
+           GOBACK.
+
+       EXTRACT-ACCOUNTS-PARA.
+           STRING
+               "SELECT account_number, COALESCE(current_balance, 0) "
+               "FROM accounts ORDER BY account_number;"
+               INTO WS-SQL-COMMAND.
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A -F'|' > ./statement_accounts.tmp"
+               INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+       PROCESS-ACCOUNTS-PARA.
+           OPEN INPUT ACCOUNTS-FEED-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ ACCOUNTS-FEED-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END PERFORM WRITE-ONE-STATEMENT-PARA
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FEED-FILE.
+
+       WRITE-ONE-STATEMENT-PARA.
+           ADD 1 TO WS-ACCOUNTS-PROCESSED
+           MOVE 0 TO WS-CLOSING-BALANCE
+
+           UNSTRING ACCOUNTS-FEED-RECORD DELIMITED BY "|"
+               INTO WS-ACCOUNT-NUMBER WS-CLOSING-BALANCE
+           END-UNSTRING
+
+           PERFORM EXTRACT-MONTH-TRANSACTIONS-PARA
+           PERFORM COMPUTE-OPENING-BALANCE-PARA
+           PERFORM WRITE-STATEMENT-HEADER-PARA
+
+           MOVE WS-OPENING-BALANCE TO WS-RUNNING-BALANCE
+           PERFORM WRITE-TRANSACTION-LINES-PARA
+           PERFORM WRITE-STATEMENT-FOOTER-PARA.
+
+       EXTRACT-MONTH-TRANSACTIONS-PARA.
+           *> Every row posted this calendar month that touches this
+           *> account, either as the account itself or as the target
+           *> side of an incoming transfer, oldest first.
+           STRING
+               "SELECT transaction_id, transaction_type, amount, "
+               "CASE WHEN transaction_type = 'D' THEN amount "
+               "WHEN transaction_type = 'T' AND target_account_number = '"
+               WS-ACCOUNT-NUMBER "' THEN amount "
+               "WHEN transaction_type IN ('W', 'F') THEN -amount "
+               "WHEN transaction_type = 'T' THEN -amount "
+               "ELSE 0 END, timestamp "
+               "FROM transactions WHERE (account_number = '"
+               WS-ACCOUNT-NUMBER "' OR target_account_number = '"
+               WS-ACCOUNT-NUMBER "') "
+               "AND timestamp >= date_trunc('month', CURRENT_DATE) "
+               "ORDER BY transaction_id;"
+               INTO WS-SQL-COMMAND.
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A -F'|' > ./statement_transactions.tmp"
+               INTO WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "MONTHLY-STATEMENT-BATCH" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+       COMPUTE-OPENING-BALANCE-PARA.
+           *> The opening balance is whatever's left of the closing
+           *> balance once this month's net effect is backed out --
+           *> the report never has to touch the running ledger to know
+           *> where the month started.
+           MOVE 0 TO WS-MONTH-NET
+           OPEN INPUT TRANSACTIONS-FEED-FILE
+           MOVE 'N' TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ TRANSACTIONS-FEED-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END PERFORM SUM-ONE-EFFECT-PARA
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTIONS-FEED-FILE
+
+           COMPUTE WS-OPENING-BALANCE = WS-CLOSING-BALANCE - WS-MONTH-NET.
+
+       SUM-ONE-EFFECT-PARA.
+           MOVE 0 TO WS-TSX-EFFECT
+           UNSTRING TRANSACTIONS-FEED-RECORD DELIMITED BY "|"
+               INTO WS-TSX-ID WS-TSX-TYPE WS-TSX-AMOUNT
+                    WS-TSX-EFFECT WS-TSX-TIMESTAMP
+           END-UNSTRING
+           ADD WS-TSX-EFFECT TO WS-MONTH-NET.
+
+       WRITE-STATEMENT-HEADER-PARA.
+           MOVE SPACES TO STATEMENT-REPORT-RECORD
+           WRITE STATEMENT-REPORT-RECORD
+           STRING "Statement for account " WS-ACCOUNT-NUMBER
+               INTO STATEMENT-REPORT-RECORD
+           WRITE STATEMENT-REPORT-RECORD
+           MOVE WS-OPENING-BALANCE TO WS-BALANCE-DISP
+           STRING "Opening balance: " WS-BALANCE-DISP
+               INTO STATEMENT-REPORT-RECORD
+           WRITE STATEMENT-REPORT-RECORD
+           MOVE "Date/Time                     Type   Amount           Balance"
+               TO STATEMENT-REPORT-RECORD
+           WRITE STATEMENT-REPORT-RECORD.
+
+       WRITE-TRANSACTION-LINES-PARA.
+           OPEN INPUT TRANSACTIONS-FEED-FILE
+           MOVE 'N' TO WS-END-OF-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ TRANSACTIONS-FEED-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END PERFORM WRITE-ONE-TRANSACTION-LINE-PARA
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTIONS-FEED-FILE.
+
+       WRITE-ONE-TRANSACTION-LINE-PARA.
+           MOVE 0 TO WS-TSX-EFFECT
+           UNSTRING TRANSACTIONS-FEED-RECORD DELIMITED BY "|"
+               INTO WS-TSX-ID WS-TSX-TYPE WS-TSX-AMOUNT
+                    WS-TSX-EFFECT WS-TSX-TIMESTAMP
+           END-UNSTRING
+           ADD WS-TSX-EFFECT TO WS-RUNNING-BALANCE
+           MOVE WS-TSX-EFFECT TO WS-AMOUNT-DISP
+           MOVE WS-RUNNING-BALANCE TO WS-BALANCE-DISP
+           STRING
+               FUNCTION TRIM(WS-TSX-TIMESTAMP) "  " WS-TSX-TYPE "      "
+               WS-AMOUNT-DISP "   " WS-BALANCE-DISP
+               INTO STATEMENT-REPORT-RECORD
+           WRITE STATEMENT-REPORT-RECORD.
+
+       WRITE-STATEMENT-FOOTER-PARA.
+           MOVE WS-CLOSING-BALANCE TO WS-BALANCE-DISP
+           STRING "Closing balance: " WS-BALANCE-DISP
+               INTO STATEMENT-REPORT-RECORD
+           WRITE STATEMENT-REPORT-RECORD.
+
+       END PROGRAM MONTHLY-STATEMENT-BATCH.

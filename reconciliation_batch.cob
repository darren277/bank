@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILIATION-BATCH.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Nightly reconciliation run. For every account, recomputes the
+      *> balance a fresh audit of the transactions ledger would arrive
+      *> at (opening balance of zero, deposits added, withdrawals,
+      *> transfers-out and fees subtracted, transfers-in added) and
+      *> compares it against the account's own stored current_balance.
+      *> Any account where the two disagree is written to a
+      *> discrepancy report instead of being silently left alone.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FEED-FILE ASSIGN TO "./reconciliation_accounts.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DISCREPANCY-REPORT-FILE ASSIGN TO "./reconciliation_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FEED-FILE.
+       01  ACCOUNTS-FEED-RECORD     PIC X(200).
+       FD  DISCREPANCY-REPORT-FILE.
+       01  DISCREPANCY-REPORT-RECORD PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-SQL-COMMAND           PIC X(500).
+       01  WS-SHELL-COMMAND         PIC X(600).
+       01  WS-RETURN-CODE           PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE          PIC X(1) VALUE '"'.
+       01  WS-END-OF-FILE           PIC X VALUE 'N'.
+
+       01  WS-ACCOUNT-NUMBER        PIC X(10).
+       01  WS-STORED-BALANCE        PIC S9(15)V99.
+       01  WS-LEDGER-BALANCE        PIC S9(15)V99.
+       01  WS-DIFFERENCE            PIC S9(15)V99.
+       01  WS-DIFFERENCE-DISP       PIC -(14)9.99.
+
+       01  WS-ACCOUNTS-PROCESSED    PIC 9(9) VALUE 0.
+       01  WS-DISCREPANCIES-FOUND   PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "RECONCILIATION-BATCH starting."
+           PERFORM OPEN-REPORT-PARA
+           PERFORM EXTRACT-ACCOUNTS-PARA
+           PERFORM PROCESS-ACCOUNTS-PARA
+           PERFORM CLOSE-REPORT-PARA
+           DISPLAY "RECONCILIATION-BATCH complete. Accounts checked: "
+               WS-ACCOUNTS-PROCESSED
+               " Discrepancies found: " WS-DISCREPANCIES-FOUND
+           GOBACK.
+
+       OPEN-REPORT-PARA.
+           OPEN OUTPUT DISCREPANCY-REPORT-FILE
+           MOVE "Reconciliation discrepancy report"
+               TO DISCREPANCY-REPORT-RECORD
+           WRITE DISCREPANCY-REPORT-RECORD
+           MOVE "Account     Stored balance   Ledger balance   Difference"
+               TO DISCREPANCY-REPORT-RECORD
+           WRITE DISCREPANCY-REPORT-RECORD.
+
+       CLOSE-REPORT-PARA.
+           CLOSE DISCREPANCY-REPORT-FILE.
+
+       EXTRACT-ACCOUNTS-PARA.
+           *> Pull every account's own stored balance, and separately
+           *> let the database itself sum the ledger so the comparison
+           *> is between two independently derived numbers.
+           STRING
+               "SELECT a.account_number, COALESCE(a.current_balance, 0), "
+               "COALESCE(SUM(CASE WHEN t.transaction_type IN "
+               "('D') THEN t.amount "
+               "WHEN t.transaction_type = 'T' AND "
+               "t.target_account_number = a.account_number THEN t.amount "
+               "WHEN t.transaction_type IN ('W', 'F') THEN -t.amount "
+               "WHEN t.transaction_type = 'T' THEN -t.amount "
+               "ELSE 0 END), 0) "
+               "FROM accounts a LEFT JOIN transactions t "
+               "ON t.account_number = a.account_number "
+               "OR t.target_account_number = a.account_number "
+               "GROUP BY a.account_number, a.current_balance "
+               "ORDER BY a.account_number;"
+               INTO WS-SQL-COMMAND.
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A -F'|' > ./reconciliation_accounts.tmp"
+               INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+       PROCESS-ACCOUNTS-PARA.
+           OPEN INPUT ACCOUNTS-FEED-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ ACCOUNTS-FEED-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END PERFORM CHECK-ONE-ACCOUNT-PARA
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FEED-FILE.
+
+       CHECK-ONE-ACCOUNT-PARA.
+           ADD 1 TO WS-ACCOUNTS-PROCESSED
+           MOVE 0 TO WS-STORED-BALANCE
+           MOVE 0 TO WS-LEDGER-BALANCE
+
+           UNSTRING ACCOUNTS-FEED-RECORD DELIMITED BY "|"
+               INTO WS-ACCOUNT-NUMBER WS-STORED-BALANCE WS-LEDGER-BALANCE
+           END-UNSTRING
+
+           COMPUTE WS-DIFFERENCE = WS-STORED-BALANCE - WS-LEDGER-BALANCE
+
+           IF WS-DIFFERENCE NOT = 0
+               ADD 1 TO WS-DISCREPANCIES-FOUND
+               PERFORM WRITE-DISCREPANCY-PARA
+           END-IF.
+
+       WRITE-DISCREPANCY-PARA.
+           MOVE WS-DIFFERENCE TO WS-DIFFERENCE-DISP
+           STRING
+               WS-ACCOUNT-NUMBER " " WS-STORED-BALANCE " "
+               WS-LEDGER-BALANCE " " WS-DIFFERENCE-DISP
+               INTO DISCREPANCY-REPORT-RECORD
+           WRITE DISCREPANCY-REPORT-RECORD
+           DISPLAY "Discrepancy on account " WS-ACCOUNT-NUMBER
+               ": stored=" WS-STORED-BALANCE
+               " ledger=" WS-LEDGER-BALANCE
+               " diff=" WS-DIFFERENCE-DISP.
+
+       END PROGRAM RECONCILIATION-BATCH.

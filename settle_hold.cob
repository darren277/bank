@@ -0,0 +1,136 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SETTLE-HOLD.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Resolves an outstanding hold created by place_hold.cob,
+      *> either capturing it (posting a real 'W' transaction against
+      *> the account and consuming the reservation) or expiring it
+      *> (releasing the reservation with nothing posted).
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSQL-RESULT-FILE ASSIGN TO "./psql_result.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSQL-RESULT-FILE.
+       01  PSQL-RESULT-RECORD    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-HOLD-ID            PIC 9(9).
+       01  WS-ACTION             PIC X(1).
+       01  WS-ACCOUNT-NUMBER     PIC X(10) VALUE SPACES.
+       01  WS-AMOUNT             PIC 9(15)V99 VALUE 0.
+       01  WS-SQL-COMMAND        PIC X(700).
+       01  WS-SHELL-COMMAND      PIC X(900).
+       01  WS-RETURN-CODE        PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE       PIC X(1) VALUE '"'.
+       01  WS-PSQL-RESULT        PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "Enter Hold ID:"
+           ACCEPT WS-HOLD-ID
+
+           DISPLAY "Enter Action (P=Post/Capture, E=Expire/Release):"
+           ACCEPT WS-ACTION
+
+           EVALUATE WS-ACTION
+               WHEN "P"
+                   PERFORM CAPTURE-HOLD-PARA
+               WHEN "E"
+                   PERFORM EXPIRE-HOLD-PARA
+               WHEN OTHER
+                   DISPLAY "Invalid action -- must be P or E."
+           END-EVALUATE
+
+           GOBACK.
+
+       CAPTURE-HOLD-PARA.
+           *> Turn a still-pending hold into a real posted withdrawal
+           *> in one statement: the UPDATE that flips the hold to
+           *> POSTED (guarded on status = 'PENDING' so a hold can only
+           *> ever be captured once) feeds the account number and
+           *> amount straight into the balance UPDATE and the
+           *> transactions INSERT that follow it in the same CTE, so
+           *> all three either land together or none do.
+           STRING
+               "WITH hold AS (UPDATE pending_transactions SET "
+               "status = 'POSTED' WHERE hold_id = " WS-HOLD-ID
+               " AND status = 'PENDING' "
+               "RETURNING account_number, amount), "
+               "bal AS (UPDATE accounts SET current_balance = "
+               "current_balance - (SELECT amount FROM hold) "
+               "WHERE account_number = (SELECT account_number FROM hold) "
+               "RETURNING account_number) "
+               "INSERT INTO transactions (account_number, transaction_type, "
+               "amount) SELECT account_number, 'W', "
+               "(SELECT amount FROM hold) FROM bal RETURNING transaction_id;"
+               INTO WS-SQL-COMMAND.
+
+           PERFORM RUN-SETTLE-SQL-PARA.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error capturing hold. Return code: " WS-RETURN-CODE
+           ELSE
+               IF WS-PSQL-RESULT = SPACES
+                   DISPLAY "Hold could not be captured -- not found or already settled."
+               ELSE
+                   DISPLAY "Hold captured. Transaction ID: " WS-PSQL-RESULT
+               END-IF
+           END-IF.
+
+       EXPIRE-HOLD-PARA.
+           *> Releasing a hold never touches the ledger -- the amount
+           *> was only ever a reservation against available balance,
+           *> so letting it lapse simply frees that reservation back
+           *> up with no transaction row and no balance change.
+           STRING
+               "UPDATE pending_transactions SET status = 'EXPIRED' "
+               "WHERE hold_id = " WS-HOLD-ID " AND status = 'PENDING' "
+               "RETURNING hold_id;"
+               INTO WS-SQL-COMMAND.
+
+           PERFORM RUN-SETTLE-SQL-PARA.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error expiring hold. Return code: " WS-RETURN-CODE
+           ELSE
+               IF WS-PSQL-RESULT = SPACES
+                   DISPLAY "Hold could not be released -- not found or already settled."
+               ELSE
+                   DISPLAY "Hold released."
+               END-IF
+           END-IF.
+
+       RUN-SETTLE-SQL-PARA.
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+                 INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "SETTLE-HOLD" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           MOVE SPACES TO WS-PSQL-RESULT
+           IF WS-RETURN-CODE = 0
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+           END-IF.
+
+       END PROGRAM SETTLE-HOLD.

@@ -0,0 +1,129 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETRY-QUEUE-BATCH.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Companion to src/retry_queue_sub.cob. Reads every entry that
+      *> got queued because its original psql call failed at the
+      *> shell-command level, and replays the raw SQL now that the
+      *> database is presumably reachable again. Entries that still
+      *> fail are written back out to the queue file instead of being
+      *> dropped, so a run during an outage just leaves the queue
+      *> exactly as it found it.
+      *>
+      *> The live queue file is renamed out of the way before it is
+      *> read, rather than snapshotted with OPEN INPUT and later
+      *> replaced with `mv`: src/retry_queue_sub.cob's OPEN EXTEND
+      *> either lands in the file this run just renamed (and so gets
+      *> processed normally) or, if it happens after the rename,
+      *> creates a brand-new queue file that this run never opens and
+      *> so never overwrites. Either way nothing appended around the
+      *> edges of a run is lost.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETRY-QUEUE-FILE ASSIGN TO "./retry_queue.txt.processing"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RETRY-QUEUE-REMAINING-FILE ASSIGN TO "./retry_queue.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RETRY-QUEUE-FILE.
+       01  RETRY-QUEUE-RECORD          PIC X(1200).
+       FD  RETRY-QUEUE-REMAINING-FILE.
+       01  RETRY-QUEUE-REMAINING-RECORD PIC X(1200).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-SQL-COMMAND              PIC X(1000).
+       01  WS-SHELL-COMMAND            PIC X(1200).
+       01  WS-RETURN-CODE              PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE             PIC X(1) VALUE '"'.
+       01  WS-END-OF-FILE              PIC X VALUE 'N'.
+
+       01  WS-QUEUE-PROGRAM-NAME       PIC X(20).
+       01  WS-QUEUE-TIMESTAMP          PIC X(21).
+       01  WS-QUEUE-ACCOUNT-NUMBER     PIC X(10).
+       01  WS-QUEUE-SQL                PIC X(1000).
+
+       01  WS-ENTRIES-READ             PIC 9(9) VALUE 0.
+       01  WS-ENTRIES-REPLAYED         PIC 9(9) VALUE 0.
+       01  WS-ENTRIES-REQUEUED         PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "RETRY-QUEUE-BATCH starting."
+
+           CALL "SYSTEM" USING "touch ./retry_queue.txt"
+               RETURNING WS-RETURN-CODE
+
+           *> Move the queue aside first (see the header comment) so a
+           *> concurrent appender can never have its entry silently
+           *> discarded by this run's rewrite.
+           CALL "SYSTEM" USING
+               "mv ./retry_queue.txt ./retry_queue.txt.processing"
+               RETURNING WS-RETURN-CODE
+
+           OPEN INPUT RETRY-QUEUE-FILE
+           OPEN EXTEND RETRY-QUEUE-REMAINING-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ RETRY-QUEUE-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END PERFORM REPLAY-ONE-ENTRY-PARA
+               END-READ
+           END-PERFORM
+           CLOSE RETRY-QUEUE-FILE
+           CLOSE RETRY-QUEUE-REMAINING-FILE
+
+           *> Nothing left in the processing copy is needed once every
+           *> entry has either replayed or been appended back onto the
+           *> live queue.
+           CALL "SYSTEM" USING "rm -f ./retry_queue.txt.processing"
+               RETURNING WS-RETURN-CODE
+
+           DISPLAY "RETRY-QUEUE-BATCH complete. Entries read: "
+               WS-ENTRIES-READ
+               " Replayed: " WS-ENTRIES-REPLAYED
+               " Still queued: " WS-ENTRIES-REQUEUED
+           GOBACK.
+
+       REPLAY-ONE-ENTRY-PARA.
+           ADD 1 TO WS-ENTRIES-READ
+           MOVE SPACES TO WS-QUEUE-PROGRAM-NAME WS-QUEUE-TIMESTAMP
+               WS-QUEUE-ACCOUNT-NUMBER WS-QUEUE-SQL
+
+           UNSTRING RETRY-QUEUE-RECORD DELIMITED BY " | "
+               INTO WS-QUEUE-PROGRAM-NAME WS-QUEUE-TIMESTAMP
+                   WS-QUEUE-ACCOUNT-NUMBER WS-QUEUE-SQL
+           END-UNSTRING
+
+           MOVE SPACES TO WS-SQL-COMMAND
+           MOVE FUNCTION TRIM(WS-QUEUE-SQL) TO WS-SQL-COMMAND
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+                 INTO WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "RETRY-QUEUE-BATCH" WS-QUEUE-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 0
+               ADD 1 TO WS-ENTRIES-REPLAYED
+               DISPLAY "Replayed queued entry for account "
+                   WS-QUEUE-ACCOUNT-NUMBER " from " WS-QUEUE-PROGRAM-NAME
+           ELSE
+               ADD 1 TO WS-ENTRIES-REQUEUED
+               WRITE RETRY-QUEUE-REMAINING-RECORD FROM RETRY-QUEUE-RECORD
+               DISPLAY "Entry for account " WS-QUEUE-ACCOUNT-NUMBER
+                   " still failing. Return code: " WS-RETURN-CODE
+           END-IF.
+
+       END PROGRAM RETRY-QUEUE-BATCH.

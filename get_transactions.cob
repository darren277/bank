@@ -11,32 +11,57 @@
        FILE SECTION.
 
        WORKING-STORAGE SECTION.
+       COPY "dbconfig".
        01  WS-ACCOUNT-NUMBER     PIC X(10).
        01  WS-SQL-COMMAND        PIC X(500).
+       01  WS-SQL-WHERE          PIC X(300).
        01  WS-SHELL-COMMAND      PIC X(600).
        01  WS-RETURN-CODE        PIC S9(4) COMP.
-       *> 01  WS-PROCESS-OUTPUT     PIC X(1024).
-       *> 01  WS-PROCESS-OUTPUT      USAGE POINTER.
        01  WS-PROCESS-OUTPUT        PIC S9(18) COMP.
        01  WS-PROCESS-OUTPUT-RECORD PIC X(1024).
+       01  WS-FGETS-RESULT          USAGE POINTER.
        01  WS-END-OF-FILE        PIC X VALUE 'N'.
        01  WS-DOUBLE-QUOTE    PIC X(1) VALUE '"'.
 
+       *> Optional filters -- leave blank to skip.
+       01  WS-DATE-FROM          PIC X(10) VALUE SPACES.
+       01  WS-DATE-TO            PIC X(10) VALUE SPACES.
+       01  WS-TSX-TYPE-FILTER    PIC X(1) VALUE SPACE.
+       01  WS-ACCOUNT-VALID      PIC X(1) VALUE 'Y'.
+
        PROCEDURE DIVISION.
        MAIN-PARA.
            DISPLAY "Enter Account Number to retrieve transactions:"
            ACCEPT WS-ACCOUNT-NUMBER
 
+           CALL "VALIDATE-NEW-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               DISPLAY "Invalid account number -- check digit mismatch."
+               GOBACK
+           END-IF
+
+           DISPLAY "From date (YYYY-MM-DD, blank for none):"
+           ACCEPT WS-DATE-FROM
+           DISPLAY "To date (YYYY-MM-DD, blank for none):"
+           ACCEPT WS-DATE-TO
+           DISPLAY "Transaction type D/W (blank for all):"
+           ACCEPT WS-TSX-TYPE-FILTER
+
+           PERFORM BUILD-WHERE-CLAUSE-PARA
+
            *> Construct the SQL command
            STRING "SELECT transaction_id, transaction_type, amount, timestamp "
-               "FROM transactions WHERE account_number = '" WS-ACCOUNT-NUMBER "';"
+               "FROM transactions WHERE account_number = '" WS-ACCOUNT-NUMBER "'"
+               FUNCTION TRIM(WS-SQL-WHERE) ";"
                INTO WS-SQL-COMMAND.
 
            *> Construct the shell command to execute psql and capture output
-           *> STRING "psql -d banking_db -c \"" WS-SQL-COMMAND "\" -t -A"
-           STRING "PGPASSWORD=mypassword psql -U myusername -d bank -c " 
-                  WS-DOUBLE-QUOTE 
-                  WS-SQL-COMMAND 
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                  WS-DOUBLE-QUOTE
+                  WS-SQL-COMMAND
                   WS-DOUBLE-QUOTE
                   " -t -A"
               INTO WS-SHELL-COMMAND
@@ -56,17 +81,45 @@
 
            DISPLAY "Transaction History:"
            PERFORM UNTIL WS-END-OF-FILE = "Y"
-               DISPLAY "Simulated transaction output line."
-               MOVE "Y" TO WS-END-OF-FILE
+               CALL "fgets" USING
+                   WS-PROCESS-OUTPUT-RECORD, 1024, WS-PROCESS-OUTPUT
+                   RETURNING WS-FGETS-RESULT
+               IF WS-FGETS-RESULT = NULL
+                   MOVE "Y" TO WS-END-OF-FILE
+               ELSE
+                   DISPLAY FUNCTION TRIM(WS-PROCESS-OUTPUT-RECORD)
+               END-IF
            END-PERFORM.
 
            *> Close the pipe
-           *> CALL "pclose" USING WS-PROCESS-OUTPUT
-           *>    RETURNING WS-RETURN-CODE.
+           CALL "pclose" USING WS-PROCESS-OUTPUT
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "GET-TRANSACTIONS" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
 
-           *> Close the pipe (not needed for `SYSTEM` but keeping structure)
            DISPLAY "Completed reading transactions."
 
            GOBACK.
 
+       BUILD-WHERE-CLAUSE-PARA.
+           MOVE SPACES TO WS-SQL-WHERE
+           IF WS-DATE-FROM NOT = SPACES
+               STRING FUNCTION TRIM(WS-SQL-WHERE)
+                   " AND timestamp >= '" FUNCTION TRIM(WS-DATE-FROM) "'"
+                   INTO WS-SQL-WHERE
+           END-IF
+           IF WS-DATE-TO NOT = SPACES
+               STRING FUNCTION TRIM(WS-SQL-WHERE)
+                   " AND timestamp < ('" FUNCTION TRIM(WS-DATE-TO)
+                   "'::date + INTERVAL '1 day')"
+                   INTO WS-SQL-WHERE
+           END-IF
+           IF WS-TSX-TYPE-FILTER NOT = SPACE
+               STRING FUNCTION TRIM(WS-SQL-WHERE)
+                   " AND transaction_type = '" WS-TSX-TYPE-FILTER "'"
+                   INTO WS-SQL-WHERE
+           END-IF.
+
        END-PROGRAM.

@@ -0,0 +1,11 @@
+      *>-----------------------------------------------------------------
+      *> APIAUTH
+      *> Shared API credential for the HANDLER route layer. Callers
+      *> must present this value in the X-Api-Key request header (CGI
+      *> exposes it to us as environment variable HTTP_X_API_KEY).
+      *> COPY this into WORKING-STORAGE wherever a request's API key
+      *> is checked, so rotating the key is one edit instead of one
+      *> per program.
+      *>-----------------------------------------------------------------
+       01  API-CONFIG.
+           05  API-SHARED-KEY   PIC X(40) VALUE "letmein-change-in-production".

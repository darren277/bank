@@ -0,0 +1,11 @@
+      *>-----------------------------------------------------------------
+      *> DBCONFIG
+      *> Shared database connection settings. COPY this into
+      *> WORKING-STORAGE wherever a program shells out to psql, so
+      *> rotating the bank database's user/password/name is one edit
+      *> instead of one per program.
+      *>-----------------------------------------------------------------
+       01  DB-CONFIG.
+           05  DB-USER          PIC X(20) VALUE "myusername".
+           05  DB-PASSWORD      PIC X(20) VALUE "mypassword".
+           05  DB-NAME          PIC X(20) VALUE "bank".

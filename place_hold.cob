@@ -0,0 +1,112 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PLACE-HOLD.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Places an authorization hold (e.g. a card authorization)
+      *> against an account. A hold reserves funds out of the
+      *> account's available balance without posting a transaction --
+      *> it is later either captured into a real posted transaction
+      *> by settle_hold.cob, or it expires and the reservation is
+      *> released.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSQL-RESULT-FILE ASSIGN TO "./psql_result.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSQL-RESULT-FILE.
+       01  PSQL-RESULT-RECORD    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-ACCOUNT-NUMBER     PIC X(10).
+       01  WS-ACCOUNT-VALID      PIC X(1) VALUE 'Y'.
+       01  WS-AMOUNT             PIC 9(15)V99.
+       01  WS-AVAILABLE-BALANCE  PIC 9(15)V99 VALUE 0.
+       01  WS-SQL-COMMAND        PIC X(500).
+       01  WS-SHELL-COMMAND      PIC X(700).
+       01  WS-RETURN-CODE        PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE       PIC X(1) VALUE '"'.
+       01  WS-PSQL-RESULT        PIC X(20).
+       01  WS-FORMATTED-AMOUNT   PIC Z(13)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "Enter Account Number:"
+           ACCEPT WS-ACCOUNT-NUMBER
+
+           CALL "VALIDATE-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               DISPLAY "Invalid account number format."
+               GOBACK
+           END-IF
+
+           DISPLAY "Enter Hold Amount:"
+           ACCEPT WS-AMOUNT
+
+           PERFORM PLACE-HOLD-PARA
+
+           GOBACK.
+
+       PLACE-HOLD-PARA.
+           *> Reserve the amount only if it fits under what's actually
+           *> still available -- the stored balance less whatever is
+           *> already tied up in other pending holds on this account.
+           *> The INSERT's own guard (the NOT EXISTS check) re-verifies
+           *> available funds inside the same statement that creates
+           *> the hold, so two holds racing against each other can't
+           *> both squeeze through.
+           MOVE WS-AMOUNT TO WS-FORMATTED-AMOUNT
+           STRING
+               "INSERT INTO pending_transactions (account_number, amount, "
+               "status) SELECT '" WS-ACCOUNT-NUMBER "', "
+               FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               ", 'PENDING' WHERE EXISTS (SELECT 1 FROM accounts a "
+               "WHERE a.account_number = '" WS-ACCOUNT-NUMBER "' "
+               "AND a.current_balance - (SELECT COALESCE(SUM(amount), 0) "
+               "FROM pending_transactions p WHERE p.account_number = '"
+               WS-ACCOUNT-NUMBER "' AND p.status = 'PENDING') >= "
+               FUNCTION TRIM(WS-FORMATTED-AMOUNT) ") RETURNING hold_id;"
+               INTO WS-SQL-COMMAND.
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+                 INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "PLACE-HOLD" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           MOVE SPACES TO WS-PSQL-RESULT
+           IF WS-RETURN-CODE = 0
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+           END-IF.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error placing hold. Return code: " WS-RETURN-CODE
+           ELSE
+               IF WS-PSQL-RESULT = SPACES
+                   DISPLAY "Hold declined -- insufficient available balance."
+               ELSE
+                   DISPLAY "Hold placed successfully. Hold ID: " WS-PSQL-RESULT
+               END-IF
+           END-IF.
+
+       END PROGRAM PLACE-HOLD.

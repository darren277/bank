@@ -0,0 +1,170 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAILY-REGISTER-BATCH.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> A page-headered, line-printer-style register of every
+      *> transaction posted today across every account, for end-of-day
+      *> branch reconciliation. Unlike get_transactions.cob/
+      *> get_transactions_api.cob/get_transactions_odbc.cob, this is
+      *> not scoped to one account -- it walks the whole transactions
+      *> table for CURRENT_DATE, oldest first, and breaks to a new
+      *> page (repeating the column header) every WS-LINES-PER-PAGE
+      *> detail lines.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REGISTER-FEED-FILE ASSIGN TO "./daily_register_feed.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT DAILY-REGISTER-FILE ASSIGN TO "./daily_transaction_register.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REGISTER-FEED-FILE.
+       01  REGISTER-FEED-RECORD      PIC X(120).
+       FD  DAILY-REGISTER-FILE.
+       01  DAILY-REGISTER-RECORD     PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-SQL-COMMAND            PIC X(500).
+       01  WS-SHELL-COMMAND          PIC X(600).
+       01  WS-RETURN-CODE            PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE           PIC X(1) VALUE '"'.
+       01  WS-END-OF-FILE            PIC X VALUE 'N'.
+
+       01  WS-TODAY                  PIC X(10) VALUE SPACES.
+
+       01  WS-TSX-ID                 PIC 9(9).
+       01  WS-TSX-ACCOUNT            PIC X(10).
+       01  WS-TSX-TYPE               PIC X(1).
+       01  WS-TSX-AMOUNT             PIC 9(15)V99.
+       01  WS-TSX-TARGET             PIC X(10).
+       01  WS-TSX-TIMESTAMP          PIC X(30).
+       01  WS-TSX-CURRENCY           PIC X(3).
+
+       01  WS-AMOUNT-DISP            PIC Z(13)9.99.
+       01  WS-TOTAL-AMOUNT           PIC 9(15)V99 VALUE 0.
+       01  WS-TOTAL-DISP             PIC Z(13)9.99.
+
+       01  WS-PAGE-NUM               PIC 9(3) VALUE 0.
+       01  WS-PAGE-NUM-DISP          PIC ZZ9.
+       01  WS-LINE-COUNT             PIC 9(3) VALUE 0.
+       01  WS-LINES-PER-PAGE         PIC 9(3) VALUE 55.
+       01  WS-TSX-COUNT              PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "DAILY-REGISTER-BATCH starting."
+           ACCEPT WS-TODAY FROM DATE YYYYMMDD
+           PERFORM EXTRACT-REGISTER-PARA
+           OPEN OUTPUT DAILY-REGISTER-FILE
+           PERFORM WRITE-PAGE-HEADER-PARA
+           PERFORM WRITE-REGISTER-LINES-PARA
+           PERFORM WRITE-REGISTER-FOOTER-PARA
+           CLOSE DAILY-REGISTER-FILE
+           DISPLAY "DAILY-REGISTER-BATCH complete. Transactions listed: "
+               WS-TSX-COUNT
+           GOBACK.
+
+       EXTRACT-REGISTER-PARA.
+           *> Every row posted today, across every account, oldest
+           *> first -- exactly what a branch reconciling the day's
+           *> postings against its own paper tape needs to walk in
+           *> order.
+           STRING
+               "SELECT transaction_id, account_number, transaction_type, "
+               "amount, COALESCE(target_account_number, ''), timestamp, "
+               "COALESCE(currency, 'USD') FROM transactions "
+               "WHERE timestamp >= CURRENT_DATE "
+               "AND timestamp < CURRENT_DATE + INTERVAL '1 day' "
+               "ORDER BY transaction_id;"
+               INTO WS-SQL-COMMAND.
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A -F'|' > ./daily_register_feed.tmp"
+               INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "DAILY-REGISTER-BATCH" SPACES
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+       WRITE-REGISTER-LINES-PARA.
+           OPEN INPUT REGISTER-FEED-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ REGISTER-FEED-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END PERFORM WRITE-ONE-REGISTER-LINE-PARA
+               END-READ
+           END-PERFORM
+           CLOSE REGISTER-FEED-FILE.
+
+       WRITE-ONE-REGISTER-LINE-PARA.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM WRITE-PAGE-HEADER-PARA
+           END-IF
+
+           MOVE 0 TO WS-TSX-AMOUNT
+           MOVE SPACES TO WS-TSX-TARGET
+           UNSTRING REGISTER-FEED-RECORD DELIMITED BY "|"
+               INTO WS-TSX-ID WS-TSX-ACCOUNT WS-TSX-TYPE WS-TSX-AMOUNT
+                    WS-TSX-TARGET WS-TSX-TIMESTAMP WS-TSX-CURRENCY
+           END-UNSTRING
+
+           ADD 1 TO WS-TSX-COUNT
+           ADD WS-TSX-AMOUNT TO WS-TOTAL-AMOUNT
+           MOVE WS-TSX-AMOUNT TO WS-AMOUNT-DISP
+
+           MOVE SPACES TO DAILY-REGISTER-RECORD
+           STRING
+               WS-TSX-ID "  " WS-TSX-ACCOUNT "  " WS-TSX-TYPE "  "
+               WS-AMOUNT-DISP "  " WS-TSX-TARGET "        "
+               WS-TSX-CURRENCY "  " FUNCTION TRIM(WS-TSX-TIMESTAMP)
+               INTO DAILY-REGISTER-RECORD
+           END-STRING
+           WRITE DAILY-REGISTER-RECORD
+           ADD 1 TO WS-LINE-COUNT.
+
+       WRITE-PAGE-HEADER-PARA.
+           ADD 1 TO WS-PAGE-NUM
+           MOVE WS-PAGE-NUM TO WS-PAGE-NUM-DISP
+           IF WS-PAGE-NUM > 1
+               MOVE SPACES TO DAILY-REGISTER-RECORD
+               WRITE DAILY-REGISTER-RECORD
+                   BEFORE ADVANCING PAGE
+           END-IF
+           MOVE SPACES TO DAILY-REGISTER-RECORD
+           STRING "Daily Transaction Register -- " WS-TODAY
+               "                         Page: " WS-PAGE-NUM-DISP
+               INTO DAILY-REGISTER-RECORD
+           WRITE DAILY-REGISTER-RECORD
+           MOVE SPACES TO DAILY-REGISTER-RECORD
+           WRITE DAILY-REGISTER-RECORD
+           MOVE "TSX ID     ACCOUNT     TY  AMOUNT           TARGET      CUR  TIMESTAMP"
+               TO DAILY-REGISTER-RECORD
+           WRITE DAILY-REGISTER-RECORD
+           MOVE 0 TO WS-LINE-COUNT.
+
+       WRITE-REGISTER-FOOTER-PARA.
+           MOVE SPACES TO DAILY-REGISTER-RECORD
+           WRITE DAILY-REGISTER-RECORD
+           STRING "Transactions listed: " WS-TSX-COUNT
+               INTO DAILY-REGISTER-RECORD
+           WRITE DAILY-REGISTER-RECORD
+           MOVE WS-TOTAL-AMOUNT TO WS-TOTAL-DISP
+           STRING "Total amount posted: " WS-TOTAL-DISP
+               INTO DAILY-REGISTER-RECORD
+           WRITE DAILY-REGISTER-RECORD.
+
+       END PROGRAM DAILY-REGISTER-BATCH.

@@ -0,0 +1,107 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SET-INTEREST-RATE.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> The only place an account's interest_rate ever changed before
+      *> this program existed was a direct edit in the database, with
+      *> nothing recording what rate applied when. Every rate change
+      *> made here both updates accounts.interest_rate and appends a
+      *> row to interest_rate_history, so a rate dispute from months
+      *> back can be answered from history instead of only knowing
+      *> today's value.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSQL-RESULT-FILE ASSIGN TO "./psql_result.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSQL-RESULT-FILE.
+       01  PSQL-RESULT-RECORD    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-ACCOUNT-NUMBER     PIC X(10) VALUE SPACES.
+       01  WS-ACCOUNT-VALID      PIC X(1) VALUE 'Y'.
+       01  WS-NEW-RATE           PIC 9(5)V9999 VALUE 0.
+       01  WS-SQL-COMMAND        PIC X(700).
+       01  WS-SHELL-COMMAND      PIC X(900).
+       01  WS-RETURN-CODE        PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE       PIC X(1) VALUE '"'.
+       01  WS-PSQL-RESULT        PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "Enter Account Number:"
+           ACCEPT WS-ACCOUNT-NUMBER
+
+           CALL "VALIDATE-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               DISPLAY "Invalid account number format."
+               GOBACK
+           END-IF
+
+           DISPLAY "Enter New Interest Rate (e.g. 0.0150):"
+           ACCEPT WS-NEW-RATE
+
+           IF WS-NEW-RATE NOT NUMERIC OR WS-NEW-RATE < 0
+               DISPLAY "Invalid rate."
+               GOBACK
+           END-IF
+
+           *> Both statements land together or neither does, so the
+           *> account's live rate and its effective-dated history
+           *> never drift apart from each other.
+           STRING
+               "WITH upd AS (UPDATE accounts SET interest_rate = "
+               WS-NEW-RATE " WHERE account_number = '"
+               FUNCTION TRIM(WS-ACCOUNT-NUMBER)
+               "' RETURNING account_number) "
+               "INSERT INTO interest_rate_history (account_number, "
+               "rate, effective_date) SELECT account_number, "
+               WS-NEW-RATE ", CURRENT_DATE FROM upd "
+               "RETURNING account_number;"
+               INTO WS-SQL-COMMAND.
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+                 INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "SET-INTEREST-RATE" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           MOVE SPACES TO WS-PSQL-RESULT
+           IF WS-RETURN-CODE = 0
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+           END-IF
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error setting interest rate. Return code: "
+                   WS-RETURN-CODE
+           ELSE
+               IF WS-PSQL-RESULT = SPACES
+                   DISPLAY "Rate could not be set -- account not found."
+               ELSE
+                   DISPLAY "Interest rate updated for account "
+                       FUNCTION TRIM(WS-ACCOUNT-NUMBER)
+               END-IF
+           END-IF.
+
+       END PROGRAM SET-INTEREST-RATE.

@@ -12,9 +12,10 @@
        DATA DIVISION.
        FILE SECTION.
        FD  PSQL-RESULT-FILE.
-       01  PSQL-RESULT-RECORD    PIC X.
+       01  PSQL-RESULT-RECORD    PIC X(40).
 
        WORKING-STORAGE SECTION.
+       COPY "dbconfig".
        01  WS-REQUEST-METHOD      PIC X(10).
        01  WS-QUERY-STRING        PIC X(256).
        01  WS-RESPONSE            PIC X(2048).
@@ -31,7 +32,13 @@
            05 WS-TEMP-RATE        PIC X(30) VALUE SPACES.
            05 WS-TEMP-TIME        PIC X(30) VALUE SPACES.
            05 WS-TEMP-ACCOUNT     PIC X(30) VALUE SPACES.
+           05 WS-TEMP-COMPOUNDING PIC X(30) VALUE SPACES.
+       01  WS-COMPOUNDING-FREQ    PIC X(10) VALUE "ANNUALLY".
+       01  WS-COMPOUND-PERIODS    PIC 9(3) VALUE 1.
        01  WS-INTEREST            PIC 9(15)V99.
+       01  WS-FORMATTED-INTEREST  PIC Z(13)9.99.
+       01  WS-FORMATTED-BALANCE   PIC Z(13)9.99.
+       01  WS-FORMATTED-RATE      PIC Z(4)9.9999.
        01  WS-SQL-COMMAND         PIC X(500).
        01  WS-SQL-COMMAND-CHECK   PIC X(500).
        01  WS-SHELL-COMMAND       PIC X(600).
@@ -43,10 +50,30 @@
        01  WS-DOUBLE-QUOTE        PIC X(1) VALUE '"'.
        01  WS-ACCOUNT-EXISTS      PIC X VALUE 'N'.
        01  WS-START-POS          PIC 9(4).
-       01  WS-PSQL-RESULT        PIC X.
+       01  WS-PSQL-RESULT        PIC X(40).
+       01  WS-CURRENT-BALANCE     PIC 9(15)V99 VALUE 0.
+       01  WS-DB-RATE             PIC 9(5)V9999 VALUE 0.
+       01  WS-ACCOUNT-STATUS      PIC X(10) VALUE SPACES.
+       01  WS-ACCOUNT-CURRENCY    PIC X(3) VALUE SPACES.
+       01  WS-ACCOUNT-VALID       PIC X(1) VALUE 'Y'.
+       01  WS-AMOUNT-VALID        PIC X(1) VALUE 'Y'.
+       01  WS-STATUS-CODE         PIC X(3)  VALUE "200".
+       01  WS-STATUS-TEXT         PIC X(32) VALUE "OK".
+       01  WS-RATE-LIMIT-OK       PIC X(1) VALUE 'Y'.
+       01  WS-RATE-LIMIT-KEY      PIC X(30) VALUE SPACES.
+       01  WS-ENV-VAR-DEBUG-BOOL  PIC X.
+       01  WS-DEBUG-MODE          PIC X VALUE 'N'.
+           88  DEBUG-ON           VALUE 'Y'.
+           88  DEBUG-OFF          VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           ACCEPT WS-ENV-VAR-DEBUG-BOOL FROM ENVIRONMENT "DEBUG_MODE"
+           IF WS-ENV-VAR-DEBUG-BOOL = 'Y'
+               SET DEBUG-ON TO TRUE
+           ELSE
+               SET DEBUG-OFF TO TRUE
+           END-IF
            PERFORM GET-ENVIRONMENT-PARA
            IF WS-REQUEST-METHOD = "GET"
                PERFORM HANDLE-GET-PARA
@@ -54,6 +81,8 @@
                IF WS-REQUEST-METHOD = "POST"
                    PERFORM HANDLE-POST-PARA
                ELSE
+                   MOVE "405" TO WS-STATUS-CODE
+                   MOVE "Method Not Allowed" TO WS-STATUS-TEXT
                    MOVE "Unsupported HTTP Method." TO WS-ERROR-MESSAGE
                    PERFORM SEND-ERROR-PARA
                END-IF
@@ -68,28 +97,96 @@
            *> Example: /cgi-bin/interest_api.cgi?
            *> principal=1000&rate=0.05&time=2&account=1234567890
            PERFORM PARSE-QUERY-STRING-PARA
-           PERFORM CHECK-ACCOUNT-PARA
-           IF WS-ACCOUNT-EXISTS = 'Y'
-               PERFORM CALCULATE-INTEREST-PARA
-               PERFORM RECORD-TRANSACTION-PARA
-               PERFORM SEND-JSON-RESPONSE-PARA
+           PERFORM VALIDATE-AMOUNT-PARA
+           IF WS-AMOUNT-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Bad Request" TO WS-STATUS-TEXT
+               MOVE "Principal must be greater than zero." TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
            ELSE
-               MOVE "Account does not exist." TO WS-ERROR-MESSAGE
+           PERFORM VALIDATE-ACCOUNT-PARA
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Bad Request" TO WS-STATUS-TEXT
+               MOVE "Invalid account number format." TO WS-ERROR-MESSAGE
                PERFORM SEND-ERROR-PARA
+           ELSE
+           PERFORM CHECK-RATE-LIMIT-PARA
+           IF WS-RATE-LIMIT-OK NOT = 'Y'
+               MOVE "429" TO WS-STATUS-CODE
+               MOVE "Too Many Requests" TO WS-STATUS-TEXT
+               MOVE "Rate limit exceeded -- try again later."
+                   TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
+           ELSE
+               PERFORM CHECK-ACCOUNT-PARA
+               IF WS-ACCOUNT-EXISTS = 'Y' AND WS-ACCOUNT-STATUS NOT = "ACTIVE"
+                   MOVE "403" TO WS-STATUS-CODE
+                   MOVE "Forbidden" TO WS-STATUS-TEXT
+                   MOVE "Account is frozen or closed." TO WS-ERROR-MESSAGE
+                   PERFORM SEND-ERROR-PARA
+               ELSE
+               IF WS-ACCOUNT-EXISTS = 'Y'
+                   PERFORM CALCULATE-INTEREST-PARA
+                   PERFORM RECORD-TRANSACTION-PARA
+                   PERFORM SEND-JSON-RESPONSE-PARA
+               ELSE
+                   MOVE "404" TO WS-STATUS-CODE
+                   MOVE "Not Found" TO WS-STATUS-TEXT
+                   MOVE "Account does not exist." TO WS-ERROR-MESSAGE
+                   PERFORM SEND-ERROR-PARA
+               END-IF
+               END-IF
+           END-IF
+           END-IF
            END-IF.
 
        HANDLE-POST-PARA.
            *> Handle POST data from standard input
            PERFORM READ-POST-DATA-PARA
            PERFORM PARSE-POST-DATA-PARA
-           PERFORM CHECK-ACCOUNT-PARA
-           IF WS-ACCOUNT-EXISTS = 'Y'
-               PERFORM CALCULATE-INTEREST-PARA
-               PERFORM RECORD-TRANSACTION-PARA
-               PERFORM SEND-JSON-RESPONSE-PARA
+           PERFORM VALIDATE-AMOUNT-PARA
+           IF WS-AMOUNT-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Bad Request" TO WS-STATUS-TEXT
+               MOVE "Principal must be greater than zero." TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
+           ELSE
+           PERFORM VALIDATE-ACCOUNT-PARA
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Bad Request" TO WS-STATUS-TEXT
+               MOVE "Invalid account number format." TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
            ELSE
-               MOVE "Account does not exist." TO WS-ERROR-MESSAGE
+           PERFORM CHECK-RATE-LIMIT-PARA
+           IF WS-RATE-LIMIT-OK NOT = 'Y'
+               MOVE "429" TO WS-STATUS-CODE
+               MOVE "Too Many Requests" TO WS-STATUS-TEXT
+               MOVE "Rate limit exceeded -- try again later."
+                   TO WS-ERROR-MESSAGE
                PERFORM SEND-ERROR-PARA
+           ELSE
+               PERFORM CHECK-ACCOUNT-PARA
+               IF WS-ACCOUNT-EXISTS = 'Y' AND WS-ACCOUNT-STATUS NOT = "ACTIVE"
+                   MOVE "403" TO WS-STATUS-CODE
+                   MOVE "Forbidden" TO WS-STATUS-TEXT
+                   MOVE "Account is frozen or closed." TO WS-ERROR-MESSAGE
+                   PERFORM SEND-ERROR-PARA
+               ELSE
+               IF WS-ACCOUNT-EXISTS = 'Y'
+                   PERFORM CALCULATE-INTEREST-PARA
+                   PERFORM RECORD-TRANSACTION-PARA
+                   PERFORM SEND-JSON-RESPONSE-PARA
+               ELSE
+                   MOVE "404" TO WS-STATUS-CODE
+                   MOVE "Not Found" TO WS-STATUS-TEXT
+                   MOVE "Account does not exist." TO WS-ERROR-MESSAGE
+                   PERFORM SEND-ERROR-PARA
+               END-IF
+               END-IF
+           END-IF
+           END-IF
            END-IF.
 
        PARSE-QUERY-STRING-PARA.
@@ -102,15 +199,20 @@
            INSPECT WS-QUERY-STRING REPLACING ALL X"0A" BY SPACE
            INSPECT WS-QUERY-STRING REPLACING ALL X"0D" BY SPACE
 
-           DISPLAY "Cleaned query string: '" WS-QUERY-STRING "'" CRLF.
+           IF DEBUG-ON
+               DISPLAY "Cleaned query string: '" WS-QUERY-STRING "'" CRLF
+           END-IF.
            
            UNSTRING WS-QUERY-STRING DELIMITED BY "&" INTO
                WS-TEMP-PRINCIPAL
                WS-TEMP-RATE
                WS-TEMP-TIME
-               WS-TEMP-ACCOUNT.
+               WS-TEMP-ACCOUNT
+               WS-TEMP-COMPOUNDING.
            
-           DISPLAY "Debug 1: Account parameter: '" WS-TEMP-ACCOUNT "'" CRLF
+           IF DEBUG-ON
+               DISPLAY "Debug 1: Account parameter: '" WS-TEMP-ACCOUNT "'" CRLF
+           END-IF
 
            *> Find start position after "account="
            COMPUTE WS-START-POS = FUNCTION LENGTH(FUNCTION TRIM(WS-TEMP-ACCOUNT))
@@ -119,7 +221,9 @@
            *> Extract the account number using reference modification
            MOVE WS-TEMP-ACCOUNT(9:10) TO WS-ACCOUNT-NUMBER
            
-           DISPLAY "Debug 3: Final account: '" WS-ACCOUNT-NUMBER "'" CRLF
+           IF DEBUG-ON
+               DISPLAY "Debug 3: Final account: '" WS-ACCOUNT-NUMBER "'" CRLF
+           END-IF
            
            *> Extract actual values by removing prefixes
            UNSTRING WS-TEMP-PRINCIPAL DELIMITED BY "=" INTO
@@ -133,14 +237,24 @@
            UNSTRING WS-TEMP-TIME DELIMITED BY "=" INTO
                WS-TEMP-TIME
                WS-TIME.
-           
+
+           *> "compounding=" is optional -- old callers that never send
+           *> it get WS-TEMP-COMPOUNDING left at SPACES, which
+           *> SET-COMPOUND-PERIODS-PARA below treats as ANNUALLY so the
+           *> original single-period formula still holds for them.
+           UNSTRING WS-TEMP-COMPOUNDING DELIMITED BY "=" INTO
+               WS-TEMP-COMPOUNDING
+               WS-COMPOUNDING-FREQ.
+
            *> Strip any spaces from account number
            MOVE FUNCTION TRIM(FUNCTION REVERSE(
                FUNCTION TRIM(FUNCTION REVERSE(
                    FUNCTION TRIM(WS-ACCOUNT-NUMBER))))) 
                TO WS-ACCOUNT-NUMBER
-           DISPLAY "Final account number: '" WS-ACCOUNT-NUMBER "'" CRLF
-           DISPLAY "Raw query string: '" WS-QUERY-STRING "'".
+           IF DEBUG-ON
+               DISPLAY "Final account number: '" WS-ACCOUNT-NUMBER "'" CRLF
+               DISPLAY "Raw query string: '" WS-QUERY-STRING "'"
+           END-IF.
        *> Skip "principal="
        *> Skip "rate="
        *> Skip "time="
@@ -157,90 +271,226 @@
 
        PARSE-POST-DATA-PARA.
            PERFORM PARSE-QUERY-STRING-PARA.
-       
+
+       VALIDATE-ACCOUNT-PARA.
+           CALL "VALIDATE-NEW-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID.
+
+       VALIDATE-AMOUNT-PARA.
+           *> A zero or negative principal must never reach CALCULATE-
+           *> INTEREST-PARA / RECORD-TRANSACTION-PARA.
+           IF WS-PRINCIPAL > 0
+               MOVE 'Y' TO WS-AMOUNT-VALID
+           ELSE
+               MOVE 'N' TO WS-AMOUNT-VALID
+           END-IF.
+
+       CHECK-RATE-LIMIT-PARA.
+           *> Keyed on account number, since by this point the account
+           *> has already passed format validation -- gives per-account
+           *> limiting the same way RATE-LIMIT-SUB gives per-source
+           *> limiting to callers with no account in play.
+           MOVE SPACES TO WS-RATE-LIMIT-KEY
+           MOVE WS-ACCOUNT-NUMBER TO WS-RATE-LIMIT-KEY
+           CALL "RATE-LIMIT-SUB" USING
+               WS-RATE-LIMIT-KEY WS-RATE-LIMIT-OK.
+
        CHECK-ACCOUNT-PARA.
-           *> Construct the SQL command
-           STRING "SELECT CASE WHEN EXISTS "
-                 "(SELECT 1 FROM accounts WHERE account_number = '"
+           *> Look the account up and pull its stored balance and its
+           *> own assigned interest rate back in the same trip -- a
+           *> caller's principal and rate query/POST fields are never
+           *> used for the actual calculation, only the account's own
+           *> stored values are, so a request can't talk this API into
+           *> crediting more interest than the account is entitled to.
+           MOVE 0 TO WS-CURRENT-BALANCE
+           MOVE 0 TO WS-DB-RATE
+           MOVE SPACES TO WS-ACCOUNT-STATUS
+           STRING "SELECT COALESCE(current_balance, 0), "
+                 "COALESCE(interest_rate, 0), "
+                 "COALESCE(account_status, 'ACTIVE'), "
+                 "COALESCE(currency, 'USD') FROM accounts "
+                 "WHERE account_number = '"
                  WS-ACCOUNT-NUMBER
-                 "') THEN 'Y' ELSE 'N' END;"
+                 "';"
                  INTO WS-SQL-COMMAND-CHECK.
-           
-           STRING "PGPASSWORD=mypassword psql -U myusername -d bank -c "
-                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND-CHECK) WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND-CHECK) WS-DOUBLE-QUOTE " -t -A -F'|' > ./psql_result.tmp"
                  INTO WS-SHELL-COMMAND.
-           
-           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           IF DEBUG-ON
+               DISPLAY "Executing: " WS-SHELL-COMMAND
+           END-IF.
 
            CALL "SYSTEM" USING WS-SHELL-COMMAND
                RETURNING WS-RETURN-CODE.
 
+           CALL "AUDIT-LOG-SUB" USING
+               "INTEREST-API" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
            IF WS-RETURN-CODE = 0
+               MOVE SPACES TO WS-PSQL-RESULT
                OPEN INPUT PSQL-RESULT-FILE
                READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
-                   AT END MOVE "N" TO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
                END-READ
                CLOSE PSQL-RESULT-FILE
-               
+
                *> Debug the exact content
-               DISPLAY "Raw PSQL Result: [" WS-PSQL-RESULT "]"
-               
+               IF DEBUG-ON
+                   DISPLAY "Raw PSQL Result: [" WS-PSQL-RESULT "]"
+               END-IF
+
                *> Trim any spaces and check
                MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
-               DISPLAY "Trimmed PSQL Result: [" WS-PSQL-RESULT "]"
-               
-               IF WS-PSQL-RESULT = "Y"
-                   MOVE "Y" TO WS-ACCOUNT-EXISTS
-               ELSE
+               IF DEBUG-ON
+                   DISPLAY "Trimmed PSQL Result: [" WS-PSQL-RESULT "]"
+               END-IF
+
+               IF WS-PSQL-RESULT = SPACES
                    MOVE "N" TO WS-ACCOUNT-EXISTS
+               ELSE
+                   MOVE "Y" TO WS-ACCOUNT-EXISTS
+                   UNSTRING WS-PSQL-RESULT DELIMITED BY "|"
+                       INTO WS-TEMP-PRINCIPAL WS-TEMP-RATE WS-TEMP-TIME
+                            WS-TEMP-ACCOUNT
+                   END-UNSTRING
+                   COMPUTE WS-CURRENT-BALANCE =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-TEMP-PRINCIPAL))
+                   COMPUTE WS-DB-RATE =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-TEMP-RATE))
+                   MOVE FUNCTION TRIM(WS-TEMP-TIME) TO WS-ACCOUNT-STATUS
+                   MOVE FUNCTION TRIM(WS-TEMP-ACCOUNT) TO WS-ACCOUNT-CURRENCY
                END-IF
-               
+
                *> Clean up temp file
-               *> STRING "rm ./psql_result.tmp" 
+               *> STRING "rm ./psql_result.tmp"
                *>     INTO WS-SHELL-COMMAND
                *> CALL "SYSTEM" USING WS-SHELL-COMMAND
            ELSE
                MOVE 'N' TO WS-ACCOUNT-EXISTS
            END-IF.
 
+       SET-COMPOUND-PERIODS-PARA.
+           *> Maps the caller's compounding= code onto the number of
+           *> compounding periods per year. Anything blank or not
+           *> recognized falls back to ANNUALLY (n=1), which reproduces
+           *> the original single-period formula for callers written
+           *> before this parameter existed.
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(WS-COMPOUNDING-FREQ))
+               TO WS-COMPOUNDING-FREQ
+           EVALUATE WS-COMPOUNDING-FREQ
+               WHEN "DAILY"
+                   MOVE 365 TO WS-COMPOUND-PERIODS
+               WHEN "MONTHLY"
+                   MOVE 12 TO WS-COMPOUND-PERIODS
+               WHEN "QUARTERLY"
+                   MOVE 4 TO WS-COMPOUND-PERIODS
+               WHEN "ANNUALLY"
+                   MOVE 1 TO WS-COMPOUND-PERIODS
+               WHEN OTHER
+                   MOVE "ANNUALLY" TO WS-COMPOUNDING-FREQ
+                   MOVE 1 TO WS-COMPOUND-PERIODS
+           END-EVALUATE.
+
        CALCULATE-INTEREST-PARA.
-           *> Compound interest: A = P * (1 + r)^t
-           COMPUTE WS-INTEREST = WS-PRINCIPAL *
-               FUNCTION EXP ( FUNCTION LOG (1.0 + WS-RATE ) * WS-TIME )
-               - WS-PRINCIPAL.
+           *> Compound interest: A = P * (1 + r/n)^(n*t) - P, using the
+           *> account's own stored balance and rate -- never the
+           *> caller-supplied principal/rate fields -- with n periods
+           *> per year taken from the caller's compounding= parameter.
+           PERFORM SET-COMPOUND-PERIODS-PARA
+           COMPUTE WS-INTEREST = WS-CURRENT-BALANCE *
+               FUNCTION EXP ( FUNCTION LOG (1.0 + WS-DB-RATE /
+                   WS-COMPOUND-PERIODS) * WS-COMPOUND-PERIODS * WS-TIME )
+               - WS-CURRENT-BALANCE.
 
        RECORD-TRANSACTION-PARA.
-           *> Insert the interest as a transaction
-           *> (assuming 'D' for deposit)
-           STRING "INSERT INTO transactions (account_number, "
-               "transaction_type, amount) "
-               "VALUES ('" WS-ACCOUNT-NUMBER "', 'D', " WS-INTEREST ");"
+           *> Update the balance and insert the transaction row as one
+           *> statement (a CTE) instead of two separate psql
+           *> invocations. The UPDATE takes Postgres's row lock for
+           *> the life of the statement, so the chained INSERT can
+           *> never land against a balance a racing request already
+           *> changed between our earlier CHECK-ACCOUNT-PARA read and
+           *> this post.
+           MOVE WS-INTEREST TO WS-FORMATTED-INTEREST
+           STRING
+               "WITH upd AS (UPDATE accounts SET current_balance = "
+               "current_balance + " FUNCTION TRIM(WS-FORMATTED-INTEREST)
+               " WHERE account_number = '" WS-ACCOUNT-NUMBER "'"
+               " RETURNING account_number) "
+               "INSERT INTO transactions (account_number, "
+               "transaction_type, amount, currency) SELECT account_number, "
+               "'D', " FUNCTION TRIM(WS-FORMATTED-INTEREST) ", '" WS-ACCOUNT-CURRENCY
+               "' FROM upd RETURNING transaction_id;"
                INTO WS-SQL-COMMAND.
 
-           *> Construct the shell command
-           STRING
-               "PGPASSWORD=mypassword psql -U myusername -d bank -c "
-               WS-DOUBLE-QUOTE WS-SQL-COMMAND WS-DOUBLE-QUOTE
-               INTO WS-SHELL-COMMAND.
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+                 INTO WS-SHELL-COMMAND.
+
+           IF DEBUG-ON
+               DISPLAY "Executing: " WS-SHELL-COMMAND
+           END-IF.
 
-           *> Execute the shell command
            CALL "SYSTEM" USING WS-SHELL-COMMAND
                RETURNING WS-RETURN-CODE.
 
+           CALL "AUDIT-LOG-SUB" USING
+               "INTEREST-API" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           MOVE SPACES TO WS-PSQL-RESULT
+           IF WS-RETURN-CODE = 0
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+           END-IF.
+
            IF WS-RETURN-CODE NOT = 0
+               MOVE "500" TO WS-STATUS-CODE
+               MOVE "Internal Server Error" TO WS-STATUS-TEXT
                MOVE "Error recording transaction." TO WS-ERROR-MESSAGE
                PERFORM SEND-ERROR-PARA
+           ELSE
+               IF WS-PSQL-RESULT = SPACES
+                   MOVE "409" TO WS-STATUS-CODE
+                   MOVE "Conflict" TO WS-STATUS-TEXT
+                   MOVE "Transaction could not be posted -- account changed concurrently."
+                       TO WS-ERROR-MESSAGE
+                   PERFORM SEND-ERROR-PARA
+               ELSE
+                   ADD WS-INTEREST TO WS-CURRENT-BALANCE
+                   CALL "EVENT-NOTIFY-SUB" USING
+                       "TRANSACTION-POSTED" WS-ACCOUNT-NUMBER
+                       WS-PSQL-RESULT "D" WS-INTEREST WS-ACCOUNT-CURRENCY
+               END-IF
            END-IF.
 
        SEND-JSON-RESPONSE-PARA.
+           MOVE WS-CURRENT-BALANCE TO WS-FORMATTED-BALANCE
+           MOVE WS-DB-RATE TO WS-FORMATTED-RATE
+           MOVE WS-INTEREST TO WS-FORMATTED-INTEREST
            STRING
-               "{""principal"": " WS-PRINCIPAL
-               ", ""rate"": " WS-RATE
+               "{""principal"": " FUNCTION TRIM(WS-FORMATTED-BALANCE)
+               ", ""rate"": " FUNCTION TRIM(WS-FORMATTED-RATE)
                ", ""time"": " WS-TIME
-               ", ""interest"": " WS-INTEREST
+               ", ""compounding"": """
+                   FUNCTION TRIM(WS-COMPOUNDING-FREQ) """"
+               ", ""interest"": " FUNCTION TRIM(WS-FORMATTED-INTEREST)
+               ", ""currency"": """ FUNCTION TRIM(WS-ACCOUNT-CURRENCY) """"
                "}"
                INTO WS-JSON-RESPONSE.
            STRING
+               "Status: " WS-STATUS-CODE " " FUNCTION TRIM(WS-STATUS-TEXT)
+               CRLF
                "Content-Type: application/json"
                CRLF
                "Content-Length: " FUNCTION LENGTH(WS-JSON-RESPONSE)
@@ -251,8 +501,25 @@
            DISPLAY WS-RESPONSE.
 
        SEND-ERROR-PARA.
-           *> Display HTTP error response
-           DISPLAY "Content-Type: text/plain"
-           DISPLAY CRLF
-           DISPLAY "Error: " WS-ERROR-MESSAGE
+           *> Display an HTTP error response carrying the real status
+           *> code, so a caller can tell "account not found" (404)
+           *> apart from "DB unreachable" (500) instead of every
+           *> failure looking the same on the wire.
+           STRING
+               "{""status"": ""error"""
+               ", ""code"": " WS-STATUS-CODE
+               ", ""message"": """ FUNCTION TRIM(WS-ERROR-MESSAGE) """"
+               "}"
+               INTO WS-JSON-RESPONSE.
+           STRING
+               "Status: " WS-STATUS-CODE " " FUNCTION TRIM(WS-STATUS-TEXT)
+               CRLF
+               "Content-Type: application/json"
+               CRLF
+               "Content-Length: " FUNCTION LENGTH(WS-JSON-RESPONSE)
+               CRLF
+               CRLF
+               WS-JSON-RESPONSE
+               INTO WS-RESPONSE.
+           DISPLAY WS-RESPONSE.
            STOP RUN.

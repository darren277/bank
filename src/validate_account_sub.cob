@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDATE-ACCOUNT-SUB.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Shared account-number format check. Called before any
+      *> program splices WS-ACCOUNT-NUMBER into a WS-SQL-COMMAND, so
+      *> a stray apostrophe or shell metacharacter typed into an
+      *> account field never reaches psql -- it just gets rejected
+      *> here instead. Valid means: exactly 10 digits. This default
+      *> entry point is format-only -- it does not enforce the Luhn
+      *> check digit, because it is called to validate account
+      *> numbers that already exist (postings, lookups, transfers),
+      *> including ones minted before the check-digit scheme existed,
+      *> and those must keep working.
+      *>
+      *> VALIDATE-NEW-ACCOUNT-SUB below is the strict entry point:
+      *> same format check, plus the mod-10 (Luhn) check digit over
+      *> the leading 9 digits. OPEN-ACCOUNT is the only place a new
+      *> account number is ever typed in, so it calls that entry
+      *> instead -- catching a mistyped digit right there, instead of
+      *> a transposition either silently landing on the wrong account
+      *> or falling through as "does not exist" somewhere downstream,
+      *> without retroactively invalidating every account number that
+      *> predates this check.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRIMMED-ACCOUNT     PIC X(10).
+       01  WS-ACCOUNT-LEN         PIC 9(2) COMP.
+       01  WS-CHAR-IDX            PIC 9(2) COMP.
+
+      *> Luhn check-digit working fields.
+       01  WS-DIGIT               PIC 9(1).
+       01  WS-POS-FROM-RIGHT      PIC 9(2) COMP.
+       01  WS-DOUBLED             PIC 9(2) COMP.
+       01  WS-CHECK-SUM           PIC 9(4) COMP.
+       01  WS-CALC-CHECK-DIGIT    PIC 9(1).
+       01  WS-GIVEN-CHECK-DIGIT   PIC 9(1).
+
+       LINKAGE SECTION.
+       01  LS-ACCOUNT-NUMBER      PIC X(10).
+       01  LS-VALID-FLAG          PIC X(1).
+
+       PROCEDURE DIVISION USING LS-ACCOUNT-NUMBER LS-VALID-FLAG.
+       MAIN-PARA.
+           MOVE 'Y' TO LS-VALID-FLAG
+           MOVE FUNCTION TRIM(LS-ACCOUNT-NUMBER) TO WS-TRIMMED-ACCOUNT
+           COMPUTE WS-ACCOUNT-LEN = FUNCTION LENGTH(WS-TRIMMED-ACCOUNT)
+
+           IF WS-TRIMMED-ACCOUNT = SPACES OR WS-ACCOUNT-LEN NOT = 10
+               MOVE 'N' TO LS-VALID-FLAG
+               GOBACK
+           END-IF
+
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > WS-ACCOUNT-LEN
+               IF WS-TRIMMED-ACCOUNT(WS-CHAR-IDX:1) NOT NUMERIC
+                   MOVE 'N' TO LS-VALID-FLAG
+               END-IF
+           END-PERFORM
+
+           GOBACK.
+
+      *>-----------------------------------------------------------------
+      *> VALIDATE-NEW-ACCOUNT-SUB
+      *> Strict entry point for a freshly-typed account number that is
+      *> about to be minted -- same format check as above, plus the
+      *> Luhn check digit, so OPEN-ACCOUNT catches a mistyped digit
+      *> before the account is ever created.
+      *>-----------------------------------------------------------------
+       ENTRY "VALIDATE-NEW-ACCOUNT-SUB" USING LS-ACCOUNT-NUMBER
+           LS-VALID-FLAG.
+       NEW-ACCOUNT-MAIN-PARA.
+           MOVE 'Y' TO LS-VALID-FLAG
+           MOVE FUNCTION TRIM(LS-ACCOUNT-NUMBER) TO WS-TRIMMED-ACCOUNT
+           COMPUTE WS-ACCOUNT-LEN = FUNCTION LENGTH(WS-TRIMMED-ACCOUNT)
+
+           IF WS-TRIMMED-ACCOUNT = SPACES OR WS-ACCOUNT-LEN NOT = 10
+               MOVE 'N' TO LS-VALID-FLAG
+               GOBACK
+           END-IF
+
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+                   UNTIL WS-CHAR-IDX > WS-ACCOUNT-LEN
+               IF WS-TRIMMED-ACCOUNT(WS-CHAR-IDX:1) NOT NUMERIC
+                   MOVE 'N' TO LS-VALID-FLAG
+               END-IF
+           END-PERFORM
+
+           IF LS-VALID-FLAG = 'Y'
+               PERFORM CHECK-DIGIT-PARA
+           END-IF
+
+           GOBACK.
+
+      *>-----------------------------------------------------------------
+      *> CHECK-DIGIT-PARA
+      *> Standard Luhn check over the leading 9 digits: working from
+      *> the rightmost of those 9, double every second digit, subtract
+      *> 9 from any doubled result over 9, sum everything, and the
+      *> check digit is whatever brings that sum to a multiple of 10.
+      *>-----------------------------------------------------------------
+       CHECK-DIGIT-PARA.
+           MOVE 0 TO WS-CHECK-SUM
+           MOVE WS-TRIMMED-ACCOUNT(10:1) TO WS-GIVEN-CHECK-DIGIT
+
+           PERFORM VARYING WS-CHAR-IDX FROM 9 BY -1 UNTIL WS-CHAR-IDX < 1
+               MOVE WS-TRIMMED-ACCOUNT(WS-CHAR-IDX:1) TO WS-DIGIT
+               COMPUTE WS-POS-FROM-RIGHT = 9 - WS-CHAR-IDX + 1
+               IF FUNCTION MOD(WS-POS-FROM-RIGHT, 2) = 0
+                   COMPUTE WS-DOUBLED = WS-DIGIT * 2
+                   IF WS-DOUBLED > 9
+                       SUBTRACT 9 FROM WS-DOUBLED
+                   END-IF
+                   ADD WS-DOUBLED TO WS-CHECK-SUM
+               ELSE
+                   ADD WS-DIGIT TO WS-CHECK-SUM
+               END-IF
+           END-PERFORM
+
+           COMPUTE WS-CALC-CHECK-DIGIT =
+               FUNCTION MOD(10 - FUNCTION MOD(WS-CHECK-SUM, 10), 10)
+
+           IF WS-CALC-CHECK-DIGIT NOT = WS-GIVEN-CHECK-DIGIT
+               MOVE 'N' TO LS-VALID-FLAG
+           END-IF.
+
+       END PROGRAM VALIDATE-ACCOUNT-SUB.

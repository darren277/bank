@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RATE-LIMIT-SUB.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Shared per-account/per-source rate limiter for the CGI
+      *> programs. Every call records one hit against LS-SOURCE-KEY in
+      *> the api_request_log table and then counts how many hits that
+      *> same key has logged in the last WS-WINDOW-SECONDS; once that
+      *> count passes WS-MAX-REQUESTS the caller is told to back off.
+      *> Keying on account number gives per-account limiting; callers
+      *> with no account in play (e.g. an unauthenticated lookup) pass
+      *> REMOTE_ADDR instead, giving per-source limiting the same way.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSQL-RESULT-FILE ASSIGN TO "./rate_limit_result.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSQL-RESULT-FILE.
+       01  PSQL-RESULT-RECORD     PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-SQL-COMMAND         PIC X(500).
+       01  WS-SHELL-COMMAND       PIC X(600).
+       01  WS-RETURN-CODE         PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE        PIC X(1) VALUE '"'.
+       01  WS-PSQL-RESULT         PIC X(20) VALUE SPACES.
+       01  WS-HIT-COUNT           PIC 9(9) VALUE 0.
+       01  WS-MAX-REQUESTS        PIC 9(9) VALUE 30.
+       01  WS-WINDOW-SECONDS      PIC 9(5) VALUE 60.
+
+       LINKAGE SECTION.
+       01  LS-SOURCE-KEY          PIC X(30).
+       01  LS-ALLOWED-FLAG        PIC X(1).
+
+       PROCEDURE DIVISION USING LS-SOURCE-KEY LS-ALLOWED-FLAG.
+       MAIN-PARA.
+           MOVE 'Y' TO LS-ALLOWED-FLAG
+           PERFORM LOG-HIT-PARA
+           PERFORM COUNT-HITS-PARA
+           IF WS-HIT-COUNT > WS-MAX-REQUESTS
+               MOVE 'N' TO LS-ALLOWED-FLAG
+           END-IF
+           GOBACK.
+
+       LOG-HIT-PARA.
+           STRING
+               "INSERT INTO api_request_log (source_key, requested_at) "
+               "VALUES ('" FUNCTION TRIM(LS-SOURCE-KEY) "', NOW());"
+               INTO WS-SQL-COMMAND
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               INTO WS-SHELL-COMMAND
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+       COUNT-HITS-PARA.
+           MOVE 0 TO WS-HIT-COUNT
+           STRING
+               "SELECT COUNT(*) FROM api_request_log WHERE source_key = '"
+               FUNCTION TRIM(LS-SOURCE-KEY) "' AND requested_at >= "
+               "NOW() - INTERVAL '" WS-WINDOW-SECONDS " seconds';"
+               INTO WS-SQL-COMMAND
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A > ./rate_limit_result.tmp"
+               INTO WS-SHELL-COMMAND
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE
+
+           IF WS-RETURN-CODE = 0
+               MOVE SPACES TO WS-PSQL-RESULT
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+               IF WS-PSQL-RESULT NOT = SPACES
+                   COMPUTE WS-HIT-COUNT = FUNCTION NUMVAL(WS-PSQL-RESULT)
+               END-IF
+           END-IF.
+
+       END PROGRAM RATE-LIMIT-SUB.

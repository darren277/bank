@@ -0,0 +1,41 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTHORIZE-REQUEST-SUB.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Shared request-authorization check for the HANDLER route
+      *> layer. The caller must send the shared key configured in
+      *> copybooks/apiauth.cpy in an X-Api-Key request header; CGI
+      *> hands that to us as environment variable HTTP_X_API_KEY.
+      *> Called once from MAIN-START before ROUTE-DISPATCH so no route
+      *> can be reached without it.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       COPY "apiauth".
+       01  WS-SUPPLIED-KEY        PIC X(40) VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  LS-AUTHORIZED-FLAG     PIC X(1).
+
+       PROCEDURE DIVISION USING LS-AUTHORIZED-FLAG.
+       MAIN-PARA.
+           MOVE 'N' TO LS-AUTHORIZED-FLAG
+           MOVE SPACES TO WS-SUPPLIED-KEY
+           ACCEPT WS-SUPPLIED-KEY FROM ENVIRONMENT "HTTP_X_API_KEY"
+
+           IF FUNCTION TRIM(WS-SUPPLIED-KEY) NOT = SPACES
+                   AND FUNCTION TRIM(WS-SUPPLIED-KEY) =
+                       FUNCTION TRIM(API-SHARED-KEY)
+               MOVE 'Y' TO LS-AUTHORIZED-FLAG
+           END-IF
+
+           GOBACK.
+
+       END PROGRAM AUTHORIZE-REQUEST-SUB.

@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GET-BALANCE-SUB.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Called by HANDLER's GET-ACCOUNT-BALANCE paragraph. Looks up
+      *> the account named on the query string and hands back its
+      *> current balance and currency as a JSON object.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSQL-RESULT-FILE ASSIGN TO "./psql_result_gb.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSQL-RESULT-FILE.
+       01  PSQL-RESULT-RECORD     PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-QUERY-STRING        PIC X(256).
+       01  WS-ACCOUNT-NUMBER      PIC X(10).
+       01  WS-TOKEN-TABLE.
+           05 WS-TOKEN OCCURS 6 TIMES PIC X(100).
+       01  WS-TOKEN-COUNT         PIC 9(2) VALUE 0.
+       01  WS-TOKEN-IDX           PIC 9(2) VALUE 0.
+       01  WS-DUMMY-KEY           PIC X(30).
+       01  WS-DUMMY-VAL           PIC X(30).
+       01  WS-SQL-COMMAND         PIC X(500).
+       01  WS-SHELL-COMMAND       PIC X(600).
+       01  WS-DOUBLE-QUOTE        PIC X(1) VALUE '"'.
+       01  WS-RETURN-CODE         PIC S9(4) COMP.
+       01  WS-PSQL-RESULT         PIC X(60).
+
+       01  WS-BALANCE             PIC 9(15)V99.
+       01  WS-FORMATTED-BALANCE   PIC Z(13)9.99.
+       01  WS-CURRENCY            PIC X(3).
+       01  WS-ACCOUNT-VALID       PIC X(1) VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-JSON-OUT            PIC X(4000).
+       01  LS-STATUS-CODE         PIC 9(3) COMP.
+
+       PROCEDURE DIVISION USING LS-JSON-OUT LS-STATUS-CODE.
+       MAIN-PARA.
+           MOVE 200 TO LS-STATUS-CODE
+           MOVE SPACES TO LS-JSON-OUT
+           PERFORM GET-ACCOUNT-PARA
+           IF WS-ACCOUNT-NUMBER = SPACES
+               MOVE 400 TO LS-STATUS-CODE
+               GOBACK
+           END-IF
+
+           CALL "VALIDATE-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               MOVE 400 TO LS-STATUS-CODE
+               GOBACK
+           END-IF
+
+           PERFORM RETRIEVE-BALANCE-PARA
+           GOBACK.
+
+       GET-ACCOUNT-PARA.
+           MOVE SPACES TO WS-ACCOUNT-NUMBER WS-TOKEN-TABLE
+           MOVE 0 TO WS-TOKEN-COUNT
+           ACCEPT WS-QUERY-STRING FROM ENVIRONMENT "QUERY_STRING"
+
+           UNSTRING WS-QUERY-STRING DELIMITED BY "&" INTO
+               WS-TOKEN(1) WS-TOKEN(2) WS-TOKEN(3)
+               WS-TOKEN(4) WS-TOKEN(5) WS-TOKEN(6)
+               TALLYING IN WS-TOKEN-COUNT
+           END-UNSTRING
+
+           PERFORM VARYING WS-TOKEN-IDX FROM 1 BY 1
+                   UNTIL WS-TOKEN-IDX > WS-TOKEN-COUNT
+               MOVE SPACES TO WS-DUMMY-KEY WS-DUMMY-VAL
+               UNSTRING WS-TOKEN(WS-TOKEN-IDX) DELIMITED BY "="
+                   INTO WS-DUMMY-KEY WS-DUMMY-VAL
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-DUMMY-KEY) = "account"
+                   MOVE WS-DUMMY-VAL TO WS-ACCOUNT-NUMBER
+               END-IF
+           END-PERFORM.
+
+       RETRIEVE-BALANCE-PARA.
+           STRING
+               "SELECT COALESCE(current_balance, 0), "
+               "COALESCE(currency, 'USD') FROM accounts "
+               "WHERE account_number = '"
+               FUNCTION TRIM(WS-ACCOUNT-NUMBER) "';"
+               INTO WS-SQL-COMMAND
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A -F'|' > ./psql_result_gb.tmp"
+               INTO WS-SHELL-COMMAND
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE
+
+           CALL "AUDIT-LOG-SUB" USING
+               "GET-BALANCE-SUB" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE
+
+           IF WS-RETURN-CODE NOT = 0
+               MOVE 500 TO LS-STATUS-CODE
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO WS-PSQL-RESULT
+           OPEN INPUT PSQL-RESULT-FILE
+           READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+               AT END MOVE SPACES TO WS-PSQL-RESULT
+           END-READ
+           CLOSE PSQL-RESULT-FILE
+
+           IF WS-PSQL-RESULT = SPACES
+               MOVE 404 TO LS-STATUS-CODE
+               GOBACK
+           END-IF
+
+           MOVE 0 TO WS-BALANCE
+           MOVE SPACES TO WS-CURRENCY
+           UNSTRING WS-PSQL-RESULT DELIMITED BY "|"
+               INTO WS-BALANCE WS-CURRENCY
+           END-UNSTRING
+
+           MOVE WS-BALANCE TO WS-FORMATTED-BALANCE
+
+           STRING
+               "{" WS-DOUBLE-QUOTE "account" WS-DOUBLE-QUOTE ": "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-ACCOUNT-NUMBER)
+               WS-DOUBLE-QUOTE ", " WS-DOUBLE-QUOTE "balance"
+               WS-DOUBLE-QUOTE ": " FUNCTION TRIM(WS-FORMATTED-BALANCE)
+               ", " WS-DOUBLE-QUOTE
+               "currency" WS-DOUBLE-QUOTE ": " WS-DOUBLE-QUOTE
+               FUNCTION TRIM(WS-CURRENCY) WS-DOUBLE-QUOTE
+               "}"
+               INTO LS-JSON-OUT.
+
+       END PROGRAM GET-BALANCE-SUB.

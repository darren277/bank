@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RETRY-QUEUE-SUB.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> A failed shell-command-level psql call used to just get
+      *> logged as an error and the transaction dropped -- there was
+      *> no way to recover it. Every caller that inserts a transaction
+      *> now hands its failed command to this program instead, which
+      *> appends it to a persistent, line-sequential queue file that
+      *> retry_queue_batch.cob can replay once the database is
+      *> reachable again.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RETRY-QUEUE-FILE ASSIGN TO "./retry_queue.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RETRY-QUEUE-FILE.
+       01  RETRY-QUEUE-RECORD     PIC X(1200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TIMESTAMP           PIC X(21).
+
+       LINKAGE SECTION.
+       01  LS-PROGRAM-NAME        PIC X(20).
+       01  LS-ACCOUNT-NUMBER      PIC X(10).
+       01  LS-SQL-COMMAND         PIC X(1000).
+
+       PROCEDURE DIVISION USING
+           LS-PROGRAM-NAME LS-ACCOUNT-NUMBER LS-SQL-COMMAND.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN EXTEND RETRY-QUEUE-FILE
+           STRING
+               FUNCTION TRIM(LS-PROGRAM-NAME) " | "
+               WS-TIMESTAMP " | "
+               FUNCTION TRIM(LS-ACCOUNT-NUMBER) " | "
+               FUNCTION TRIM(LS-SQL-COMMAND)
+               INTO RETRY-QUEUE-RECORD
+           WRITE RETRY-QUEUE-RECORD
+           CLOSE RETRY-QUEUE-FILE
+
+           GOBACK.
+
+       END PROGRAM RETRY-QUEUE-SUB.

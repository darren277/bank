@@ -1,5 +1,13 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. JSON-PARSE-SUB.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> A deliberately small JSON reader: flat-object field lookup by
+      *> literal key text, plus a second entry point that walks a
+      *> top-level JSON array of such objects one element at a time
+      *> for batch transaction uploads. Not a general parser -- it
+      *> only understands the "account"/"transaction_type"/"amount"
+      *> shape route_handler.cob's callers send it.
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -13,83 +21,189 @@
        01  WS-SEARCH-STRING   PIC X(8192).
        01  WS-FOUND-FIELD     PIC X(200).
        01  WS-FOUND-VALUE     PIC X(200).
-       01  WS-TRIM-BUFFER     PIC X(200).
        01  WS-PARSE-OK        PIC X(3)   VALUE "200".
+       01  WS-PARSE-ERR-FIELD PIC X(20)  VALUE SPACES.
 
-       * Temporary counters/indexes for searching
+      *> Temporary counters/indexes for searching
        01  WS-POS             PIC 9(4)   VALUE ZERO.
        01  WS-LEN             PIC 9(4)   VALUE ZERO.
-       01  WS-TEMP            PIC X(8192).
+       01  WS-SCAN-POS        PIC 9(4)   VALUE ZERO.
+       01  WS-VALUE-LEN       PIC 9(4)   VALUE ZERO.
+
+      *> Working storage for the array/batch entry point
+       01  WS-BATCH-SEARCH    PIC X(8192).
+       01  WS-BATCH-LEN       PIC 9(4)   VALUE ZERO.
+       01  WS-BATCH-POS       PIC 9(4)   VALUE ZERO.
+       01  WS-BRACE-DEPTH     PIC 9(4)   VALUE ZERO.
+       01  WS-ELEMENT-START   PIC 9(4)   VALUE ZERO.
+       01  WS-ELEMENT-BUFFER  PIC X(8192).
+       01  WS-IN-ELEMENT      PIC X      VALUE 'N'.
 
        LINKAGE SECTION.
-       *>-----------------------------------------------------------------
-       *> The caller passes in the JSON string, plus fields to receive
-       *> the parsed results, and a status code or similar indicator.
-       *> Adjust for your own programâ€™s calling conventions.
-       *>-----------------------------------------------------------------
+      *>-----------------------------------------------------------------
+      *> The caller passes in the JSON string, plus fields to receive
+      *> the parsed results, and a status code or similar indicator.
+      *>-----------------------------------------------------------------
        01  LS-JSON-IN.
            05  LS-JSON-STRING       PIC X(8192).
        01  LS-PARSE-STATUS         PIC X(3).
        01  LS-ACCOUNT-OUT          PIC X(30).
        01  LS-TX-TYPE-OUT          PIC X(1).
        01  LS-AMOUNT-OUT           PIC 9(7)V99.
+
+      *>-----------------------------------------------------------------
+      *> Which field FIND-JSON-VALUE/EXTRACT-VALUE or the amount's own
+      *> numeric check tripped on -- "account", "transaction_type", or
+      *> "amount" -- so a 400 from a missing key looks nothing like a
+      *> 400 from a malformed value to whoever called us. Blank when
+      *> LS-PARSE-STATUS comes back "200".
+      *>-----------------------------------------------------------------
+       01  LS-PARSE-ERROR-FIELD    PIC X(20).
+
+      *>-----------------------------------------------------------------
+      *> Batch entry point: a JSON array of the same flat objects.
+      *> LS-BATCH-COUNT comes back with how many elements were found
+      *> (capped at the table size); element I's fields land in
+      *> LS-BATCH-ACCOUNT(I) / LS-BATCH-TYPE(I) / LS-BATCH-AMOUNT(I).
+      *>-----------------------------------------------------------------
+       01  LS-BATCH-JSON-IN        PIC X(8192).
+       01  LS-BATCH-STATUS         PIC X(3).
+       01  LS-BATCH-COUNT          PIC 9(3).
+       01  LS-BATCH-ACCOUNTS.
+           05  LS-BATCH-ACCOUNT    OCCURS 20 TIMES PIC X(30).
+       01  LS-BATCH-TYPES.
+           05  LS-BATCH-TYPE       OCCURS 20 TIMES PIC X(1).
+       01  LS-BATCH-AMOUNTS.
+           05  LS-BATCH-AMOUNT     OCCURS 20 TIMES PIC 9(7)V99.
+
        PROCEDURE DIVISION USING
             LS-JSON-IN
             LS-PARSE-STATUS
             LS-ACCOUNT-OUT
             LS-TX-TYPE-OUT
-            LS-AMOUNT-OUT.
+            LS-AMOUNT-OUT
+            LS-PARSE-ERROR-FIELD.
 
        MAIN-PROCEDURE.
            MOVE LS-JSON-STRING TO WS-SEARCH-STRING
-           PERFORM VARYING-PARSE
+           PERFORM RESET-PARSE-STATE
 
-           *> Attempt to parse each field
            PERFORM PARSE-FIELD-ACCOUNT
-           IF WS-PARSE-OK NOT = "200" THEN
-              GO TO END-PARSE
-           END-IF
-
-           PERFORM PARSE-FIELD-TXTYPE
-           IF WS-PARSE-OK NOT = "200" THEN
-              GO TO END-PARSE
+           IF WS-PARSE-OK = "200"
+               PERFORM PARSE-FIELD-TXTYPE
            END-IF
-
-           PERFORM PARSE-FIELD-AMOUNT
-           IF WS-PARSE-OK NOT = "200" THEN
-              GO TO END-PARSE
+           IF WS-PARSE-OK = "200"
+               PERFORM PARSE-FIELD-AMOUNT
            END-IF
 
-       END-PARSE.
            MOVE WS-PARSE-OK TO LS-PARSE-STATUS
+           MOVE WS-PARSE-ERR-FIELD TO LS-PARSE-ERROR-FIELD
+           GOBACK.
+
+      *>-----------------------------------------------------------------
+      *> JSON-PARSE-ARRAY-SUB
+      *> Splits a top-level JSON array into its object elements by
+      *> brace depth and runs the same field lookups against each one.
+      *>-----------------------------------------------------------------
+       ENTRY "JSON-PARSE-ARRAY-SUB" USING
+            LS-BATCH-JSON-IN
+            LS-BATCH-STATUS
+            LS-BATCH-COUNT
+            LS-BATCH-ACCOUNTS
+            LS-BATCH-TYPES
+            LS-BATCH-AMOUNTS.
+
+       BATCH-MAIN-PARA.
+           MOVE "200" TO LS-BATCH-STATUS
+           MOVE 0 TO LS-BATCH-COUNT
+           MOVE LS-BATCH-JSON-IN TO WS-BATCH-SEARCH
+           MOVE 0 TO WS-BATCH-LEN
+           INSPECT WS-BATCH-SEARCH TALLYING WS-BATCH-LEN FOR CHARACTERS
+               BEFORE INITIAL SPACES
+
+           MOVE 0 TO WS-BRACE-DEPTH
+           MOVE 0 TO WS-ELEMENT-START
+           MOVE 'N' TO WS-IN-ELEMENT
+
+           PERFORM VARYING WS-BATCH-POS FROM 1 BY 1
+                   UNTIL WS-BATCH-POS > WS-BATCH-LEN
+                      OR LS-BATCH-COUNT >= 20
+               EVALUATE WS-BATCH-SEARCH(WS-BATCH-POS:1)
+                   WHEN "{"
+                       IF WS-BRACE-DEPTH = 0
+                           MOVE WS-BATCH-POS TO WS-ELEMENT-START
+                           MOVE 'Y' TO WS-IN-ELEMENT
+                       END-IF
+                       ADD 1 TO WS-BRACE-DEPTH
+                   WHEN "}"
+                       SUBTRACT 1 FROM WS-BRACE-DEPTH
+                       IF WS-BRACE-DEPTH = 0 AND WS-IN-ELEMENT = 'Y'
+                           MOVE SPACES TO WS-ELEMENT-BUFFER
+                           MOVE WS-BATCH-SEARCH(WS-ELEMENT-START:
+                               WS-BATCH-POS - WS-ELEMENT-START + 1)
+                               TO WS-ELEMENT-BUFFER
+                           PERFORM PARSE-ONE-BATCH-ELEMENT
+                           MOVE 'N' TO WS-IN-ELEMENT
+                       END-IF
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-PERFORM
+
+           IF LS-BATCH-COUNT = 0
+               MOVE "400" TO LS-BATCH-STATUS
+           END-IF
            GOBACK.
 
-       *>-----------------------------------------------------------------
-       *> PARSE-FIELD-ACCOUNT
-       *>-----------------------------------------------------------------
+       PARSE-ONE-BATCH-ELEMENT.
+           MOVE WS-ELEMENT-BUFFER TO WS-SEARCH-STRING
+           PERFORM RESET-PARSE-STATE
+
+           PERFORM PARSE-FIELD-ACCOUNT
+           IF WS-PARSE-OK = "200"
+               PERFORM PARSE-FIELD-TXTYPE
+           END-IF
+           IF WS-PARSE-OK = "200"
+               PERFORM PARSE-FIELD-AMOUNT
+           END-IF
+
+           IF WS-PARSE-OK = "200"
+               ADD 1 TO LS-BATCH-COUNT
+               MOVE LS-ACCOUNT-OUT TO LS-BATCH-ACCOUNT(LS-BATCH-COUNT)
+               MOVE LS-TX-TYPE-OUT TO LS-BATCH-TYPE(LS-BATCH-COUNT)
+               MOVE LS-AMOUNT-OUT TO LS-BATCH-AMOUNT(LS-BATCH-COUNT)
+           END-IF.
+
+      *>-----------------------------------------------------------------
+      *> PARSE-FIELD-ACCOUNT
+      *>-----------------------------------------------------------------
        PARSE-FIELD-ACCOUNT.
            MOVE WS-ACCOUNT-KEY TO WS-FOUND-FIELD
            PERFORM FIND-JSON-VALUE
            IF WS-PARSE-OK = "200"
               MOVE WS-FOUND-VALUE TO LS-ACCOUNT-OUT
+           ELSE
+              MOVE "account" TO WS-PARSE-ERR-FIELD
            END-IF
            .
 
-       *>-----------------------------------------------------------------
-       *> PARSE-FIELD-TXTYPE
-       *>-----------------------------------------------------------------
+      *>-----------------------------------------------------------------
+      *> PARSE-FIELD-TXTYPE
+      *>-----------------------------------------------------------------
        PARSE-FIELD-TXTYPE.
            MOVE WS-TX-TYPE-KEY TO WS-FOUND-FIELD
            PERFORM FIND-JSON-VALUE
            IF WS-PARSE-OK = "200"
               *> Suppose transaction_type is just 1 char
               MOVE WS-FOUND-VALUE(1:1) TO LS-TX-TYPE-OUT
+           ELSE
+              MOVE "transaction_type" TO WS-PARSE-ERR-FIELD
            END-IF
            .
 
-       *>-----------------------------------------------------------------
-       *> PARSE-FIELD-AMOUNT
-       *>-----------------------------------------------------------------
+      *>-----------------------------------------------------------------
+      *> PARSE-FIELD-AMOUNT
+      *>-----------------------------------------------------------------
        PARSE-FIELD-AMOUNT.
            MOVE WS-AMOUNT-KEY TO WS-FOUND-FIELD
            PERFORM FIND-JSON-VALUE
@@ -98,31 +212,38 @@
               IF FUNCTION NUMVAL (WS-FOUND-VALUE) = 0 AND
                  WS-FOUND-VALUE NOT = "0"
                  MOVE "400" TO WS-PARSE-OK
+                 MOVE "amount" TO WS-PARSE-ERR-FIELD
               ELSE
                  COMPUTE LS-AMOUNT-OUT = FUNCTION NUMVAL (WS-FOUND-VALUE)
               END-IF
+           ELSE
+              MOVE "amount" TO WS-PARSE-ERR-FIELD
            END-IF
            .
 
-       *>-----------------------------------------------------------------
-       *> FIND-JSON-VALUE
-       *>-----------------------------------------------------------------
-       *> 1) Look for WS-FOUND-FIELD in WS-SEARCH-STRING.
-       *> 2) Then look for a colon ':'.
-       *> 3) Then look for either a double-quote or digits.
-       *> 4) Extract everything up to the next quote or comma or brace.
-       *>-----------------------------------------------------------------
+      *>-----------------------------------------------------------------
+      *> FIND-JSON-VALUE
+      *>-----------------------------------------------------------------
+      *> 1) Look for WS-FOUND-FIELD in WS-SEARCH-STRING.
+      *> 2) Then look for a colon ':'.
+      *> 3) Then look for either a double-quote or digits.
+      *> 4) Extract everything up to the next quote or comma or brace.
+      *>-----------------------------------------------------------------
        FIND-JSON-VALUE.
            MOVE SPACES TO WS-FOUND-VALUE
+           MOVE 0 TO WS-LEN
            INSPECT WS-SEARCH-STRING TALLYING WS-LEN FOR CHARACTERS
-
-           INSPECT WS-SEARCH-STRING CONVERTING LOW-VALUE THRU HIGH-VALUE
-                   TO WS-SEARCH-STRING   *> (No actual conversion, but some compilers need it)
+               BEFORE INITIAL SPACES
+           MOVE 0 TO WS-POS
 
            PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > WS-LEN
-               IF WS-SEARCH-STRING(WS-POS:15) = WS-FOUND-FIELD
-                  *> Found the key
-                  PERFORM EXTRACT-VALUE AFTER FOUND-FIELD
+               IF WS-SEARCH-STRING(WS-POS:FUNCTION LENGTH(
+                       FUNCTION TRIM(WS-FOUND-FIELD))) =
+                       FUNCTION TRIM(WS-FOUND-FIELD)
+                  MOVE WS-POS TO WS-SCAN-POS
+                  ADD FUNCTION LENGTH(FUNCTION TRIM(WS-FOUND-FIELD))
+                      TO WS-SCAN-POS
+                  PERFORM EXTRACT-VALUE
                   EXIT PERFORM
                END-IF
            END-PERFORM
@@ -133,99 +254,70 @@
            END-IF
            .
 
-       *>-----------------------------------------------------------------
-       *> EXTRACT-VALUE
-       *>-----------------------------------------------------------------
-       *> Called right after we find something like "account"
-       *> This tries to find the value after the ":" and quotes.
-       *>-----------------------------------------------------------------
+      *>-----------------------------------------------------------------
+      *> EXTRACT-VALUE
+      *>-----------------------------------------------------------------
+      *> Called with WS-SCAN-POS sitting right after the key. Skips
+      *> forward to the colon, then any spaces and an opening quote,
+      *> then copies characters up to the closing quote, comma, or
+      *> brace.
+      *>-----------------------------------------------------------------
        EXTRACT-VALUE.
-           *> We assume JSON looks like: "account":"1234567890"
-           *> So from the current WS-POS, skip forward to colon, then
-           *> skip optional spaces and quotes, then read until next quote
-           *> or some delimiter.
-           *>
-           *> This is naive: no error-checking for missing quotes, etc.
-           *>
-           DECLARE-LOCAL-VARS.
-               MOVE WS-POS TO WS-LEN   *> Reuse WS-LEN as a "local offset"
-
-           *> 1) Advance until we find the colon:
-           FIND-COLON.
-               IF WS-LEN > 0 AND WS-LEN < FUNCTION LENGTH(WS-SEARCH-STRING)
-                  ADD 1 TO WS-LEN
-                  IF WS-SEARCH-STRING(WS-LEN:1) = ":"
-                     GO TO SKIP-COLON
-                  END-IF
-                  GO TO FIND-COLON
-               ELSE
-                  MOVE "400" TO WS-PARSE-OK
-                  EXIT PARAGRAPH
-               END-IF
-
-           SKIP-COLON.
-               *> Move forward to skip colon
-               ADD 1 TO WS-LEN
-
-           *> 2) Skip spaces and possible quote
-           SKIP-SPACES-AND-QUOTE.
-               PERFORM SKIP-SPACES
-               IF WS-SEARCH-STRING(WS-LEN:1) = '"' 
-                  ADD 1 TO WS-LEN
-               END-IF
-
-           *> 3) Extract until next quote, comma, brace, or end of string
-           EXTRACT-LOOP.
-               IF WS-LEN > FUNCTION LENGTH(WS-SEARCH-STRING)
-                  GO TO FAIL-END
-               END-IF
+           MOVE 'N' TO WS-IN-ELEMENT
+           PERFORM VARYING WS-SCAN-POS FROM WS-SCAN-POS BY 1
+                   UNTIL WS-SCAN-POS > WS-LEN
+                      OR WS-SEARCH-STRING(WS-SCAN-POS:1) = ":"
+               CONTINUE
+           END-PERFORM
 
-               IF WS-SEARCH-STRING(WS-LEN:1) = '"' 
-                  GO TO SUCCESS-END
-               END-IF
+           IF WS-SCAN-POS > WS-LEN
+               MOVE "400" TO WS-PARSE-OK
+               EXIT PARAGRAPH
+           END-IF
 
-               IF WS-SEARCH-STRING(WS-LEN:1) = ',' OR
-                  WS-SEARCH-STRING(WS-LEN:1) = '}' 
-                  GO TO SUCCESS-END
-               END-IF
+           *> Step past the colon
+           ADD 1 TO WS-SCAN-POS
 
-               STRING WS-SEARCH-STRING(WS-LEN:1) DELIMITED BY SIZE
-                  INTO WS-FOUND-VALUE
-                  WITH POINTER WS-TEMP
-               END-STRING
+           *> Skip spaces
+           PERFORM VARYING WS-SCAN-POS FROM WS-SCAN-POS BY 1
+                   UNTIL WS-SCAN-POS > WS-LEN
+                      OR WS-SEARCH-STRING(WS-SCAN-POS:1) NOT = SPACE
+               CONTINUE
+           END-PERFORM
 
-               ADD 1 TO WS-LEN
-               GO TO EXTRACT-LOOP
+           *> Skip an opening quote, if present
+           IF WS-SCAN-POS <= WS-LEN AND
+              WS-SEARCH-STRING(WS-SCAN-POS:1) = '"'
+               ADD 1 TO WS-SCAN-POS
+           END-IF
 
-           SUCCESS-END.
-               EXIT PARAGRAPH
+           MOVE 0 TO WS-VALUE-LEN
+           PERFORM VARYING WS-SCAN-POS FROM WS-SCAN-POS BY 1
+                   UNTIL WS-SCAN-POS > WS-LEN
+                      OR WS-SEARCH-STRING(WS-SCAN-POS:1) = '"'
+                      OR WS-SEARCH-STRING(WS-SCAN-POS:1) = ","
+                      OR WS-SEARCH-STRING(WS-SCAN-POS:1) = "}"
+               ADD 1 TO WS-VALUE-LEN
+               MOVE WS-SEARCH-STRING(WS-SCAN-POS:1)
+                   TO WS-FOUND-VALUE(WS-VALUE-LEN:1)
+           END-PERFORM
 
-           FAIL-END.
+           IF WS-VALUE-LEN = 0
                MOVE "400" TO WS-PARSE-OK
-               EXIT PARAGRAPH
-
-           SKIP-SPACES.
-               IF WS-SEARCH-STRING(WS-LEN:1) = SPACE
-                  ADD 1 TO WS-LEN
-                  IF WS-LEN <= FUNCTION LENGTH(WS-SEARCH-STRING)
-                     GO TO SKIP-SPACES
-                  END-IF
-               END-IF
-               EXIT PARAGRAPH
-           .
-       *>-----------------------------------------------------------------
-
+           END-IF.
 
-       *>-----------------------------------------------------------------
-       *> VARYING-PARSE
-       *> Just resets any parse-specific statuses or placeholders each time.
-       *>-----------------------------------------------------------------
-       VARYING-PARSE.
+      *>-----------------------------------------------------------------
+      *> RESET-PARSE-STATE
+      *> Resets any parse-specific statuses or placeholders each time.
+      *>-----------------------------------------------------------------
+       RESET-PARSE-STATE.
            MOVE "200" TO WS-PARSE-OK
            MOVE SPACES TO WS-FOUND-VALUE
-           MOVE SPACES TO WS-TEMP
+           MOVE SPACES TO WS-PARSE-ERR-FIELD
            MOVE 0     TO WS-POS
            MOVE 0     TO WS-LEN
+           MOVE 0     TO WS-SCAN-POS
+           MOVE 0     TO WS-VALUE-LEN
            .
 
        END PROGRAM JSON-PARSE-SUB.

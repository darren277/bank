@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EVENT-NOTIFY-SUB.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Fired once a deposit, withdrawal, fee, transfer leg, or
+      *> interest posting has actually committed. Downstream systems
+      *> (fraud monitoring, customer notifications) have no direct
+      *> line into this program's process, so the notification is a
+      *> flat, line-sequential event drop rather than a live callback
+      *> -- the same shape AUDIT-LOG-SUB already uses for its own
+      *> append-only trail, just a separate file so a consumer tailing
+      *> events for reactions doesn't have to wade through every psql
+      *> command this system ever shelled out.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EVENT-LOG-FILE ASSIGN TO "./webhook_events.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EVENT-LOG-FILE.
+       01  EVENT-LOG-RECORD       PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TIMESTAMP           PIC X(21).
+
+       LINKAGE SECTION.
+       01  LS-EVENT-TYPE          PIC X(20).
+       01  LS-ACCOUNT-NUMBER      PIC X(10).
+       01  LS-TRANSACTION-ID      PIC X(20).
+       01  LS-TSX-TYPE            PIC X(1).
+       01  LS-AMOUNT              PIC 9(15)V99.
+       01  LS-CURRENCY            PIC X(3).
+
+       PROCEDURE DIVISION USING
+           LS-EVENT-TYPE LS-ACCOUNT-NUMBER LS-TRANSACTION-ID
+           LS-TSX-TYPE LS-AMOUNT LS-CURRENCY.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+
+           OPEN EXTEND EVENT-LOG-FILE
+           STRING
+               FUNCTION TRIM(LS-EVENT-TYPE) " | "
+               WS-TIMESTAMP " | "
+               FUNCTION TRIM(LS-ACCOUNT-NUMBER) " | "
+               FUNCTION TRIM(LS-TRANSACTION-ID) " | "
+               LS-TSX-TYPE " | "
+               LS-AMOUNT " | "
+               FUNCTION TRIM(LS-CURRENCY)
+               INTO EVENT-LOG-RECORD
+           WRITE EVENT-LOG-RECORD
+           CLOSE EVENT-LOG-FILE
+
+           GOBACK.
+
+       END PROGRAM EVENT-NOTIFY-SUB.

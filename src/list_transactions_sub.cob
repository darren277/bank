@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LIST-TRANSACTIONS-SUB.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Called by HANDLER's GET-LIST-TRANSACTIONS paragraph. Looks up
+      *> the account named on the query string and hands back a real
+      *> JSON array of that account's transactions instead of the
+      *> hardcoded ["tx1","tx2","tx3"] placeholder.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-QUERY-STRING        PIC X(256).
+       01  WS-ACCOUNT-NUMBER      PIC X(10).
+       01  WS-TOKEN-TABLE.
+           05 WS-TOKEN OCCURS 6 TIMES PIC X(100).
+       01  WS-TOKEN-COUNT         PIC 9(2) VALUE 0.
+       01  WS-TOKEN-IDX           PIC 9(2) VALUE 0.
+       01  WS-DUMMY-KEY           PIC X(30).
+       01  WS-DUMMY-VAL           PIC X(30).
+       01  WS-SQL-COMMAND         PIC X(500).
+       01  WS-SHELL-COMMAND       PIC X(600).
+       01  WS-DOUBLE-QUOTE        PIC X(1) VALUE '"'.
+       01  WS-PIPE-HANDLE         PIC S9(18) COMP.
+       01  WS-FGETS-RESULT        USAGE POINTER.
+       01  WS-RETURN-CODE         PIC S9(4) COMP.
+       01  WS-END-OF-FILE         PIC X VALUE 'N'.
+       01  WS-PROCESS-OUTPUT-RECORD PIC X(1024).
+
+       01  WS-TRANSACTION-ID      PIC 9(5).
+       01  WS-TRANSACTION-TYPE    PIC X(1).
+       01  WS-AMOUNT              PIC 9(15)V99.
+       01  WS-TIMESTAMP           PIC X(30).
+       01  WS-JSON-OBJECT         PIC X(256).
+       01  WS-ACCOUNT-VALID       PIC X(1) VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-JSON-OUT            PIC X(4000).
+       01  LS-STATUS-CODE         PIC 9(3) COMP.
+
+       PROCEDURE DIVISION USING LS-JSON-OUT LS-STATUS-CODE.
+       MAIN-PARA.
+           MOVE 200 TO LS-STATUS-CODE
+           MOVE "[" TO LS-JSON-OUT
+           PERFORM GET-ACCOUNT-PARA
+           IF WS-ACCOUNT-NUMBER = SPACES
+               STRING "]" INTO LS-JSON-OUT
+               GOBACK
+           END-IF
+
+           CALL "VALIDATE-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               MOVE 400 TO LS-STATUS-CODE
+               STRING "]" INTO LS-JSON-OUT
+               GOBACK
+           END-IF
+           PERFORM RETRIEVE-TRANSACTIONS-PARA
+           GOBACK.
+
+       GET-ACCOUNT-PARA.
+           MOVE SPACES TO WS-ACCOUNT-NUMBER WS-TOKEN-TABLE
+           MOVE 0 TO WS-TOKEN-COUNT
+           ACCEPT WS-QUERY-STRING FROM ENVIRONMENT "QUERY_STRING"
+
+           UNSTRING WS-QUERY-STRING DELIMITED BY "&" INTO
+               WS-TOKEN(1) WS-TOKEN(2) WS-TOKEN(3)
+               WS-TOKEN(4) WS-TOKEN(5) WS-TOKEN(6)
+               TALLYING IN WS-TOKEN-COUNT
+           END-UNSTRING
+
+           PERFORM VARYING WS-TOKEN-IDX FROM 1 BY 1
+                   UNTIL WS-TOKEN-IDX > WS-TOKEN-COUNT
+               MOVE SPACES TO WS-DUMMY-KEY WS-DUMMY-VAL
+               UNSTRING WS-TOKEN(WS-TOKEN-IDX) DELIMITED BY "="
+                   INTO WS-DUMMY-KEY WS-DUMMY-VAL
+               END-UNSTRING
+               IF FUNCTION TRIM(WS-DUMMY-KEY) = "account"
+                   MOVE WS-DUMMY-VAL TO WS-ACCOUNT-NUMBER
+               END-IF
+           END-PERFORM.
+
+       RETRIEVE-TRANSACTIONS-PARA.
+           STRING
+               "SELECT transaction_id, transaction_type, amount, "
+               "timestamp FROM transactions WHERE account_number = '"
+               FUNCTION TRIM(WS-ACCOUNT-NUMBER) "' "
+               "ORDER BY transaction_id;"
+               INTO WS-SQL-COMMAND
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A"
+               INTO WS-SHELL-COMMAND
+
+           CALL "popen" USING WS-SHELL-COMMAND, "r"
+               RETURNING WS-PIPE-HANDLE
+
+           IF WS-PIPE-HANDLE = 0
+               MOVE 500 TO LS-STATUS-CODE
+               STRING "]" INTO LS-JSON-OUT
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-END-OF-FILE = "Y"
+               CALL "fgets" USING
+                   WS-PROCESS-OUTPUT-RECORD, 1024, WS-PIPE-HANDLE
+                   RETURNING WS-FGETS-RESULT
+               IF WS-FGETS-RESULT = NULL
+                   MOVE "Y" TO WS-END-OF-FILE
+               ELSE
+                   IF LS-JSON-OUT NOT = "["
+                       STRING FUNCTION TRIM(LS-JSON-OUT) ","
+                           INTO LS-JSON-OUT
+                   END-IF
+
+                   UNSTRING WS-PROCESS-OUTPUT-RECORD
+                       DELIMITED BY "|" INTO
+                       WS-TRANSACTION-ID
+                       WS-TRANSACTION-TYPE
+                       WS-AMOUNT
+                       WS-TIMESTAMP
+                   END-UNSTRING
+
+                   STRING
+                       "{" WS-DOUBLE-QUOTE "id" WS-DOUBLE-QUOTE ":"
+                       WS-DOUBLE-QUOTE WS-TRANSACTION-ID WS-DOUBLE-QUOTE
+                       ", " WS-DOUBLE-QUOTE "type" WS-DOUBLE-QUOTE ": "
+                       WS-DOUBLE-QUOTE WS-TRANSACTION-TYPE
+                       WS-DOUBLE-QUOTE ", " WS-DOUBLE-QUOTE
+                       "amount" WS-DOUBLE-QUOTE ": " WS-AMOUNT
+                       ", " WS-DOUBLE-QUOTE "timestamp" WS-DOUBLE-QUOTE
+                       ": " WS-DOUBLE-QUOTE WS-TIMESTAMP WS-DOUBLE-QUOTE
+                       "}"
+                       INTO WS-JSON-OBJECT
+
+                   STRING FUNCTION TRIM(LS-JSON-OUT) WS-JSON-OBJECT
+                       INTO LS-JSON-OUT
+               END-IF
+           END-PERFORM
+
+           CALL "pclose" USING WS-PIPE-HANDLE
+               RETURNING WS-RETURN-CODE
+
+           STRING FUNCTION TRIM(LS-JSON-OUT) "]" INTO LS-JSON-OUT.
+
+       END PROGRAM LIST-TRANSACTIONS-SUB.

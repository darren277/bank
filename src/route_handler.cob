@@ -18,6 +18,9 @@
        01  WS-RAW-BODY                 PIC X(8192) VALUE ALL SPACES. 
            *> Adjust size as needed.
        01  WS-BODY-LEN                 PIC 9(7)   VALUE ZERO.
+       01  WS-READ-RESULT               PIC S9(9) COMP.
+       01  WS-BODY-TOTAL-READ           PIC 9(7)   VALUE ZERO.
+       01  WS-BODY-REMAINING            PIC 9(7)   VALUE ZERO.
 
        *> ----------------------------------------------------------
        *> For generating the response
@@ -33,6 +36,40 @@
        *> ----------------------------------------------------------
        01  WS-STATUS-CODE             PIC X(3)   VALUE "200".
        01  WS-STATUS-TEXT             PIC X(32)  VALUE "OK".
+       01  WS-DOUBLE-QUOTE            PIC X(1)   VALUE '"'.
+
+       *> CALL ... RETURNING requires a numeric target -- the
+       *> subprograms hand back an HTTP-style status as a number,
+       *> which is then reflected into WS-STATUS-CODE for display.
+       01  WS-SUB-RETURN-CODE         PIC 9(3) COMP VALUE 0.
+       01  WS-LIST-JSON               PIC X(4000) VALUE SPACES.
+
+      *> Which field JSON-PARSE-SUB/INSERT-TRANSACTION-SUB rejected --
+      *> "account", "transaction_type", or "amount" -- surfaced in the
+      *> error response instead of one generic "Bad Request".
+       01  WS-JSON-PARSE-STATUS       PIC X(3).
+       01  WS-JSON-ACCOUNT-OUT        PIC X(30).
+       01  WS-JSON-TXTYPE-OUT         PIC X(1).
+       01  WS-JSON-AMOUNT-OUT         PIC 9(7)V99.
+       01  WS-PARSE-ERROR-FIELD       PIC X(20).
+
+       *> Batch/array transaction upload
+       01  WS-FIRST-CHAR              PIC X.
+       01  WS-BATCH-COUNT             PIC 9(3).
+       01  WS-BATCH-IDX               PIC 9(3).
+       01  WS-BATCH-OK-COUNT          PIC 9(3).
+       01  WS-BATCH-FAIL-COUNT        PIC 9(3).
+       01  WS-BATCH-STATUS            PIC X(3).
+       01  WS-BATCH-ACCOUNTS.
+           05  WS-BATCH-ACCOUNT       OCCURS 20 TIMES PIC X(30).
+       01  WS-BATCH-TYPES.
+           05  WS-BATCH-TYPE          OCCURS 20 TIMES PIC X(1).
+       01  WS-BATCH-AMOUNTS.
+           05  WS-BATCH-AMOUNT        OCCURS 20 TIMES PIC 9(7)V99.
+       01  WS-BATCH-ITEM-STATUS       PIC 9(3) COMP.
+
+       *> Authorization
+       01  WS-AUTHORIZED-FLAG         PIC X(1) VALUE 'N'.
 
        PROCEDURE DIVISION.
 
@@ -62,6 +99,17 @@
               GOBACK
            END-IF
 
+           *> Every route requires a valid X-Api-Key header -- checked
+           *> once here so no route in ROUTE-DISPATCH can be reached
+           *> without it.
+           CALL "AUTHORIZE-REQUEST-SUB" USING WS-AUTHORIZED-FLAG
+           IF WS-AUTHORIZED-FLAG NOT = 'Y'
+              MOVE "401" TO WS-STATUS-CODE
+              MOVE "Unauthorized" TO WS-STATUS-TEXT
+              PERFORM SEND-ERROR-RESPONSE
+              GOBACK
+           END-IF
+
            *> Dispatch to the route handler
            PERFORM ROUTE-DISPATCH
 
@@ -86,7 +134,7 @@
                       PERFORM SEND-ERROR-RESPONSE
                   END-EVALUATE
 
-             WHEN "/api/list_transactions"
+             WHEN WS-REQUEST-PATH = "/api/list_transactions"
                   EVALUATE WS-REQUEST-METHOD
                     WHEN "GET"
                       PERFORM GET-LIST-TRANSACTIONS
@@ -96,6 +144,16 @@
                       PERFORM SEND-ERROR-RESPONSE
                   END-EVALUATE
 
+             WHEN WS-REQUEST-PATH = "/api/get_balance"
+                  EVALUATE WS-REQUEST-METHOD
+                    WHEN "GET"
+                      PERFORM GET-ACCOUNT-BALANCE
+                    WHEN OTHER
+                      MOVE "405" TO WS-STATUS-CODE
+                      MOVE "Method Not Allowed" TO WS-STATUS-TEXT
+                      PERFORM SEND-ERROR-RESPONSE
+                  END-EVALUATE
+
              WHEN OTHER
                MOVE "404" TO WS-STATUS-CODE
                MOVE "Path Not Found" TO WS-STATUS-TEXT
@@ -110,40 +168,122 @@
        POST-INSERT-TRANSACTION.
            PERFORM READ-REQUEST-BODY
            IF WS-BODY-LEN > 0
-              *> Here you would parse JSON from WS-RAW-BODY
-              *> For example, call an external parser or subprogram
-              CALL 'JSON-PARSE-SUB' USING WS-RAW-BODY
-                                      *> Possibly more LINKAGE items
-                                      *> to retrieve the parsed fields
-                                   RETURNING WS-STATUS-CODE
-              IF WS-STATUS-CODE NOT = "200"
-                 MOVE "400" TO WS-STATUS-CODE
-                 MOVE "Bad Request" TO WS-STATUS-TEXT
-                 PERFORM SEND-ERROR-RESPONSE
-                 EXIT SECTION
+              MOVE FUNCTION TRIM(WS-RAW-BODY)(1:1) TO WS-FIRST-CHAR
+              IF WS-FIRST-CHAR = "["
+                 PERFORM POST-BATCH-INSERT-TRANSACTION
+              ELSE
+                 PERFORM POST-SINGLE-INSERT-TRANSACTION
               END-IF
+           ELSE
+              MOVE "400" TO WS-STATUS-CODE
+              MOVE "No JSON Body Found" TO WS-STATUS-TEXT
+              PERFORM SEND-ERROR-RESPONSE
+           END-IF
+           .
+
+      *> ----------------------------------------------------------
+      *> POST-SINGLE-INSERT-TRANSACTION
+      *> One {"account":...,"transaction_type":...,"amount":...} body
+      *> ----------------------------------------------------------
+       POST-SINGLE-INSERT-TRANSACTION.
+           MOVE SPACES TO WS-PARSE-ERROR-FIELD
+           CALL 'JSON-PARSE-SUB' USING WS-RAW-BODY
+                                       WS-JSON-PARSE-STATUS
+                                       WS-JSON-ACCOUNT-OUT
+                                       WS-JSON-TXTYPE-OUT
+                                       WS-JSON-AMOUNT-OUT
+                                       WS-PARSE-ERROR-FIELD
+           IF WS-JSON-PARSE-STATUS NOT = "200"
+              MOVE "400" TO WS-STATUS-CODE
+              STRING "Bad Request: missing or invalid field '"
+                  FUNCTION TRIM(WS-PARSE-ERROR-FIELD) "'"
+                  DELIMITED BY SIZE INTO WS-STATUS-TEXT
+              PERFORM SEND-ERROR-RESPONSE
+              GOBACK
+           END-IF
 
-              *> If JSON parsing is fine, now call the COBOL routine
-              *> that actually does the insertion logic:
-              CALL 'INSERT-TRANSACTION-SUB' USING WS-RAW-BODY
-                                            *> or actual fields extracted from JSON
-                                         RETURNING WS-STATUS-CODE
+           *> If JSON parsing is fine, now call the COBOL routine
+           *> that actually does the insertion logic:
+           CALL 'INSERT-TRANSACTION-SUB' USING WS-RAW-BODY
+                                                WS-SUB-RETURN-CODE
+                                                WS-PARSE-ERROR-FIELD
 
-              IF WS-STATUS-CODE = "200"
-                 MOVE '{"status":"ok","message":"Transaction inserted"}'
-                   TO WS-RESPONSE-BODY
-                 PERFORM SEND-JSON-RESPONSE
+           IF WS-SUB-RETURN-CODE = 200
+              MOVE '{"status":"ok","message":"Transaction inserted"}'
+                TO WS-RESPONSE-BODY
+              PERFORM SEND-JSON-RESPONSE
+           ELSE
+              IF WS-SUB-RETURN-CODE = 400
+                 MOVE "400" TO WS-STATUS-CODE
+                 STRING "Bad Request: missing or invalid field '"
+                     FUNCTION TRIM(WS-PARSE-ERROR-FIELD) "'"
+                     DELIMITED BY SIZE INTO WS-STATUS-TEXT
               ELSE
-                 MOVE "500" TO WS-STATUS-CODE
-                 MOVE "Error in insertion" TO WS-STATUS-TEXT
-                 PERFORM SEND-ERROR-RESPONSE
+                 IF WS-SUB-RETURN-CODE = 404
+                    MOVE "404" TO WS-STATUS-CODE
+                    MOVE "Account Not Found" TO WS-STATUS-TEXT
+                 ELSE
+                    IF WS-SUB-RETURN-CODE = 422
+                       MOVE "422" TO WS-STATUS-CODE
+                       MOVE "Insufficient Funds" TO WS-STATUS-TEXT
+                    ELSE
+                       IF WS-SUB-RETURN-CODE = 409
+                          MOVE "409" TO WS-STATUS-CODE
+                          MOVE "Conflict" TO WS-STATUS-TEXT
+                       ELSE
+                          MOVE "500" TO WS-STATUS-CODE
+                          MOVE "Error in insertion" TO WS-STATUS-TEXT
+                       END-IF
+                    END-IF
+                 END-IF
               END-IF
+              PERFORM SEND-ERROR-RESPONSE
+           END-IF
+           .
 
-           ELSE
+      *> ----------------------------------------------------------
+      *> POST-BATCH-INSERT-TRANSACTION
+      *> A JSON array of transaction objects in one POST
+      *> ----------------------------------------------------------
+       POST-BATCH-INSERT-TRANSACTION.
+           MOVE SPACES TO WS-BATCH-ACCOUNTS WS-BATCH-TYPES
+           MOVE 0 TO WS-BATCH-AMOUNTS
+           MOVE 0 TO WS-BATCH-COUNT WS-BATCH-OK-COUNT WS-BATCH-FAIL-COUNT
+
+           CALL "JSON-PARSE-ARRAY-SUB" USING
+               WS-RAW-BODY
+               WS-BATCH-STATUS
+               WS-BATCH-COUNT
+               WS-BATCH-ACCOUNTS
+               WS-BATCH-TYPES
+               WS-BATCH-AMOUNTS
+
+           IF WS-BATCH-STATUS NOT = "200" OR WS-BATCH-COUNT = 0
               MOVE "400" TO WS-STATUS-CODE
-              MOVE "No JSON Body Found" TO WS-STATUS-TEXT
+              MOVE "Bad Request" TO WS-STATUS-TEXT
               PERFORM SEND-ERROR-RESPONSE
+              GOBACK
            END-IF
+
+           PERFORM VARYING WS-BATCH-IDX FROM 1 BY 1
+                   UNTIL WS-BATCH-IDX > WS-BATCH-COUNT
+              CALL "INSERT-TRANSACTION-FIELDS-SUB" USING
+                  WS-BATCH-ACCOUNT(WS-BATCH-IDX)
+                  WS-BATCH-TYPE(WS-BATCH-IDX)
+                  WS-BATCH-AMOUNT(WS-BATCH-IDX)
+                  WS-BATCH-ITEM-STATUS
+              IF WS-BATCH-ITEM-STATUS = 200
+                 ADD 1 TO WS-BATCH-OK-COUNT
+              ELSE
+                 ADD 1 TO WS-BATCH-FAIL-COUNT
+              END-IF
+           END-PERFORM
+
+           STRING
+               '{"status":"ok","posted":' WS-BATCH-OK-COUNT
+               ',"failed":' WS-BATCH-FAIL-COUNT '}'
+               INTO WS-RESPONSE-BODY
+           PERFORM SEND-JSON-RESPONSE
            .
 
        *> ----------------------------------------------------------
@@ -153,10 +293,13 @@
        GET-LIST-TRANSACTIONS.
            *> Typically no request body for GET
            *> Call a subprogram to fetch a JSON array of transactions
-           CALL 'LIST-TRANSACTIONS-SUB' RETURNING WS-STATUS-CODE
+           MOVE SPACES TO WS-LIST-JSON
+           CALL 'LIST-TRANSACTIONS-SUB' USING WS-LIST-JSON
+                                              WS-SUB-RETURN-CODE
 
-           IF WS-STATUS-CODE = "200"
-              MOVE '{"transactions":["tx1","tx2","tx3"]}' TO WS-RESPONSE-BODY
+           IF WS-SUB-RETURN-CODE = 200
+              STRING '{"transactions":' FUNCTION TRIM(WS-LIST-JSON) '}'
+                 INTO WS-RESPONSE-BODY
               PERFORM SEND-JSON-RESPONSE
            ELSE
               MOVE "500" TO WS-STATUS-CODE
@@ -165,15 +308,71 @@
            END-IF
            .
 
+       *> ----------------------------------------------------------
+       *> GET-ACCOUNT-BALANCE
+       *> Calls a subprogram that returns the account's balance/currency
+       *> ----------------------------------------------------------
+       GET-ACCOUNT-BALANCE.
+           MOVE SPACES TO WS-LIST-JSON
+           CALL 'GET-BALANCE-SUB' USING WS-LIST-JSON
+                                        WS-SUB-RETURN-CODE
+
+           EVALUATE WS-SUB-RETURN-CODE
+             WHEN 200
+               MOVE FUNCTION TRIM(WS-LIST-JSON) TO WS-RESPONSE-BODY
+               PERFORM SEND-JSON-RESPONSE
+             WHEN 400
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Missing account parameter" TO WS-STATUS-TEXT
+               PERFORM SEND-ERROR-RESPONSE
+             WHEN 404
+               MOVE "404" TO WS-STATUS-CODE
+               MOVE "Account Not Found" TO WS-STATUS-TEXT
+               PERFORM SEND-ERROR-RESPONSE
+             WHEN OTHER
+               MOVE "500" TO WS-STATUS-CODE
+               MOVE "Failed to retrieve balance" TO WS-STATUS-TEXT
+               PERFORM SEND-ERROR-RESPONSE
+           END-EVALUATE
+           .
+
        *> ----------------------------------------------------------
        *> READ-REQUEST-BODY
        *> Reads Content-Length bytes into WS-RAW-BODY
        *> ----------------------------------------------------------
        READ-REQUEST-BODY.
+           *> A plain ACCEPT FROM CONSOLE reads one line, so a body
+           *> with embedded newlines or binary-adjacent JSON got cut
+           *> short or misread. Read exactly Content-Length bytes off
+           *> stdin instead, capped to what WS-RAW-BODY can hold.
+           MOVE SPACES TO WS-RAW-BODY
            ACCEPT WS-CONTENT-LENGTH FROM ENVIRONMENT "CONTENT_LENGTH"
            IF FUNCTION NUMVAL(WS-CONTENT-LENGTH) > 0
               COMPUTE WS-BODY-LEN = FUNCTION NUMVAL(WS-CONTENT-LENGTH)
-              ACCEPT WS-RAW-BODY FROM CONSOLE
+              IF WS-BODY-LEN > FUNCTION LENGTH(WS-RAW-BODY)
+                 MOVE FUNCTION LENGTH(WS-RAW-BODY) TO WS-BODY-LEN
+              END-IF
+              *> read() only guarantees it fills *up to* the byte count
+              *> requested -- a short read on a slow pipe would
+              *> otherwise silently truncate the body. Keep reading
+              *> into the unfilled remainder until the full
+              *> Content-Length has arrived or read() itself signals
+              *> end-of-input.
+              MOVE 0 TO WS-BODY-TOTAL-READ
+              MOVE 1 TO WS-READ-RESULT
+              PERFORM UNTIL WS-BODY-TOTAL-READ >= WS-BODY-LEN
+                      OR WS-READ-RESULT <= 0
+                 COMPUTE WS-BODY-REMAINING =
+                     WS-BODY-LEN - WS-BODY-TOTAL-READ
+                 CALL "read" USING BY VALUE 0
+                     BY REFERENCE
+                         WS-RAW-BODY(WS-BODY-TOTAL-READ + 1: WS-BODY-REMAINING)
+                     BY VALUE WS-BODY-REMAINING
+                     RETURNING WS-READ-RESULT
+                 IF WS-READ-RESULT > 0
+                    ADD WS-READ-RESULT TO WS-BODY-TOTAL-READ
+                 END-IF
+              END-PERFORM
            ELSE
               MOVE 0 TO WS-BODY-LEN
            END-IF
@@ -193,7 +392,7 @@
              "Content-Type: application/json" DELIMITED BY SIZE
              CRLF
              "Content-Length: "       DELIMITED BY SIZE
-             FUNCTION NUMVAL-C (WS-RESPONSE-BODY-LEN)  DELIMITED BY SIZE
+             WS-RESPONSE-BODY-LEN     DELIMITED BY SIZE
              CRLF
              CRLF
              WS-RESPONSE-BODY         DELIMITED BY SIZE
@@ -210,11 +409,13 @@
        SEND-ERROR-RESPONSE.
            *> Build a small JSON body with the error
            STRING
-             "{\"status\":\"error\",\"code\":\""
-             WS-STATUS-CODE
-             "\",\"message\":\""
-             WS-STATUS-TEXT
-             "\"}"
+             "{" WS-DOUBLE-QUOTE "status" WS-DOUBLE-QUOTE
+             ":" WS-DOUBLE-QUOTE "error" WS-DOUBLE-QUOTE
+             "," WS-DOUBLE-QUOTE "code" WS-DOUBLE-QUOTE ":"
+             WS-DOUBLE-QUOTE WS-STATUS-CODE WS-DOUBLE-QUOTE
+             "," WS-DOUBLE-QUOTE "message" WS-DOUBLE-QUOTE ":"
+             WS-DOUBLE-QUOTE FUNCTION TRIM(WS-STATUS-TEXT) WS-DOUBLE-QUOTE
+             "}"
              DELIMITED BY SIZE
              INTO WS-RESPONSE-BODY
            END-STRING
@@ -228,7 +429,7 @@
              "Content-Type: application/json" DELIMITED BY SIZE
              CRLF
              "Content-Length: "
-             FUNCTION NUMVAL-C (WS-RESPONSE-BODY-LEN)
+             WS-RESPONSE-BODY-LEN
              CRLF
              CRLF
              WS-RESPONSE-BODY

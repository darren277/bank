@@ -0,0 +1,254 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INSERT-TRANSACTION-SUB.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Called by HANDLER's POST-INSERT-TRANSACTION paragraph once
+      *> JSON-PARSE-SUB has already validated the request body.
+      *> Deposits and withdrawals post through the same guarded,
+      *> single-statement CTE RECORD-TRANSACTION-PARA in
+      *> insert_transaction_api.cob uses, so a concurrent request
+      *> against the same account can't land on a balance this one
+      *> already spent. Fees, transfers, currency checks, the daily
+      *> withdrawal velocity check, and idempotency keys are only
+      *> handled by the CGI path (insert_transaction_api.cob) today --
+      *> a caller needing those still has to go through that route.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSQL-RESULT-FILE ASSIGN TO "./psql_result_ist.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSQL-RESULT-FILE.
+       01  PSQL-RESULT-RECORD     PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-JSON-BUFFER          PIC X(8192).
+       01  WS-PARSE-STATUS         PIC X(3).
+       01  WS-PARSE-ERROR-FIELD    PIC X(20).
+       01  WS-ACCOUNT-NUMBER       PIC X(30).
+       01  WS-TSX-TYPE             PIC X(1).
+       01  WS-AMOUNT               PIC 9(7)V99.
+       01  WS-FORMATTED-AMOUNT     PIC Z(6)9.99.
+
+       01  WS-SQL-COMMAND          PIC X(500).
+       01  WS-SHELL-COMMAND        PIC X(600).
+       01  WS-RETURN-CODE          PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE         PIC X(1) VALUE '"'.
+       01  WS-PSQL-RESULT          PIC X(20).
+       01  WS-ACCOUNT-EXISTS       PIC X VALUE 'N'.
+       01  WS-CURRENT-BALANCE      PIC 9(15)V99 VALUE 0.
+       01  WS-SUFFICIENT-FUNDS     PIC X VALUE 'Y'.
+       01  WS-ACCOUNT-VALID        PIC X(1) VALUE 'Y'.
+
+       LINKAGE SECTION.
+       01  LS-RAW-BODY             PIC X(8192).
+       01  LS-STATUS-CODE          PIC 9(3) COMP.
+
+      *> Which field failed JSON-PARSE-SUB's checks -- "account",
+      *> "transaction_type", or "amount" -- so HANDLER can tell the
+      *> caller exactly what was wrong instead of a bare 400. Blank
+      *> unless LS-STATUS-CODE comes back 400.
+       01  LS-ERROR-FIELD          PIC X(20).
+
+      *> Fields-only entry point, used for batch uploads where the
+      *> caller has already run the JSON array through
+      *> JSON-PARSE-ARRAY-SUB and just needs each element posted.
+       01  LS-FLD-ACCOUNT-NUMBER   PIC X(30).
+       01  LS-FLD-TSX-TYPE         PIC X(1).
+       01  LS-FLD-AMOUNT           PIC 9(7)V99.
+       01  LS-FLD-STATUS-CODE      PIC 9(3) COMP.
+
+       PROCEDURE DIVISION USING LS-RAW-BODY LS-STATUS-CODE LS-ERROR-FIELD.
+       MAIN-PARA.
+           MOVE 400 TO LS-STATUS-CODE
+           MOVE SPACES TO LS-ERROR-FIELD
+           MOVE LS-RAW-BODY TO WS-JSON-BUFFER
+
+           CALL 'JSON-PARSE-SUB' USING
+               WS-JSON-BUFFER
+               WS-PARSE-STATUS
+               WS-ACCOUNT-NUMBER
+               WS-TSX-TYPE
+               WS-AMOUNT
+               WS-PARSE-ERROR-FIELD
+
+           IF WS-PARSE-STATUS NOT = "200"
+               MOVE WS-PARSE-ERROR-FIELD TO LS-ERROR-FIELD
+               GOBACK
+           END-IF
+
+          *> WS-ACCOUNT-NUMBER goes straight into CHECK-ACCOUNT-PARA's
+          *> and RECORD-TRANSACTION-PARA's SQL string literals below --
+          *> pin it to a real account number first.
+           CALL "VALIDATE-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               MOVE "account" TO LS-ERROR-FIELD
+               GOBACK
+           END-IF
+
+           PERFORM CHECK-ACCOUNT-PARA
+           IF WS-ACCOUNT-EXISTS NOT = 'Y'
+               MOVE 404 TO LS-STATUS-CODE
+               GOBACK
+           END-IF
+
+           PERFORM CHECK-SUFFICIENT-FUNDS-PARA
+           IF WS-SUFFICIENT-FUNDS NOT = 'Y'
+               MOVE 422 TO LS-STATUS-CODE
+               GOBACK
+           END-IF
+
+           PERFORM RECORD-TRANSACTION-PARA
+           GOBACK.
+
+      *> LS-STATUS-CODE/LS-FLD-STATUS-CODE come back 409 when
+      *> RECORD-TRANSACTION-PARA's guarded UPDATE finds the balance
+      *> already changed out from under this request -- HANDLER maps
+      *> that straight through to the caller as a conflict.
+       ENTRY "INSERT-TRANSACTION-FIELDS-SUB" USING
+            LS-FLD-ACCOUNT-NUMBER
+            LS-FLD-TSX-TYPE
+            LS-FLD-AMOUNT
+            LS-FLD-STATUS-CODE.
+
+       FIELDS-MAIN-PARA.
+           MOVE 400 TO LS-FLD-STATUS-CODE
+           MOVE LS-FLD-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER
+           MOVE LS-FLD-TSX-TYPE TO WS-TSX-TYPE
+           MOVE LS-FLD-AMOUNT TO WS-AMOUNT
+
+           CALL "VALIDATE-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               GOBACK
+           END-IF
+
+           PERFORM CHECK-ACCOUNT-PARA
+           IF WS-ACCOUNT-EXISTS NOT = 'Y'
+               MOVE 404 TO LS-FLD-STATUS-CODE
+               GOBACK
+           END-IF
+
+           PERFORM CHECK-SUFFICIENT-FUNDS-PARA
+           IF WS-SUFFICIENT-FUNDS NOT = 'Y'
+               MOVE 422 TO LS-FLD-STATUS-CODE
+               GOBACK
+           END-IF
+
+           PERFORM RECORD-TRANSACTION-PARA
+           MOVE LS-STATUS-CODE TO LS-FLD-STATUS-CODE
+           GOBACK.
+
+       CHECK-ACCOUNT-PARA.
+           STRING
+               "SELECT COALESCE(current_balance, 0) FROM accounts "
+               "WHERE account_number = '" FUNCTION TRIM(WS-ACCOUNT-NUMBER)
+               "';"
+               INTO WS-SQL-COMMAND
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A > ./psql_result_ist.tmp"
+               INTO WS-SHELL-COMMAND
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE
+
+           MOVE SPACES TO WS-PSQL-RESULT
+           OPEN INPUT PSQL-RESULT-FILE
+           READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+               AT END MOVE SPACES TO WS-PSQL-RESULT
+           END-READ
+           CLOSE PSQL-RESULT-FILE
+
+           IF WS-PSQL-RESULT = SPACES
+               MOVE 'N' TO WS-ACCOUNT-EXISTS
+           ELSE
+               MOVE 'Y' TO WS-ACCOUNT-EXISTS
+               COMPUTE WS-CURRENT-BALANCE = FUNCTION NUMVAL(WS-PSQL-RESULT)
+           END-IF.
+
+       CHECK-SUFFICIENT-FUNDS-PARA.
+           *> A withdrawal may never take the account below zero.
+           MOVE 'Y' TO WS-SUFFICIENT-FUNDS
+           IF WS-TSX-TYPE = "W" AND WS-AMOUNT > WS-CURRENT-BALANCE
+               MOVE 'N' TO WS-SUFFICIENT-FUNDS
+           END-IF.
+
+       RECORD-TRANSACTION-PARA.
+           *> Update the balance and insert the transaction row as one
+           *> statement (a CTE) instead of two -- the UPDATE's own
+           *> WHERE clause re-checks funds and holds the row lock for
+           *> the life of the statement, so the INSERT chained off it
+           *> can never land against a balance a racing request
+           *> already spent between our earlier CHECK-ACCOUNT-PARA
+           *> read and this post. An empty RETURNING result means the
+           *> guard tripped, so we report it as a conflict rather than
+           *> silently posting the transaction row anyway.
+           MOVE WS-AMOUNT TO WS-FORMATTED-AMOUNT
+           IF WS-TSX-TYPE = "W"
+               STRING
+                   "WITH upd AS (UPDATE accounts SET current_balance = "
+                   "current_balance - " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   " WHERE account_number = '"
+                   FUNCTION TRIM(WS-ACCOUNT-NUMBER) "'"
+                   " AND current_balance >= "
+                   FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   " RETURNING account_number) "
+                   "INSERT INTO transactions (account_number, "
+                   "transaction_type, amount) SELECT account_number, '"
+                   WS-TSX-TYPE "', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   " FROM upd RETURNING transaction_id;"
+                   INTO WS-SQL-COMMAND
+           ELSE
+               STRING
+                   "WITH upd AS (UPDATE accounts SET current_balance = "
+                   "current_balance + " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   " WHERE account_number = '"
+                   FUNCTION TRIM(WS-ACCOUNT-NUMBER) "'"
+                   " RETURNING account_number) "
+                   "INSERT INTO transactions (account_number, "
+                   "transaction_type, amount) SELECT account_number, '"
+                   WS-TSX-TYPE "', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   " FROM upd RETURNING transaction_id;"
+                   INTO WS-SQL-COMMAND
+           END-IF
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A > ./psql_result_ist.tmp"
+               INTO WS-SHELL-COMMAND
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE
+
+           IF WS-RETURN-CODE NOT = 0
+               MOVE 500 TO LS-STATUS-CODE
+           ELSE
+               MOVE SPACES TO WS-PSQL-RESULT
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+               IF WS-PSQL-RESULT = SPACES
+                   MOVE 409 TO LS-STATUS-CODE
+               ELSE
+                   MOVE 200 TO LS-STATUS-CODE
+               END-IF
+           END-IF.
+
+       END PROGRAM INSERT-TRANSACTION-SUB.

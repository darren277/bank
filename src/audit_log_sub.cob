@@ -0,0 +1,53 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-LOG-SUB.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Shared audit trail. Every program that shells out to psql
+      *> calls this right after the command runs, so what used to be
+      *> a transient DISPLAY "Executing: ..." line now also lands in
+      *> a persistent, line-sequential log: program, timestamp,
+      *> account number, the command issued, and the return code it
+      *> came back with.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "./audit.log"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD       PIC X(800).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TIMESTAMP           PIC X(21).
+       01  WS-RETURN-CODE-DISP    PIC -(4)9.
+
+       LINKAGE SECTION.
+       01  LS-PROGRAM-NAME        PIC X(20).
+       01  LS-ACCOUNT-NUMBER      PIC X(10).
+       01  LS-COMMAND             PIC X(600).
+       01  LS-RETURN-CODE         PIC S9(4) COMP.
+
+       PROCEDURE DIVISION USING
+           LS-PROGRAM-NAME LS-ACCOUNT-NUMBER LS-COMMAND LS-RETURN-CODE.
+       MAIN-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE LS-RETURN-CODE TO WS-RETURN-CODE-DISP
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           STRING
+               FUNCTION TRIM(LS-PROGRAM-NAME) " | "
+               WS-TIMESTAMP " | "
+               FUNCTION TRIM(LS-ACCOUNT-NUMBER) " | "
+               FUNCTION TRIM(LS-COMMAND) " | rc="
+               FUNCTION TRIM(WS-RETURN-CODE-DISP)
+               INTO AUDIT-LOG-RECORD
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE
+
+           GOBACK.
+
+       END PROGRAM AUDIT-LOG-SUB.

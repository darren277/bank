@@ -8,18 +8,24 @@
        FILE-CONTROL.
            SELECT PSQL-RESULT-FILE ASSIGN TO "./psql_result.tmp"
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PSQL-TARGET-RESULT-FILE ASSIGN TO "./psql_target_result.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  PSQL-RESULT-FILE.
-       01  PSQL-RESULT-RECORD    PIC X.
+       01  PSQL-RESULT-RECORD    PIC X(40).
+       FD  PSQL-TARGET-RESULT-FILE.
+       01  PSQL-TARGET-RESULT-RECORD PIC X(20).
 
        WORKING-STORAGE SECTION.
+       COPY "dbconfig".
        01  WS-REQUEST-METHOD      PIC X(10).
        01  WS-QUERY-STRING        PIC X(256).
        01  WS-RESPONSE            PIC X(2048).
        01  WS-AMOUNT              PIC 9(15)V99 VALUE 0.
        01  WS-AMOUNT-STR          PIC X(17). *> 15 digits + decimal point + 2 decimal places
+       01  WS-FORMATTED-AMOUNT    PIC Z(13)9.99.
        01  WS-TALLY               PIC 9(4) COMP.
        01  WS-AMOUNT-LEN          PIC 9(4) COMP.
        01  WS-I                   PIC 9(4) COMP.
@@ -30,6 +36,9 @@
        01  WS-TOKEN-1             PIC X(100).
        01  WS-TOKEN-2             PIC X(100).
        01  WS-TOKEN-3             PIC X(100).
+       01  WS-TOKEN-4             PIC X(100).
+       01  WS-TOKEN-5             PIC X(100).
+       01  WS-TOKEN-6             PIC X(100).
        01  WS-CURRENT-TOKEN       PIC X(100).
        01  i                      PIC 9 VALUE 1.
        01  DUMMY-KEY              PIC X(50).
@@ -45,10 +54,58 @@
        01  WS-DOUBLE-QUOTE        PIC X(1) VALUE '"'.
        01  WS-ACCOUNT-EXISTS      PIC X VALUE 'N'.
        01  WS-START-POS          PIC 9(4).
-       01  WS-PSQL-RESULT        PIC X.
+       01  WS-PSQL-RESULT        PIC X(40).
+       01  WS-CURRENT-BALANCE     PIC 9(15)V99 VALUE 0.
+       01  WS-SUFFICIENT-FUNDS    PIC X VALUE 'Y'.
+       01  WS-ACCOUNT-VALID       PIC X(1) VALUE 'Y'.
+       01  WS-AMOUNT-VALID        PIC X(1) VALUE 'Y'.
+       01  WS-TRANS-TYPE-VALID    PIC X(1) VALUE 'Y'.
+       01  WS-IDEM-KEY-VALID      PIC X(1) VALUE 'Y'.
+       01  WS-IDEM-KEY-LEN        PIC 9(4) COMP.
+       01  WS-IDEM-CHAR-IDX       PIC 9(4) COMP.
+       01  WS-IDEM-CHAR           PIC X(1).
+       01  WS-STATUS-CODE         PIC X(3)  VALUE "200".
+       01  WS-STATUS-TEXT         PIC X(32) VALUE "OK".
+       01  WS-TARGET-ACCOUNT      PIC X(10) VALUE SPACES.
+       01  WS-TARGET-VALID        PIC X(1) VALUE 'Y'.
+       01  WS-TARGET-EXISTS       PIC X(1) VALUE 'N'.
+       01  WS-TRANSFER-SQL        PIC X(1000).
+       01  WS-TRANSFER-SHELL      PIC X(1200).
+       01  WS-RETRY-SQL-BUFFER    PIC X(1000) VALUE SPACES.
+       01  WS-ACCOUNT-STATUS      PIC X(10) VALUE SPACES.
+       01  WS-TARGET-STATUS       PIC X(10) VALUE SPACES.
+       01  WS-TEMP-STATUS         PIC X(20) VALUE SPACES.
+       01  WS-VELOCITY-OK         PIC X(1) VALUE 'Y'.
+       01  WS-DAILY-WITHDRAWN     PIC 9(15)V99 VALUE 0.
+      *> Fallback used only when an account carries no daily_limit of
+      *> its own -- the real ceiling is configurable per account via
+      *> accounts.daily_limit and is loaded fresh in CHECK-VELOCITY-PARA.
+       01  WS-DAILY-LIMIT         PIC 9(15)V99 VALUE 5000.00.
+       01  WS-ACCOUNT-CURRENCY    PIC X(3) VALUE SPACES.
+       01  WS-TARGET-CURRENCY     PIC X(3) VALUE SPACES.
+       01  WS-REQUEST-CURRENCY    PIC X(3) VALUE SPACES.
+       01  WS-CURRENCY-OK         PIC X(1) VALUE 'Y'.
+       01  WS-RATE-LIMIT-OK       PIC X(1) VALUE 'Y'.
+       01  WS-RATE-LIMIT-KEY      PIC X(30) VALUE SPACES.
+       01  WS-IDEMPOTENCY-KEY     PIC X(64) VALUE SPACES.
+       01  WS-IDEM-SQL-VALUE      PIC X(70) VALUE SPACES.
+       01  WS-IS-DUPLICATE        PIC X(1) VALUE 'N'.
+       01  WS-DUP-TRANSACTION-ID  PIC X(20) VALUE SPACES.
+       01  WS-NEW-TRANSACTION-ID  PIC X(20) VALUE SPACES.
+       01  WS-TEMP-CURRENCY       PIC X(20) VALUE SPACES.
+       01  WS-ENV-VAR-DEBUG-BOOL  PIC X.
+       01  WS-DEBUG-MODE          PIC X VALUE 'N'.
+           88  DEBUG-ON           VALUE 'Y'.
+           88  DEBUG-OFF          VALUE 'N'.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
+           ACCEPT WS-ENV-VAR-DEBUG-BOOL FROM ENVIRONMENT "DEBUG_MODE"
+           IF WS-ENV-VAR-DEBUG-BOOL = 'Y'
+               SET DEBUG-ON TO TRUE
+           ELSE
+               SET DEBUG-OFF TO TRUE
+           END-IF
            PERFORM GET-ENVIRONMENT-PARA
            IF WS-REQUEST-METHOD = "GET"
                PERFORM HANDLE-GET-PARA
@@ -56,6 +113,8 @@
                IF WS-REQUEST-METHOD = "POST"
                    PERFORM HANDLE-POST-PARA
                ELSE
+                   MOVE "405" TO WS-STATUS-CODE
+                   MOVE "Method Not Allowed" TO WS-STATUS-TEXT
                    MOVE "Unsupported HTTP Method." TO WS-ERROR-MESSAGE
                    PERFORM SEND-ERROR-PARA
                END-IF
@@ -70,26 +129,234 @@
            *> Example: /cgi-bin/interest_api.cgi?
            *> amount=1000&transaction_type=D&account=1234567890
            PERFORM PARSE-QUERY-STRING-PARA
-           PERFORM CHECK-ACCOUNT-PARA
-           IF WS-ACCOUNT-EXISTS = 'Y'
-               PERFORM RECORD-TRANSACTION-PARA
-               PERFORM SEND-JSON-RESPONSE-PARA
+           PERFORM VALIDATE-AMOUNT-PARA
+           IF WS-AMOUNT-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Bad Request" TO WS-STATUS-TEXT
+               MOVE "Amount must be greater than zero." TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
            ELSE
-               MOVE "Account does not exist." TO WS-ERROR-MESSAGE
+           PERFORM VALIDATE-TRANS-TYPE-PARA
+           IF WS-TRANS-TYPE-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Bad Request" TO WS-STATUS-TEXT
+               MOVE "Invalid transaction type." TO WS-ERROR-MESSAGE
                PERFORM SEND-ERROR-PARA
+           ELSE
+           PERFORM VALIDATE-ACCOUNT-PARA
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Bad Request" TO WS-STATUS-TEXT
+               MOVE "Invalid account number format." TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
+           ELSE
+           PERFORM VALIDATE-IDEM-KEY-PARA
+           IF WS-IDEM-KEY-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Bad Request" TO WS-STATUS-TEXT
+               MOVE "Invalid idempotency key format." TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
+           ELSE
+           PERFORM CHECK-RATE-LIMIT-PARA
+           IF WS-RATE-LIMIT-OK NOT = 'Y'
+               MOVE "429" TO WS-STATUS-CODE
+               MOVE "Too Many Requests" TO WS-STATUS-TEXT
+               MOVE "Rate limit exceeded -- try again later."
+                   TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
+           ELSE
+           PERFORM CHECK-IDEMPOTENCY-PARA
+           IF WS-IS-DUPLICATE = 'Y'
+               MOVE "200" TO WS-STATUS-CODE
+               MOVE "OK" TO WS-STATUS-TEXT
+               PERFORM SEND-DUPLICATE-RESPONSE-PARA
+           ELSE
+               PERFORM CHECK-ACCOUNT-PARA
+               IF WS-ACCOUNT-EXISTS = 'Y' AND WS-ACCOUNT-STATUS NOT = "ACTIVE"
+                   MOVE "403" TO WS-STATUS-CODE
+                   MOVE "Forbidden" TO WS-STATUS-TEXT
+                   MOVE "Account is frozen or closed." TO WS-ERROR-MESSAGE
+                   PERFORM SEND-ERROR-PARA
+               ELSE
+               IF WS-ACCOUNT-EXISTS = 'Y'
+                   PERFORM VALIDATE-TRANSFER-TARGET-PARA
+                   IF WS-TSX-TYPE = "T" AND WS-TARGET-VALID NOT = 'Y'
+                       MOVE "404" TO WS-STATUS-CODE
+                       MOVE "Not Found" TO WS-STATUS-TEXT
+                       MOVE "Target account does not exist or is invalid."
+                           TO WS-ERROR-MESSAGE
+                       PERFORM SEND-ERROR-PARA
+                   ELSE
+                       IF WS-TSX-TYPE = "T" AND WS-TARGET-STATUS NOT = "ACTIVE"
+                           MOVE "403" TO WS-STATUS-CODE
+                           MOVE "Forbidden" TO WS-STATUS-TEXT
+                           MOVE "Target account is frozen or closed."
+                               TO WS-ERROR-MESSAGE
+                           PERFORM SEND-ERROR-PARA
+                       ELSE
+                       PERFORM CHECK-CURRENCY-PARA
+                       IF WS-CURRENCY-OK NOT = 'Y'
+                           MOVE "422" TO WS-STATUS-CODE
+                           MOVE "Unprocessable Entity" TO WS-STATUS-TEXT
+                           MOVE "Currency mismatch." TO WS-ERROR-MESSAGE
+                           PERFORM SEND-ERROR-PARA
+                       ELSE
+                       PERFORM CHECK-SUFFICIENT-FUNDS-PARA
+                       IF WS-SUFFICIENT-FUNDS = 'Y'
+                           PERFORM CHECK-VELOCITY-PARA
+                           IF WS-VELOCITY-OK NOT = 'Y'
+                               MOVE "429" TO WS-STATUS-CODE
+                               MOVE "Too Many Requests" TO WS-STATUS-TEXT
+                               MOVE "Daily withdrawal limit exceeded."
+                                   TO WS-ERROR-MESSAGE
+                               PERFORM SEND-ERROR-PARA
+                           ELSE
+                           IF WS-TSX-TYPE = "T"
+                               PERFORM RECORD-TRANSFER-PARA
+                           ELSE
+                               PERFORM RECORD-TRANSACTION-PARA
+                           END-IF
+                           PERFORM SEND-JSON-RESPONSE-PARA
+                           END-IF
+                       ELSE
+                           MOVE "422" TO WS-STATUS-CODE
+                           MOVE "Unprocessable Entity" TO WS-STATUS-TEXT
+                           MOVE "Insufficient funds for withdrawal."
+                               TO WS-ERROR-MESSAGE
+                           PERFORM SEND-ERROR-PARA
+                       END-IF
+                       END-IF
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE "404" TO WS-STATUS-CODE
+                   MOVE "Not Found" TO WS-STATUS-TEXT
+                   MOVE "Account does not exist." TO WS-ERROR-MESSAGE
+                   PERFORM SEND-ERROR-PARA
+               END-IF
+               END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
            END-IF.
 
        HANDLE-POST-PARA.
            *> Handle POST data from standard input
            PERFORM READ-POST-DATA-PARA
            PERFORM PARSE-POST-DATA-PARA
-           PERFORM CHECK-ACCOUNT-PARA
-           IF WS-ACCOUNT-EXISTS = 'Y'
-               PERFORM RECORD-TRANSACTION-PARA
-               PERFORM SEND-JSON-RESPONSE-PARA
+           PERFORM VALIDATE-AMOUNT-PARA
+           IF WS-AMOUNT-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Bad Request" TO WS-STATUS-TEXT
+               MOVE "Amount must be greater than zero." TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
+           ELSE
+           PERFORM VALIDATE-TRANS-TYPE-PARA
+           IF WS-TRANS-TYPE-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Bad Request" TO WS-STATUS-TEXT
+               MOVE "Invalid transaction type." TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
            ELSE
-               MOVE "Account does not exist." TO WS-ERROR-MESSAGE
+           PERFORM VALIDATE-ACCOUNT-PARA
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Bad Request" TO WS-STATUS-TEXT
+               MOVE "Invalid account number format." TO WS-ERROR-MESSAGE
                PERFORM SEND-ERROR-PARA
+           ELSE
+           PERFORM VALIDATE-IDEM-KEY-PARA
+           IF WS-IDEM-KEY-VALID NOT = 'Y'
+               MOVE "400" TO WS-STATUS-CODE
+               MOVE "Bad Request" TO WS-STATUS-TEXT
+               MOVE "Invalid idempotency key format." TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
+           ELSE
+           PERFORM CHECK-RATE-LIMIT-PARA
+           IF WS-RATE-LIMIT-OK NOT = 'Y'
+               MOVE "429" TO WS-STATUS-CODE
+               MOVE "Too Many Requests" TO WS-STATUS-TEXT
+               MOVE "Rate limit exceeded -- try again later."
+                   TO WS-ERROR-MESSAGE
+               PERFORM SEND-ERROR-PARA
+           ELSE
+           PERFORM CHECK-IDEMPOTENCY-PARA
+           IF WS-IS-DUPLICATE = 'Y'
+               MOVE "200" TO WS-STATUS-CODE
+               MOVE "OK" TO WS-STATUS-TEXT
+               PERFORM SEND-DUPLICATE-RESPONSE-PARA
+           ELSE
+               PERFORM CHECK-ACCOUNT-PARA
+               IF WS-ACCOUNT-EXISTS = 'Y' AND WS-ACCOUNT-STATUS NOT = "ACTIVE"
+                   MOVE "403" TO WS-STATUS-CODE
+                   MOVE "Forbidden" TO WS-STATUS-TEXT
+                   MOVE "Account is frozen or closed." TO WS-ERROR-MESSAGE
+                   PERFORM SEND-ERROR-PARA
+               ELSE
+               IF WS-ACCOUNT-EXISTS = 'Y'
+                   PERFORM VALIDATE-TRANSFER-TARGET-PARA
+                   IF WS-TSX-TYPE = "T" AND WS-TARGET-VALID NOT = 'Y'
+                       MOVE "404" TO WS-STATUS-CODE
+                       MOVE "Not Found" TO WS-STATUS-TEXT
+                       MOVE "Target account does not exist or is invalid."
+                           TO WS-ERROR-MESSAGE
+                       PERFORM SEND-ERROR-PARA
+                   ELSE
+                       IF WS-TSX-TYPE = "T" AND WS-TARGET-STATUS NOT = "ACTIVE"
+                           MOVE "403" TO WS-STATUS-CODE
+                           MOVE "Forbidden" TO WS-STATUS-TEXT
+                           MOVE "Target account is frozen or closed."
+                               TO WS-ERROR-MESSAGE
+                           PERFORM SEND-ERROR-PARA
+                       ELSE
+                       PERFORM CHECK-CURRENCY-PARA
+                       IF WS-CURRENCY-OK NOT = 'Y'
+                           MOVE "422" TO WS-STATUS-CODE
+                           MOVE "Unprocessable Entity" TO WS-STATUS-TEXT
+                           MOVE "Currency mismatch." TO WS-ERROR-MESSAGE
+                           PERFORM SEND-ERROR-PARA
+                       ELSE
+                       PERFORM CHECK-SUFFICIENT-FUNDS-PARA
+                       IF WS-SUFFICIENT-FUNDS = 'Y'
+                           PERFORM CHECK-VELOCITY-PARA
+                           IF WS-VELOCITY-OK NOT = 'Y'
+                               MOVE "429" TO WS-STATUS-CODE
+                               MOVE "Too Many Requests" TO WS-STATUS-TEXT
+                               MOVE "Daily withdrawal limit exceeded."
+                                   TO WS-ERROR-MESSAGE
+                               PERFORM SEND-ERROR-PARA
+                           ELSE
+                           IF WS-TSX-TYPE = "T"
+                               PERFORM RECORD-TRANSFER-PARA
+                           ELSE
+                               PERFORM RECORD-TRANSACTION-PARA
+                           END-IF
+                           PERFORM SEND-JSON-RESPONSE-PARA
+                           END-IF
+                       ELSE
+                           MOVE "422" TO WS-STATUS-CODE
+                           MOVE "Unprocessable Entity" TO WS-STATUS-TEXT
+                           MOVE "Insufficient funds for withdrawal."
+                               TO WS-ERROR-MESSAGE
+                           PERFORM SEND-ERROR-PARA
+                       END-IF
+                       END-IF
+                       END-IF
+                   END-IF
+               ELSE
+                   MOVE "404" TO WS-STATUS-CODE
+                   MOVE "Not Found" TO WS-STATUS-TEXT
+                   MOVE "Account does not exist." TO WS-ERROR-MESSAGE
+                   PERFORM SEND-ERROR-PARA
+               END-IF
+               END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
+           END-IF
            END-IF.
 
        PARSE-QUERY-STRING-PARA.
@@ -107,9 +374,12 @@
                INTO WS-TOKEN-1
                     WS-TOKEN-2
                     WS-TOKEN-3
+                    WS-TOKEN-4
+                    WS-TOKEN-5
+                    WS-TOKEN-6
            END-UNSTRING
 
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 3
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 6
               EVALUATE i
                 WHEN 1
                    MOVE WS-TOKEN-1 TO WS-CURRENT-TOKEN
@@ -120,6 +390,15 @@
                 WHEN 3
                    MOVE WS-TOKEN-3 TO WS-CURRENT-TOKEN
                    PERFORM PROCESS-TOKEN-PARA
+                WHEN 4
+                   MOVE WS-TOKEN-4 TO WS-CURRENT-TOKEN
+                   PERFORM PROCESS-TOKEN-PARA
+                WHEN 5
+                   MOVE WS-TOKEN-5 TO WS-CURRENT-TOKEN
+                   PERFORM PROCESS-TOKEN-PARA
+                WHEN 6
+                   MOVE WS-TOKEN-6 TO WS-CURRENT-TOKEN
+                   PERFORM PROCESS-TOKEN-PARA
                 WHEN OTHER
                   EXIT PERFORM  *> or do nothing
               END-EVALUATE
@@ -131,11 +410,15 @@
                FUNCTION TRIM(FUNCTION REVERSE(
                    FUNCTION TRIM(WS-ACCOUNT-NUMBER))))) 
                TO WS-ACCOUNT-NUMBER
-           DISPLAY "Final account number: '" WS-ACCOUNT-NUMBER "'" CRLF
-           
-           DISPLAY "[DEBUG] Parsed amount: " WS-AMOUNT
-           DISPLAY "[DEBUG] Parsed type: " WS-TSX-TYPE
-           DISPLAY "[DEBUG] Parsed account: " WS-ACCOUNT-NUMBER
+           IF DEBUG-ON
+               DISPLAY "Final account number: '" WS-ACCOUNT-NUMBER "'" CRLF
+           END-IF
+
+           IF DEBUG-ON
+               DISPLAY "[DEBUG] Parsed amount: " WS-AMOUNT
+               DISPLAY "[DEBUG] Parsed type: " WS-TSX-TYPE
+               DISPLAY "[DEBUG] Parsed account: " WS-ACCOUNT-NUMBER
+           END-IF
            
            *> Strip any spaces from account number
            MOVE FUNCTION TRIM(FUNCTION REVERSE(
@@ -162,6 +445,19 @@
               ELSE
                   IF DUMMY-KEY = "account"
                       MOVE DUMMY-VAL TO WS-ACCOUNT-NUMBER
+                  ELSE
+                      IF DUMMY-KEY = "to_account"
+                          MOVE DUMMY-VAL TO WS-TARGET-ACCOUNT
+                      ELSE
+                          IF DUMMY-KEY = "currency"
+                              MOVE FUNCTION UPPER-CASE(DUMMY-VAL)
+                                  TO WS-REQUEST-CURRENCY
+                          ELSE
+                              IF DUMMY-KEY = "idempotency_key"
+                                  MOVE DUMMY-VAL TO WS-IDEMPOTENCY-KEY
+                              END-IF
+                          END-IF
+                      END-IF
                   END-IF
               END-IF
           END-IF.
@@ -175,91 +471,622 @@
 
        PARSE-POST-DATA-PARA.
            PERFORM PARSE-QUERY-STRING-PARA.
-       
+
+       VALIDATE-ACCOUNT-PARA.
+           CALL "VALIDATE-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID.
+
+       VALIDATE-IDEM-KEY-PARA.
+           *> idempotency_key rides straight into SQL string literals
+           *> in CHECK-IDEMPOTENCY-PARA and SET-IDEM-SQL-VALUE-PARA --
+           *> pin it to a safe alnum/hyphen charset before it gets
+           *> anywhere near either one, the same as WS-ACCOUNT-NUMBER
+           *> and WS-AMOUNT are constrained elsewhere in this program.
+           *> No key given is fine -- it just means no replay
+           *> protection was requested.
+           MOVE 'Y' TO WS-IDEM-KEY-VALID
+           IF FUNCTION TRIM(WS-IDEMPOTENCY-KEY) NOT = SPACES
+               COMPUTE WS-IDEM-KEY-LEN =
+                   FUNCTION LENGTH(FUNCTION TRIM(WS-IDEMPOTENCY-KEY))
+               PERFORM VARYING WS-IDEM-CHAR-IDX FROM 1 BY 1
+                       UNTIL WS-IDEM-CHAR-IDX > WS-IDEM-KEY-LEN
+                   MOVE WS-IDEMPOTENCY-KEY(WS-IDEM-CHAR-IDX:1)
+                       TO WS-IDEM-CHAR
+                   IF WS-IDEM-CHAR NOT NUMERIC
+                           AND (WS-IDEM-CHAR < "A" OR WS-IDEM-CHAR > "Z")
+                           AND (WS-IDEM-CHAR < "a" OR WS-IDEM-CHAR > "z")
+                           AND WS-IDEM-CHAR NOT = "-"
+                       MOVE 'N' TO WS-IDEM-KEY-VALID
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       VALIDATE-AMOUNT-PARA.
+           *> A zero or negative amount must never reach RECORD-
+           *> TRANSACTION-PARA / RECORD-TRANSFER-PARA -- a negative
+           *> withdrawal would post as a deposit against the target's
+           *> SQL, and a zero amount is never a legitimate transaction.
+           IF WS-AMOUNT > 0
+               MOVE 'Y' TO WS-AMOUNT-VALID
+           ELSE
+               MOVE 'N' TO WS-AMOUNT-VALID
+           END-IF.
+
+       VALIDATE-TRANS-TYPE-PARA.
+           *> Deposits, withdrawals, transfers, and fees are the only
+           *> postable transaction types this program understands --
+           *> anything else must be turned away here, since
+           *> RECORD-TRANSACTION-PARA treats any type other than 'W'
+           *> or 'F' as a credit and would otherwise post an unknown
+           *> type as a deposit.
+           IF WS-TSX-TYPE = "D" OR WS-TSX-TYPE = "W"
+                   OR WS-TSX-TYPE = "T" OR WS-TSX-TYPE = "F"
+               MOVE 'Y' TO WS-TRANS-TYPE-VALID
+           ELSE
+               MOVE 'N' TO WS-TRANS-TYPE-VALID
+           END-IF.
+
+       CHECK-RATE-LIMIT-PARA.
+           *> Keyed on account number, since by this point the account
+           *> has already passed format validation.
+           MOVE SPACES TO WS-RATE-LIMIT-KEY
+           MOVE WS-ACCOUNT-NUMBER TO WS-RATE-LIMIT-KEY
+           CALL "RATE-LIMIT-SUB" USING
+               WS-RATE-LIMIT-KEY WS-RATE-LIMIT-OK.
+
+       CHECK-IDEMPOTENCY-PARA.
+           *> A caller retrying a request it's not sure landed sends
+           *> the same idempotency_key again -- if a transaction
+           *> already carries that key, hand back the earlier result
+           *> instead of posting a second time. No key given means no
+           *> replay protection is requested, same as before this was
+           *> added.
+           MOVE 'N' TO WS-IS-DUPLICATE
+           MOVE SPACES TO WS-DUP-TRANSACTION-ID
+           IF FUNCTION TRIM(WS-IDEMPOTENCY-KEY) NOT = SPACES
+               STRING
+                   "SELECT transaction_id FROM transactions "
+                   "WHERE idempotency_key = '"
+                   FUNCTION TRIM(WS-IDEMPOTENCY-KEY) "' LIMIT 1;"
+                   INTO WS-SQL-COMMAND
+
+               STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+                   " psql -U " FUNCTION TRIM(DB-USER)
+                   " -d " FUNCTION TRIM(DB-NAME) " -c "
+                   WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND)
+                   WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+                   INTO WS-SHELL-COMMAND
+
+               CALL "SYSTEM" USING WS-SHELL-COMMAND
+                   RETURNING WS-RETURN-CODE
+
+               CALL "AUDIT-LOG-SUB" USING
+                   "INSERT-TXN-API" WS-ACCOUNT-NUMBER
+                   WS-SHELL-COMMAND WS-RETURN-CODE
+
+               IF WS-RETURN-CODE = 0
+                   MOVE SPACES TO WS-PSQL-RESULT
+                   OPEN INPUT PSQL-RESULT-FILE
+                   READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                       AT END MOVE SPACES TO WS-PSQL-RESULT
+                   END-READ
+                   CLOSE PSQL-RESULT-FILE
+                   MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+                   IF WS-PSQL-RESULT NOT = SPACES
+                       MOVE 'Y' TO WS-IS-DUPLICATE
+                       MOVE WS-PSQL-RESULT TO WS-DUP-TRANSACTION-ID
+                   END-IF
+               END-IF
+           END-IF.
+
        CHECK-ACCOUNT-PARA.
-           *> Construct the SQL command
-           STRING "SELECT CASE WHEN EXISTS "
-                 "(SELECT 1 FROM accounts WHERE account_number = '"
+           *> Look the account up and pull its stored balance and its
+           *> status (active/frozen/closed) back in the same trip so
+           *> callers stop having to re-derive the balance themselves
+           *> and so a frozen or closed account can be turned away
+           *> before HANDLE-GET-PARA/HANDLE-POST-PARA post anything
+           *> against it.
+           MOVE 0 TO WS-CURRENT-BALANCE
+           MOVE SPACES TO WS-ACCOUNT-STATUS
+           MOVE SPACES TO WS-ACCOUNT-CURRENCY
+           STRING "SELECT COALESCE(current_balance, 0), "
+                 "COALESCE(account_status, 'ACTIVE'), "
+                 "COALESCE(currency, 'USD') FROM accounts "
+                 "WHERE account_number = '"
                  WS-ACCOUNT-NUMBER
-                 "') THEN 'Y' ELSE 'N' END;"
+                 "';"
                  INTO WS-SQL-COMMAND-CHECK.
-           
-           STRING "PGPASSWORD=mypassword psql -U myusername -d bank -c "
-                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND-CHECK) WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND-CHECK) WS-DOUBLE-QUOTE " -t -A -F'|' > ./psql_result.tmp"
                  INTO WS-SHELL-COMMAND.
-           
-           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           IF DEBUG-ON
+               DISPLAY "Executing: " WS-SHELL-COMMAND
+           END-IF.
 
            CALL "SYSTEM" USING WS-SHELL-COMMAND
                RETURNING WS-RETURN-CODE.
 
+           CALL "AUDIT-LOG-SUB" USING
+               "INSERT-TXN-API" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
            IF WS-RETURN-CODE = 0
+               MOVE SPACES TO WS-PSQL-RESULT
                OPEN INPUT PSQL-RESULT-FILE
                READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
-                   AT END MOVE "N" TO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
                END-READ
                CLOSE PSQL-RESULT-FILE
-               
+
                *> Debug the exact content
                DISPLAY "Raw PSQL Result: [" WS-PSQL-RESULT "]"
-               
+
                *> Trim any spaces and check
                MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
                DISPLAY "Trimmed PSQL Result: [" WS-PSQL-RESULT "]"
-               
-               IF WS-PSQL-RESULT = "Y"
-                   MOVE "Y" TO WS-ACCOUNT-EXISTS
-               ELSE
+
+               IF WS-PSQL-RESULT = SPACES
                    MOVE "N" TO WS-ACCOUNT-EXISTS
+               ELSE
+                   MOVE "Y" TO WS-ACCOUNT-EXISTS
+                   MOVE SPACES TO WS-TEMP-STATUS
+                   MOVE SPACES TO WS-TEMP-CURRENCY
+                   UNSTRING WS-PSQL-RESULT DELIMITED BY "|"
+                       INTO WS-AMOUNT-STR WS-TEMP-STATUS WS-TEMP-CURRENCY
+                   END-UNSTRING
+                   COMPUTE WS-CURRENT-BALANCE =
+                       FUNCTION NUMVAL(FUNCTION TRIM(WS-AMOUNT-STR))
+                   MOVE FUNCTION TRIM(WS-TEMP-STATUS) TO WS-ACCOUNT-STATUS
+                   MOVE FUNCTION TRIM(WS-TEMP-CURRENCY) TO WS-ACCOUNT-CURRENCY
                END-IF
-               
+
                *> Clean up temp file
-               *> STRING "rm ./psql_result.tmp" 
+               *> STRING "rm ./psql_result.tmp"
                *>     INTO WS-SHELL-COMMAND
                *> CALL "SYSTEM" USING WS-SHELL-COMMAND
            ELSE
                MOVE 'N' TO WS-ACCOUNT-EXISTS
            END-IF.
 
-       RECORD-TRANSACTION-PARA.
-           *> Insert the interest as a transaction
-           *> (assuming 'D' for deposit)
-           STRING "INSERT INTO transactions (account_number, "
-                "transaction_type, amount) "
-                *> "VALUES ('" WS-ACCOUNT-NUMBER "', 'D', " WS-INTEREST ");"
-                "VALUES ('"
-                WS-ACCOUNT-NUMBER
-                "', "
-                "'" WS-TSX-TYPE "'"
-                ", "
-                WS-AMOUNT
-                ");"
-               INTO WS-SQL-COMMAND.
-
-           *> Construct the shell command
+       VALIDATE-TRANSFER-TARGET-PARA.
+           *> Non-transfers have no target account to check.
+           MOVE 'Y' TO WS-TARGET-VALID
+           IF WS-TSX-TYPE = "T"
+               CALL "VALIDATE-ACCOUNT-SUB" USING
+                   WS-TARGET-ACCOUNT WS-TARGET-VALID
+               IF WS-TARGET-VALID = 'Y'
+                   PERFORM CHECK-TARGET-ACCOUNT-PARA
+                   IF WS-TARGET-EXISTS NOT = 'Y'
+                       MOVE 'N' TO WS-TARGET-VALID
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-TARGET-ACCOUNT-PARA.
+           MOVE 'N' TO WS-TARGET-EXISTS
+           MOVE SPACES TO WS-TARGET-STATUS
+           MOVE SPACES TO WS-TARGET-CURRENCY
+           STRING "SELECT COALESCE(account_status, 'ACTIVE'), "
+                 "COALESCE(currency, 'USD') FROM accounts "
+                 "WHERE account_number = '"
+                 WS-TARGET-ACCOUNT
+                 "';"
+                 INTO WS-SQL-COMMAND-CHECK.
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND-CHECK) WS-DOUBLE-QUOTE " -t -A -F'|' > ./psql_target_result.tmp"
+                 INTO WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "INSERT-TXN-API" WS-TARGET-ACCOUNT
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 0
+               MOVE SPACES TO WS-PSQL-RESULT
+               OPEN INPUT PSQL-TARGET-RESULT-FILE
+               READ PSQL-TARGET-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-TARGET-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+               IF WS-PSQL-RESULT NOT = SPACES
+                   MOVE 'Y' TO WS-TARGET-EXISTS
+                   MOVE SPACES TO WS-TEMP-CURRENCY
+                   UNSTRING WS-PSQL-RESULT DELIMITED BY "|"
+                       INTO WS-TARGET-STATUS WS-TEMP-CURRENCY
+                   END-UNSTRING
+                   MOVE FUNCTION TRIM(WS-TEMP-CURRENCY) TO WS-TARGET-CURRENCY
+               END-IF
+           END-IF.
+
+       SET-IDEM-SQL-VALUE-PARA.
+           *> Only the first leg/row of a post carries the caller's
+           *> idempotency key -- a transfer's second row would collide
+           *> with it otherwise, and CHECK-IDEMPOTENCY-PARA only ever
+           *> needs to find one matching row to detect a replay.
+           IF FUNCTION TRIM(WS-IDEMPOTENCY-KEY) = SPACES
+               MOVE "NULL" TO WS-IDEM-SQL-VALUE
+           ELSE
+               STRING
+                   "'" FUNCTION TRIM(WS-IDEMPOTENCY-KEY) "'"
+                   INTO WS-IDEM-SQL-VALUE
+           END-IF.
+
+       RECORD-TRANSFER-PARA.
+           *> Debit the source account and credit the target as one
+           *> CTE chain instead of separate statements -- the debit
+           *> UPDATE's own WHERE clause re-checks funds and takes the
+           *> row lock for the life of the statement, the credit
+           *> UPDATE only fires WHERE EXISTS the debit actually
+           *> happened, and both INSERTs are chained off their
+           *> respective UPDATE via SELECT ... FROM, so a concurrent
+           *> transfer that already spent the balance can never leave
+           *> the target credited without the source having been
+           *> debited.
+           PERFORM SET-IDEM-SQL-VALUE-PARA
+           MOVE WS-AMOUNT TO WS-FORMATTED-AMOUNT
            STRING
-               "PGPASSWORD=mypassword psql -U myusername -d bank -c "
-               WS-DOUBLE-QUOTE WS-SQL-COMMAND WS-DOUBLE-QUOTE
-               INTO WS-SHELL-COMMAND.
+               "WITH debit AS (UPDATE accounts SET current_balance = "
+               "current_balance - " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               " WHERE account_number = '" WS-ACCOUNT-NUMBER "'"
+               " AND current_balance >= " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               " RETURNING account_number), "
+               "credit AS (UPDATE accounts SET current_balance = "
+               "current_balance + " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               " WHERE account_number = '" WS-TARGET-ACCOUNT "'"
+               " AND EXISTS (SELECT 1 FROM debit) RETURNING account_number), "
+               "ins_debit AS (INSERT INTO transactions (account_number, "
+               "transaction_type, amount, target_account_number, currency, "
+               "idempotency_key) SELECT account_number, 'T', "
+               FUNCTION TRIM(WS-FORMATTED-AMOUNT) ", '" WS-TARGET-ACCOUNT
+               "', '" WS-ACCOUNT-CURRENCY "', " FUNCTION TRIM(WS-IDEM-SQL-VALUE)
+               " FROM debit RETURNING transaction_id), "
+               "ins_credit AS (INSERT INTO transactions (account_number, "
+               "transaction_type, amount, target_account_number, currency) "
+               "SELECT account_number, 'T', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               ", '" WS-ACCOUNT-NUMBER "', '" WS-TARGET-CURRENCY "' FROM credit) "
+               "SELECT transaction_id FROM ins_debit;"
+               INTO WS-TRANSFER-SQL.
+
+           *> RETURNING is only on the source leg's INSERT, so this is
+           *> the one row -t -A prints back -- the reference number for
+           *> the debit side of the transfer.
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                  WS-DOUBLE-QUOTE
+                  FUNCTION TRIM(WS-TRANSFER-SQL)
+                  WS-DOUBLE-QUOTE
+                  " -t -A > ./psql_result.tmp"
+              INTO WS-TRANSFER-SHELL
+              END-STRING.
+
+           IF DEBUG-ON
+               DISPLAY "Executing: " WS-TRANSFER-SHELL
+           END-IF.
+
+           CALL "SYSTEM" USING WS-TRANSFER-SHELL
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "INSERT-TXN-API" WS-ACCOUNT-NUMBER
+               WS-TRANSFER-SHELL WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE NOT = 0
+               MOVE "500" TO WS-STATUS-CODE
+               MOVE "Internal Server Error" TO WS-STATUS-TEXT
+               MOVE "Error recording transfer." TO WS-ERROR-MESSAGE
+               CALL "RETRY-QUEUE-SUB" USING
+                   "INSERT-TXN-API" WS-ACCOUNT-NUMBER WS-TRANSFER-SQL
+               PERFORM SEND-ERROR-PARA
+           ELSE
+               MOVE SPACES TO WS-PSQL-RESULT
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+               IF WS-PSQL-RESULT = SPACES
+                   MOVE "409" TO WS-STATUS-CODE
+                   MOVE "Conflict" TO WS-STATUS-TEXT
+                   MOVE "Transfer could not be posted -- balance changed concurrently."
+                       TO WS-ERROR-MESSAGE
+                   PERFORM SEND-ERROR-PARA
+               ELSE
+                   MOVE WS-PSQL-RESULT TO WS-NEW-TRANSACTION-ID
+                   SUBTRACT WS-AMOUNT FROM WS-CURRENT-BALANCE
+                   CALL "EVENT-NOTIFY-SUB" USING
+                       "TRANSACTION-POSTED" WS-ACCOUNT-NUMBER
+                       WS-NEW-TRANSACTION-ID WS-TSX-TYPE WS-AMOUNT
+                       WS-ACCOUNT-CURRENCY
+               END-IF
+           END-IF.
+
+       CHECK-CURRENCY-PARA.
+           *> A caller-supplied currency must agree with the account's
+           *> own currency (deposits/withdrawals never convert), and a
+           *> transfer's two legs must share a currency -- this program
+           *> does no cross-currency conversion, so a mismatch is
+           *> rejected rather than silently posted at face value.
+           MOVE 'Y' TO WS-CURRENCY-OK
+           IF WS-REQUEST-CURRENCY NOT = SPACES
+                   AND WS-REQUEST-CURRENCY NOT = WS-ACCOUNT-CURRENCY
+               MOVE 'N' TO WS-CURRENCY-OK
+           END-IF
+           IF WS-TSX-TYPE = "T" AND WS-ACCOUNT-CURRENCY NOT = WS-TARGET-CURRENCY
+               MOVE 'N' TO WS-CURRENCY-OK
+           END-IF.
+
+       CHECK-SUFFICIENT-FUNDS-PARA.
+           *> A withdrawal may never take the account below zero.
+           MOVE 'Y' TO WS-SUFFICIENT-FUNDS
+           IF (WS-TSX-TYPE = "W" OR WS-TSX-TYPE = "T")
+                   AND WS-AMOUNT > WS-CURRENT-BALANCE
+               MOVE 'N' TO WS-SUFFICIENT-FUNDS
+           END-IF.
+
+       CHECK-VELOCITY-PARA.
+           *> Simple fraud/velocity guard: an account may not move more
+           *> than WS-DAILY-LIMIT out the door (withdrawals plus
+           *> outgoing transfers) within a single calendar day. Deposits
+           *> and incoming transfers are never restricted.
+           MOVE 'Y' TO WS-VELOCITY-OK
+           IF WS-TSX-TYPE = "W" OR WS-TSX-TYPE = "T"
+               PERFORM LOAD-DAILY-LIMIT-PARA
+               MOVE 0 TO WS-DAILY-WITHDRAWN
+               STRING "SELECT COALESCE(SUM(amount), 0) FROM transactions "
+                     "WHERE account_number = '" WS-ACCOUNT-NUMBER "' "
+                     "AND transaction_type IN ('W', 'T') "
+                     "AND timestamp >= CURRENT_DATE;"
+                     INTO WS-SQL-COMMAND-CHECK
+
+               STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+                   " psql -U " FUNCTION TRIM(DB-USER)
+                   " -d " FUNCTION TRIM(DB-NAME) " -c "
+                     WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND-CHECK) WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+                     INTO WS-SHELL-COMMAND
+
+               CALL "SYSTEM" USING WS-SHELL-COMMAND
+                   RETURNING WS-RETURN-CODE
+
+               CALL "AUDIT-LOG-SUB" USING
+                   "INSERT-TXN-API" WS-ACCOUNT-NUMBER
+                   WS-SHELL-COMMAND WS-RETURN-CODE
+
+               IF WS-RETURN-CODE = 0
+                   MOVE SPACES TO WS-PSQL-RESULT
+                   OPEN INPUT PSQL-RESULT-FILE
+                   READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                       AT END MOVE SPACES TO WS-PSQL-RESULT
+                   END-READ
+                   CLOSE PSQL-RESULT-FILE
+                   MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+                   IF WS-PSQL-RESULT NOT = SPACES
+                       COMPUTE WS-DAILY-WITHDRAWN =
+                           FUNCTION NUMVAL(WS-PSQL-RESULT)
+                   END-IF
+               END-IF
+
+               IF WS-DAILY-WITHDRAWN + WS-AMOUNT > WS-DAILY-LIMIT
+                   MOVE 'N' TO WS-VELOCITY-OK
+               END-IF
+           END-IF.
+
+       LOAD-DAILY-LIMIT-PARA.
+           *> Each account can carry its own daily_limit; an account
+           *> with none on file falls back to the compiled-in default
+           *> rather than going unrestricted.
+           MOVE 5000.00 TO WS-DAILY-LIMIT
+           STRING "SELECT COALESCE(daily_limit, 5000.00) FROM accounts "
+                 "WHERE account_number = '" WS-ACCOUNT-NUMBER "';"
+                 INTO WS-SQL-COMMAND-CHECK
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND-CHECK) WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+                 INTO WS-SHELL-COMMAND
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE
+
+           CALL "AUDIT-LOG-SUB" USING
+               "INSERT-TXN-API" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE
+
+           IF WS-RETURN-CODE = 0
+               MOVE SPACES TO WS-PSQL-RESULT
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+               IF WS-PSQL-RESULT NOT = SPACES
+                   COMPUTE WS-DAILY-LIMIT =
+                       FUNCTION NUMVAL(WS-PSQL-RESULT)
+               END-IF
+           END-IF.
+
+       RECORD-TRANSACTION-PARA.
+           *> Update the balance and insert the transaction row as one
+           *> statement (a CTE) instead of two separate psql
+           *> invocations. The UPDATE's own WHERE clause re-checks
+           *> funds and takes Postgres's row lock for the life of the
+           *> statement, so the INSERT that follows it (chained via
+           *> the CTE, same statement, same lock) can never land
+           *> against a balance that a racing request already spent
+           *> between our earlier CHECK-ACCOUNT-PARA read and this
+           *> post -- the gap that used to exist between the check and
+           *> the insert is closed.
+           PERFORM SET-IDEM-SQL-VALUE-PARA
+           MOVE WS-AMOUNT TO WS-FORMATTED-AMOUNT
+           EVALUATE WS-TSX-TYPE
+             WHEN "W"
+               *> An ordinary withdrawal is a customer request and may
+               *> never be honored past the funds on hand -- the
+               *> UPDATE's own WHERE clause re-checks that here.
+               STRING
+                   "WITH upd AS (UPDATE accounts SET current_balance = "
+                   "current_balance - " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   " WHERE account_number = '" WS-ACCOUNT-NUMBER "'"
+                   " AND current_balance >= " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   " RETURNING account_number) "
+                   "INSERT INTO transactions (account_number, "
+                   "transaction_type, amount, currency, idempotency_key) "
+                   "SELECT account_number, '"
+                   WS-TSX-TYPE "', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   ", '" WS-ACCOUNT-CURRENCY
+                   "', " FUNCTION TRIM(WS-IDEM-SQL-VALUE) " FROM upd "
+                   "RETURNING transaction_id;"
+                   INTO WS-SQL-COMMAND
+             WHEN "F"
+               *> A fee is the bank charging the account, not the
+               *> customer asking to move money out -- it posts
+               *> regardless of balance, same as an overdraft fee
+               *> would in a real GL, so no funds-on-hand guard is
+               *> applied here.
+               STRING
+                   "WITH upd AS (UPDATE accounts SET current_balance = "
+                   "current_balance - " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   " WHERE account_number = '" WS-ACCOUNT-NUMBER "'"
+                   " RETURNING account_number) "
+                   "INSERT INTO transactions (account_number, "
+                   "transaction_type, amount, currency, idempotency_key) "
+                   "SELECT account_number, '"
+                   WS-TSX-TYPE "', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   ", '" WS-ACCOUNT-CURRENCY
+                   "', " FUNCTION TRIM(WS-IDEM-SQL-VALUE) " FROM upd "
+                   "RETURNING transaction_id;"
+                   INTO WS-SQL-COMMAND
+             WHEN OTHER
+               STRING
+                   "WITH upd AS (UPDATE accounts SET current_balance = "
+                   "current_balance + " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   " WHERE account_number = '" WS-ACCOUNT-NUMBER "'"
+                   " RETURNING account_number) "
+                   "INSERT INTO transactions (account_number, "
+                   "transaction_type, amount, currency, idempotency_key) "
+                   "SELECT account_number, '"
+                   WS-TSX-TYPE "', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   ", '" WS-ACCOUNT-CURRENCY
+                   "', " FUNCTION TRIM(WS-IDEM-SQL-VALUE) " FROM upd "
+                   "RETURNING transaction_id;"
+                   INTO WS-SQL-COMMAND
+           END-EVALUATE.
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+                 INTO WS-SHELL-COMMAND.
+
+           IF DEBUG-ON
+               DISPLAY "Executing: " WS-SHELL-COMMAND
+           END-IF.
 
-           *> Execute the shell command
            CALL "SYSTEM" USING WS-SHELL-COMMAND
                RETURNING WS-RETURN-CODE.
 
+           CALL "AUDIT-LOG-SUB" USING
+               "INSERT-TXN-API" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           MOVE SPACES TO WS-PSQL-RESULT
+           IF WS-RETURN-CODE = 0
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+           END-IF.
+
            IF WS-RETURN-CODE NOT = 0
+               MOVE "500" TO WS-STATUS-CODE
+               MOVE "Internal Server Error" TO WS-STATUS-TEXT
                MOVE "Error recording transaction." TO WS-ERROR-MESSAGE
+               MOVE SPACES TO WS-RETRY-SQL-BUFFER
+               MOVE WS-SQL-COMMAND TO WS-RETRY-SQL-BUFFER
+               CALL "RETRY-QUEUE-SUB" USING
+                   "INSERT-TXN-API" WS-ACCOUNT-NUMBER WS-RETRY-SQL-BUFFER
                PERFORM SEND-ERROR-PARA
+           ELSE
+               IF WS-PSQL-RESULT = SPACES
+                   MOVE "409" TO WS-STATUS-CODE
+                   MOVE "Conflict" TO WS-STATUS-TEXT
+                   MOVE "Transaction could not be posted -- balance changed concurrently."
+                       TO WS-ERROR-MESSAGE
+                   PERFORM SEND-ERROR-PARA
+               ELSE
+                   MOVE WS-PSQL-RESULT TO WS-NEW-TRANSACTION-ID
+                   IF WS-TSX-TYPE = "W" OR WS-TSX-TYPE = "F"
+                       SUBTRACT WS-AMOUNT FROM WS-CURRENT-BALANCE
+                   ELSE
+                       ADD WS-AMOUNT TO WS-CURRENT-BALANCE
+                   END-IF
+                   CALL "EVENT-NOTIFY-SUB" USING
+                       "TRANSACTION-POSTED" WS-ACCOUNT-NUMBER
+                       WS-NEW-TRANSACTION-ID WS-TSX-TYPE WS-AMOUNT
+                       WS-ACCOUNT-CURRENCY
+               END-IF
            END-IF.
-       
-       *> TODO: Update account balance...
 
        SEND-JSON-RESPONSE-PARA.
+           *> WS-NEW-TRANSACTION-ID is only populated on a successful
+           *> posting -- omit it from the body rather than send an empty
+           *> field when this response is reporting some other outcome.
+           MOVE WS-AMOUNT TO WS-FORMATTED-AMOUNT
+           IF WS-NEW-TRANSACTION-ID NOT = SPACES
+               STRING
+                   "{""amount"": " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   ", ""transaction_type"": " WS-TSX-TYPE
+                   ", ""currency"": """ FUNCTION TRIM(WS-ACCOUNT-CURRENCY) """"
+                   ", ""transaction_id"": " FUNCTION TRIM(WS-NEW-TRANSACTION-ID)
+                   "}"
+                   INTO WS-JSON-RESPONSE
+           ELSE
+               STRING
+                   "{""amount"": " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+                   ", ""transaction_type"": " WS-TSX-TYPE
+                   ", ""currency"": """ FUNCTION TRIM(WS-ACCOUNT-CURRENCY) """"
+                   "}"
+                   INTO WS-JSON-RESPONSE
+           END-IF.
            STRING
-               "{""amount"": " WS-AMOUNT
-               ", ""transaction_type"": " WS-TSX-TYPE
+               "Status: " WS-STATUS-CODE " " FUNCTION TRIM(WS-STATUS-TEXT)
+               CRLF
+               "Content-Type: application/json"
+               CRLF
+               "Content-Length: " FUNCTION LENGTH(WS-JSON-RESPONSE)
+               CRLF
+               CRLF
+               WS-JSON-RESPONSE
+               INTO WS-RESPONSE.
+           DISPLAY WS-RESPONSE.
+
+       SEND-DUPLICATE-RESPONSE-PARA.
+           *> Same shape as a normal success response, but reporting
+           *> the transaction_id from the earlier request that first
+           *> used this idempotency key instead of posting again.
+           STRING
+               "{""status"": ""duplicate"""
+               ", ""transaction_id"": " FUNCTION TRIM(WS-DUP-TRANSACTION-ID)
                "}"
                INTO WS-JSON-RESPONSE.
            STRING
+               "Status: " WS-STATUS-CODE " " FUNCTION TRIM(WS-STATUS-TEXT)
+               CRLF
                "Content-Type: application/json"
                CRLF
                "Content-Length: " FUNCTION LENGTH(WS-JSON-RESPONSE)
@@ -270,8 +1097,25 @@
            DISPLAY WS-RESPONSE.
 
        SEND-ERROR-PARA.
-           *> Display HTTP error response
-           DISPLAY "Content-Type: text/plain"
-           DISPLAY CRLF
-           DISPLAY "Error: " WS-ERROR-MESSAGE
+           *> Display an HTTP error response carrying the real status
+           *> code, so a caller can tell "account not found" (404)
+           *> apart from "insufficient funds" (422) instead of every
+           *> failure looking the same on the wire.
+           STRING
+               "{""status"": ""error"""
+               ", ""code"": " WS-STATUS-CODE
+               ", ""message"": """ FUNCTION TRIM(WS-ERROR-MESSAGE) """"
+               "}"
+               INTO WS-JSON-RESPONSE.
+           STRING
+               "Status: " WS-STATUS-CODE " " FUNCTION TRIM(WS-STATUS-TEXT)
+               CRLF
+               "Content-Type: application/json"
+               CRLF
+               "Content-Length: " FUNCTION LENGTH(WS-JSON-RESPONSE)
+               CRLF
+               CRLF
+               WS-JSON-RESPONSE
+               INTO WS-RESPONSE.
+           DISPLAY WS-RESPONSE.
            STOP RUN.

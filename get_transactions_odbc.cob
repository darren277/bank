@@ -2,52 +2,217 @@
        PROGRAM-ID. GET-TRANSACTIONS-ODBC.
        AUTHOR. DARREN-MACKENZIE.
 
+      *> This bridge used to hand the whole result set back from one
+      *> CALL "get_transactions" into a single WS-OUTPUT PIC X(1024)
+      *> buffer, which meant a high-activity account's history simply
+      *> stopped once that buffer filled. The transaction store behind
+      *> the bridge is now a keyed local file, refreshed from the
+      *> ledger on every run and opened DYNAMIC, so a lookup can START
+      *> directly at an account's first row by key and READ NEXT one
+      *> record at a time -- no cap on how much history an account can
+      *> have, and the operator pages through it a screenful at a time
+      *> instead of waiting on one oversized reply.
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT TRANSACTION-FEED-FILE ASSIGN TO "./odbc_transaction_feed.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRANSACTION-INDEX-FILE ASSIGN TO "./transaction_index.dat"
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS TI-KEY
+           FILE STATUS IS WS-INDEX-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FEED-FILE.
+       01  TRANSACTION-FEED-RECORD    PIC X(120).
+
+       FD  TRANSACTION-INDEX-FILE.
+       01  TRANSACTION-INDEX-RECORD.
+           05  TI-KEY.
+               10  TI-ACCOUNT-NUMBER  PIC X(10).
+               10  TI-TRANSACTION-ID  PIC 9(9).
+           05  TI-TSX-TYPE            PIC X(1).
+           05  TI-AMOUNT              PIC 9(15)V99.
+           05  TI-TIMESTAMP           PIC X(30).
+
        WORKING-STORAGE SECTION.
-       01  WS-ACCOUNT-NUMBER     PIC X(10).
-       01  WS-ACCOUNT-NUMBER-Z   PIC X(11) VALUE LOW-VALUES.
-       01  WS-DEBUG-BUFFER      PIC X(20).
-       01  WS-OUTPUT             PIC X(1024) VALUE SPACES.
+       COPY "dbconfig".
+       01  WS-SQL-COMMAND        PIC X(300).
+       01  WS-SHELL-COMMAND      PIC X(500).
+       01  WS-DOUBLE-QUOTE       PIC X(1) VALUE '"'.
        01  WS-RETURN-CODE        PIC S9(4) COMP.
+       01  WS-INDEX-STATUS       PIC X(2) VALUE SPACES.
+       01  WS-END-OF-FEED        PIC X(1) VALUE 'N'.
+       01  WS-END-OF-PAGE        PIC X(1) VALUE 'N'.
+       01  WS-DONE               PIC X(1) VALUE 'N'.
+
+       01  WS-ACCOUNT-NUMBER     PIC X(10).
+
+       *> Optional filters -- blank means "no filter".
+       01  WS-DATE-FROM          PIC X(10) VALUE SPACES.
+       01  WS-DATE-TO            PIC X(10) VALUE SPACES.
+       01  WS-TSX-TYPE-FILTER    PIC X(1) VALUE SPACE.
+
+       01  WS-PAGE-SIZE          PIC 9(3) VALUE 10.
+       01  WS-PAGE-COUNT         PIC 9(3) VALUE 0.
+       01  WS-TOTAL-COUNT        PIC 9(9) VALUE 0.
+       01  WS-MORE-ANSWER        PIC X(1) VALUE SPACE.
+       01  WS-AMOUNT-DISP        PIC Z(13)9.99.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
-           INITIALIZE WS-OUTPUT.
-
            DISPLAY "Enter Account Number to retrieve transactions:"
            ACCEPT WS-ACCOUNT-NUMBER
 
-           MOVE WS-ACCOUNT-NUMBER TO WS-ACCOUNT-NUMBER-Z
-           MOVE LOW-VALUE TO WS-ACCOUNT-NUMBER-Z(FUNCTION LENGTH(WS-ACCOUNT-NUMBER) + 1:1)
-           DISPLAY "Debug: Null-Terminated Account Number = " WS-ACCOUNT-NUMBER-Z.
-           DISPLAY "Debug: Size of Account Number (Z) = " FUNCTION LENGTH(WS-ACCOUNT-NUMBER-Z).
-           DISPLAY "Debug: Account Number = " WS-ACCOUNT-NUMBER.
-           DISPLAY "Debug: Before CALL Account Number = " WS-ACCOUNT-NUMBER-Z.
+           DISPLAY "From date (YYYY-MM-DD, blank for none):"
+           ACCEPT WS-DATE-FROM
+           DISPLAY "To date (YYYY-MM-DD, blank for none):"
+           ACCEPT WS-DATE-TO
+           DISPLAY "Transaction type D/W (blank for all):"
+           ACCEPT WS-TSX-TYPE-FILTER
+
+           PERFORM REBUILD-INDEX-PARA
+           PERFORM RETRIEVE-TRANSACTIONS-PARA
+
+           GOBACK.
+
+      *>-----------------------------------------------------------------
+      *> Refreshes the local keyed store from the ledger. Every row,
+      *> every account, oldest-first within each account -- the same
+      *> "|"-delimited psql extract every batch program in this system
+      *> uses, just loaded into an indexed file instead of read
+      *> straight through, so it can be seeked into by account number.
+      *>-----------------------------------------------------------------
+       REBUILD-INDEX-PARA.
+           STRING
+               "SELECT account_number, transaction_id, transaction_type, "
+               "amount, timestamp FROM transactions "
+               "ORDER BY account_number, transaction_id;"
+               INTO WS-SQL-COMMAND.
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A -F'|' > ./odbc_transaction_feed.tmp"
+               INTO WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "GET-TRANSACTIONS-ODBC" SPACES
+               WS-SHELL-COMMAND WS-RETURN-CODE.
 
-           MOVE ALL SPACES TO WS-OUTPUT
+           OPEN OUTPUT TRANSACTION-INDEX-FILE
+           CLOSE TRANSACTION-INDEX-FILE
 
-           *> Call the C function to get transactions
-           CALL "get_transactions" USING
-               BY REFERENCE WS-ACCOUNT-NUMBER-Z    *> char*
-               BY REFERENCE WS-OUTPUT              *> char*
-               BY VALUE 1024                       *> int
-               BY REFERENCE WS-RETURN-CODE.
+           OPEN I-O TRANSACTION-INDEX-FILE
+           OPEN INPUT TRANSACTION-FEED-FILE
+           MOVE 'N' TO WS-END-OF-FEED
+           PERFORM UNTIL WS-END-OF-FEED = 'Y'
+               READ TRANSACTION-FEED-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-FEED
+                   NOT AT END PERFORM LOAD-ONE-INDEX-RECORD-PARA
+               END-READ
+           END-PERFORM
+           CLOSE TRANSACTION-FEED-FILE
+           CLOSE TRANSACTION-INDEX-FILE.
 
-           DISPLAY "Return code: " WS-RETURN-CODE
+       LOAD-ONE-INDEX-RECORD-PARA.
+           MOVE SPACES TO TRANSACTION-INDEX-RECORD
+           UNSTRING TRANSACTION-FEED-RECORD DELIMITED BY "|"
+               INTO TI-ACCOUNT-NUMBER TI-TRANSACTION-ID TI-TSX-TYPE
+                    TI-AMOUNT TI-TIMESTAMP
+           END-UNSTRING
+           WRITE TRANSACTION-INDEX-RECORD
+               INVALID KEY
+                   DISPLAY "Warning: duplicate key skipped, transaction "
+                       TI-TRANSACTION-ID
+           END-WRITE.
 
-           IF WS-RETURN-CODE = 0
-               DISPLAY "Transaction History:"
-               DISPLAY "Output length: " FUNCTION LENGTH(WS-OUTPUT)
-               DISPLAY FUNCTION TRIM(WS-OUTPUT)
+      *>-----------------------------------------------------------------
+      *> Seeks straight to the account's first row by key instead of
+      *> reading the whole store, then reads forward one record at a
+      *> time so an account's history can run as long as it needs to
+      *> without ever filling a fixed buffer. Stops paging the moment
+      *> the key runs into the next account.
+      *>-----------------------------------------------------------------
+       RETRIEVE-TRANSACTIONS-PARA.
+           OPEN INPUT TRANSACTION-INDEX-FILE
+
+           MOVE WS-ACCOUNT-NUMBER TO TI-ACCOUNT-NUMBER
+           MOVE 0 TO TI-TRANSACTION-ID
+           START TRANSACTION-INDEX-FILE KEY IS >= TI-KEY
+               INVALID KEY MOVE 'Y' TO WS-DONE
+           END-START
+
+           IF WS-DONE = 'Y'
+               DISPLAY "No transactions found for account "
+                   WS-ACCOUNT-NUMBER
            ELSE
-               DISPLAY "Error retrieving transactions. Return code: " WS-RETURN-CODE
+               DISPLAY "Transaction History for Account: " WS-ACCOUNT-NUMBER
+               PERFORM PAGE-THROUGH-ACCOUNT-PARA
+           END-IF
+
+           CLOSE TRANSACTION-INDEX-FILE
+           DISPLAY "Total transactions listed: " WS-TOTAL-COUNT.
+
+       PAGE-THROUGH-ACCOUNT-PARA.
+           MOVE 'N' TO WS-END-OF-PAGE
+           PERFORM UNTIL WS-DONE = 'Y'
+               READ TRANSACTION-INDEX-FILE NEXT RECORD
+                   AT END MOVE 'Y' TO WS-DONE
+               END-READ
+               IF WS-DONE = 'N'
+                   IF TI-ACCOUNT-NUMBER NOT = WS-ACCOUNT-NUMBER
+                       MOVE 'Y' TO WS-DONE
+                   ELSE
+                       PERFORM APPLY-FILTERS-AND-SHOW-PARA
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       APPLY-FILTERS-AND-SHOW-PARA.
+           IF WS-TSX-TYPE-FILTER NOT = SPACE
+                   AND TI-TSX-TYPE NOT = WS-TSX-TYPE-FILTER
+               CONTINUE
+           ELSE
+               IF WS-DATE-FROM NOT = SPACES
+                       AND TI-TIMESTAMP < WS-DATE-FROM
+                   CONTINUE
+               ELSE
+                   IF WS-DATE-TO NOT = SPACES
+                           AND TI-TIMESTAMP > WS-DATE-TO
+                       CONTINUE
+                   ELSE
+                       PERFORM SHOW-ONE-RECORD-PARA
+                   END-IF
+               END-IF
            END-IF.
 
-           DISPLAY "Debug: Output Buffer = " WS-OUTPUT.
+       SHOW-ONE-RECORD-PARA.
+           MOVE TI-AMOUNT TO WS-AMOUNT-DISP
+           DISPLAY "  Transaction ID: " TI-TRANSACTION-ID
+               ", Type: " TI-TSX-TYPE
+               ", Amount: " WS-AMOUNT-DISP
+               ", Timestamp: " FUNCTION TRIM(TI-TIMESTAMP)
+           ADD 1 TO WS-TOTAL-COUNT
+           ADD 1 TO WS-PAGE-COUNT
 
-           GOBACK.
+           IF WS-PAGE-COUNT >= WS-PAGE-SIZE
+               DISPLAY "-- more (Enter to continue, Q to stop) --"
+               ACCEPT WS-MORE-ANSWER
+               IF WS-MORE-ANSWER = "Q" OR WS-MORE-ANSWER = "q"
+                   MOVE 'Y' TO WS-DONE
+               END-IF
+               MOVE 0 TO WS-PAGE-COUNT
+           END-IF.
+
+       END PROGRAM GET-TRANSACTIONS-ODBC.

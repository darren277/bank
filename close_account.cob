@@ -0,0 +1,93 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLOSE-ACCOUNT.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Companion to open_account.cob. Closing never deletes the row
+      *> -- transactions and holders still reference it -- it only
+      *> flips account_status so CHECK-ACCOUNT-PARA's "frozen or
+      *> closed" checks (already relied on by interest_api.cob and
+      *> insert_transaction_api.cob) start rejecting new activity
+      *> against it.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSQL-RESULT-FILE ASSIGN TO "./psql_result.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSQL-RESULT-FILE.
+       01  PSQL-RESULT-RECORD    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-ACCOUNT-NUMBER     PIC X(10) VALUE SPACES.
+       01  WS-ACCOUNT-VALID      PIC X(1) VALUE 'Y'.
+       01  WS-SQL-COMMAND        PIC X(700).
+       01  WS-SHELL-COMMAND      PIC X(900).
+       01  WS-RETURN-CODE        PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE       PIC X(1) VALUE '"'.
+       01  WS-PSQL-RESULT        PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "Enter Account Number to close:"
+           ACCEPT WS-ACCOUNT-NUMBER
+
+           CALL "VALIDATE-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               DISPLAY "Invalid account number format."
+               GOBACK
+           END-IF
+
+           *> A zero-balance guard baked into the same UPDATE that
+           *> flips the status, so a closure and a straggling nonzero
+           *> balance can never land as two separate steps.
+           STRING
+               "UPDATE accounts SET account_status = 'CLOSED' "
+               "WHERE account_number = '" FUNCTION TRIM(WS-ACCOUNT-NUMBER)
+               "' AND account_status NOT = 'CLOSED' "
+               "AND COALESCE(current_balance, 0) = 0 "
+               "RETURNING account_number;"
+               INTO WS-SQL-COMMAND.
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+                 INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "CLOSE-ACCOUNT" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           MOVE SPACES TO WS-PSQL-RESULT
+           IF WS-RETURN-CODE = 0
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+           END-IF
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error closing account. Return code: " WS-RETURN-CODE
+           ELSE
+               IF WS-PSQL-RESULT = SPACES
+                   DISPLAY "Account could not be closed -- not found, "
+                       "already closed, or balance is not zero."
+               ELSE
+                   DISPLAY "Account closed: " FUNCTION TRIM(WS-ACCOUNT-NUMBER)
+               END-IF
+           END-IF.
+
+       END PROGRAM CLOSE-ACCOUNT.

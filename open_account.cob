@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPEN-ACCOUNT.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> CHECK-ACCOUNT-PARA in interest_api.cob and
+      *> insert_transaction_api.cob can only ever check whether an
+      *> account already exists -- nothing in this source tree ever
+      *> INSERTs a new row into accounts. This program is that
+      *> origination step: it creates the account row (and, when a
+      *> holder name is given, the first account_holders row for that
+      *> holder) so a new account can actually be opened through this
+      *> system instead of requiring someone to add the row directly
+      *> in the database.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSQL-RESULT-FILE ASSIGN TO "./psql_result.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSQL-RESULT-FILE.
+       01  PSQL-RESULT-RECORD    PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-ACCOUNT-NUMBER     PIC X(10) VALUE SPACES.
+       01  WS-ACCOUNT-VALID      PIC X(1) VALUE 'Y'.
+       01  WS-OPENING-DEPOSIT    PIC 9(15)V99 VALUE 0.
+       01  WS-CURRENCY           PIC X(3) VALUE "USD".
+       01  WS-HOLDER-NAME        PIC X(60) VALUE SPACES.
+       01  WS-SQL-COMMAND        PIC X(700).
+       01  WS-SHELL-COMMAND      PIC X(900).
+       01  WS-RETURN-CODE        PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE       PIC X(1) VALUE '"'.
+       01  WS-PSQL-RESULT        PIC X(20).
+       01  WS-FORMATTED-DEPOSIT  PIC Z(13)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "Enter new Account Number:"
+           ACCEPT WS-ACCOUNT-NUMBER
+
+           CALL "VALIDATE-NEW-ACCOUNT-SUB" USING
+               WS-ACCOUNT-NUMBER WS-ACCOUNT-VALID
+           IF WS-ACCOUNT-VALID NOT = 'Y'
+               DISPLAY "Invalid account number format."
+               GOBACK
+           END-IF
+
+           DISPLAY "Enter Opening Deposit (0 for none):"
+           ACCEPT WS-OPENING-DEPOSIT
+           IF WS-OPENING-DEPOSIT NOT NUMERIC OR WS-OPENING-DEPOSIT < 0
+               DISPLAY "Invalid opening deposit."
+               GOBACK
+           END-IF
+
+           DISPLAY "Enter Currency (e.g. USD):"
+           ACCEPT WS-CURRENCY
+
+           DISPLAY "Enter Primary Holder Name (blank to skip):"
+           ACCEPT WS-HOLDER-NAME
+
+           MOVE WS-OPENING-DEPOSIT TO WS-FORMATTED-DEPOSIT
+           STRING
+               "INSERT INTO accounts (account_number, current_balance, "
+               "interest_rate, account_status, currency) VALUES ('"
+               FUNCTION TRIM(WS-ACCOUNT-NUMBER) "', "
+               FUNCTION TRIM(WS-FORMATTED-DEPOSIT)
+               ", 0, 'ACTIVE', '" FUNCTION TRIM(WS-CURRENCY)
+               "') RETURNING account_number;"
+               INTO WS-SQL-COMMAND.
+
+           PERFORM RUN-OPEN-SQL-PARA.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error opening account. Return code: " WS-RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-PSQL-RESULT = SPACES
+               DISPLAY "Account could not be opened -- it may already exist."
+               GOBACK
+           END-IF
+
+           DISPLAY "Account opened: " FUNCTION TRIM(WS-ACCOUNT-NUMBER)
+
+           IF FUNCTION TRIM(WS-HOLDER-NAME) NOT = SPACES
+               PERFORM ADD-PRIMARY-HOLDER-PARA
+           END-IF
+
+           GOBACK.
+
+       ADD-PRIMARY-HOLDER-PARA.
+           STRING
+               "INSERT INTO account_holders (account_number, "
+               "holder_name, holder_role, added_date) VALUES ('"
+               FUNCTION TRIM(WS-ACCOUNT-NUMBER) "', '"
+               FUNCTION TRIM(WS-HOLDER-NAME) "', 'P', CURRENT_DATE) "
+               "RETURNING holder_id;"
+               INTO WS-SQL-COMMAND.
+
+           PERFORM RUN-OPEN-SQL-PARA.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error adding primary holder. Return code: "
+                   WS-RETURN-CODE
+           ELSE
+               IF WS-PSQL-RESULT NOT = SPACES
+                   DISPLAY "Primary holder recorded: "
+                       FUNCTION TRIM(WS-HOLDER-NAME)
+               END-IF
+           END-IF.
+
+       RUN-OPEN-SQL-PARA.
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                 WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE " -t -A > ./psql_result.tmp"
+                 INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "OPEN-ACCOUNT" WS-ACCOUNT-NUMBER
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           MOVE SPACES TO WS-PSQL-RESULT
+           IF WS-RETURN-CODE = 0
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+           END-IF.
+
+       END PROGRAM OPEN-ACCOUNT.

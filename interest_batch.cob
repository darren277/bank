@@ -0,0 +1,236 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-BATCH.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Nightly interest posting run. Walks every account, pulls its
+      *> own stored balance and assigned interest rate straight from
+      *> the accounts table, and posts the interest itself -- unlike
+      *> interest_api.cob, no caller ever gets to hand this program a
+      *> principal or a rate.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS-FEED-FILE ASSIGN TO "./interest_batch_accounts.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "./interest_batch.checkpoint"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS-FEED-FILE.
+       01  ACCOUNTS-FEED-RECORD     PIC X(200).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD        PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-SQL-COMMAND           PIC X(500).
+       01  WS-SQL-WHERE             PIC X(60) VALUE SPACES.
+       01  WS-SHELL-COMMAND         PIC X(600).
+       01  WS-RETURN-CODE           PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE          PIC X(1) VALUE '"'.
+       01  WS-END-OF-FILE           PIC X VALUE 'N'.
+
+       01  WS-ACCOUNT-NUMBER        PIC X(10).
+       01  WS-BALANCE               PIC 9(15)V99.
+       01  WS-RATE                  PIC 9(5)V9999.
+       01  WS-INTEREST              PIC 9(15)V99.
+       01  WS-FORMATTED-INTEREST    PIC Z(13)9.99.
+       01  WS-FORMATTED-RATE        PIC Z(4)9.9999.
+
+       01  WS-CHECKPOINT-ACCOUNT    PIC X(10) VALUE SPACES.
+
+       01  WS-ACCOUNTS-PROCESSED    PIC 9(9) VALUE 0.
+       01  WS-ACCOUNTS-PAID         PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "INTEREST-BATCH starting."
+           PERFORM READ-CHECKPOINT-PARA
+           PERFORM EXTRACT-ACCOUNTS-PARA
+           PERFORM PROCESS-ACCOUNTS-PARA
+           PERFORM CLEAR-CHECKPOINT-PARA
+           DISPLAY "INTEREST-BATCH complete. Accounts processed: "
+               WS-ACCOUNTS-PROCESSED
+               " Interest postings made: " WS-ACCOUNTS-PAID
+           GOBACK.
+
+       READ-CHECKPOINT-PARA.
+           *> If a prior run abended partway through, the checkpoint
+           *> file holds the last account number it finished posting
+           *> -- pick up right after it instead of re-running interest
+           *> for accounts that were already paid. An empty (or first
+           *> ever) checkpoint file means start from the beginning.
+           CALL "SYSTEM" USING "touch ./interest_batch.checkpoint"
+               RETURNING WS-RETURN-CODE
+
+           MOVE SPACES TO WS-CHECKPOINT-ACCOUNT
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE INTO WS-CHECKPOINT-ACCOUNT
+               AT END MOVE SPACES TO WS-CHECKPOINT-ACCOUNT
+           END-READ
+           CLOSE CHECKPOINT-FILE
+
+           MOVE FUNCTION TRIM(WS-CHECKPOINT-ACCOUNT) TO WS-CHECKPOINT-ACCOUNT
+           IF WS-CHECKPOINT-ACCOUNT NOT = SPACES
+               DISPLAY "Resuming after checkpointed account "
+                   WS-CHECKPOINT-ACCOUNT
+           END-IF.
+
+       EXTRACT-ACCOUNTS-PARA.
+           *> Pull every account's own stored balance and its own
+           *> assigned rate -- never a value supplied by a caller.
+           MOVE SPACES TO WS-SQL-WHERE
+           IF WS-CHECKPOINT-ACCOUNT NOT = SPACES
+               STRING " AND account_number > '"
+                   FUNCTION TRIM(WS-CHECKPOINT-ACCOUNT) "'"
+                   INTO WS-SQL-WHERE
+           END-IF
+
+           STRING
+               "SELECT account_number, COALESCE(current_balance, 0), "
+               "COALESCE(interest_rate, 0) FROM accounts "
+               "WHERE (account_status = 'ACTIVE' OR account_status IS NULL)"
+               FUNCTION TRIM(WS-SQL-WHERE)
+               " ORDER BY account_number;"
+               INTO WS-SQL-COMMAND.
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A -F'|' > ./interest_batch_accounts.tmp"
+               INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+       PROCESS-ACCOUNTS-PARA.
+           OPEN INPUT ACCOUNTS-FEED-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ ACCOUNTS-FEED-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END PERFORM POST-ONE-ACCOUNT-PARA
+               END-READ
+           END-PERFORM
+           CLOSE ACCOUNTS-FEED-FILE.
+
+       POST-ONE-ACCOUNT-PARA.
+           ADD 1 TO WS-ACCOUNTS-PROCESSED
+           MOVE 0 TO WS-BALANCE
+           MOVE 0 TO WS-RATE
+
+           UNSTRING ACCOUNTS-FEED-RECORD DELIMITED BY "|"
+               INTO WS-ACCOUNT-NUMBER WS-BALANCE WS-RATE
+           END-UNSTRING
+
+           *> Nightly posting: apply one day's worth of the account's
+           *> own annual rate against its own current balance.
+           COMPUTE WS-INTEREST ROUNDED = WS-BALANCE * WS-RATE / 365
+
+           IF WS-INTEREST > 0
+               PERFORM RECORD-INTEREST-TRANSACTION-PARA
+               PERFORM UPDATE-ACCOUNT-BALANCE-PARA
+               PERFORM RECORD-RATE-HISTORY-PARA
+               ADD 1 TO WS-ACCOUNTS-PAID
+           END-IF
+
+           PERFORM WRITE-CHECKPOINT-PARA.
+
+       WRITE-CHECKPOINT-PARA.
+           *> Record this account as the last one fully handled, so a
+           *> restart after an abend resumes right after it.
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD FROM WS-ACCOUNT-NUMBER
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT-PARA.
+           *> A clean end-to-end run has nothing left to resume from.
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD FROM SPACES
+           CLOSE CHECKPOINT-FILE.
+
+       RECORD-INTEREST-TRANSACTION-PARA.
+           MOVE WS-INTEREST TO WS-FORMATTED-INTEREST
+           STRING "INSERT INTO transactions (account_number, "
+               "transaction_type, amount) VALUES ('"
+               WS-ACCOUNT-NUMBER "', 'D', "
+               FUNCTION TRIM(WS-FORMATTED-INTEREST) ");"
+               INTO WS-SQL-COMMAND.
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE WS-SQL-COMMAND WS-DOUBLE-QUOTE
+               INTO WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error posting interest for account "
+                   WS-ACCOUNT-NUMBER ". Return code: " WS-RETURN-CODE
+           END-IF.
+
+       UPDATE-ACCOUNT-BALANCE-PARA.
+           MOVE WS-INTEREST TO WS-FORMATTED-INTEREST
+           STRING "UPDATE accounts SET current_balance = current_balance + "
+               FUNCTION TRIM(WS-FORMATTED-INTEREST)
+               " WHERE account_number = '" WS-ACCOUNT-NUMBER "';"
+               INTO WS-SQL-COMMAND.
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE WS-SQL-COMMAND WS-DOUBLE-QUOTE
+               INTO WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error updating balance for account "
+                   WS-ACCOUNT-NUMBER ". Return code: " WS-RETURN-CODE
+           END-IF.
+
+       RECORD-RATE-HISTORY-PARA.
+           *> Stamp the rate actually applied to tonight's posting,
+           *> not just whatever accounts.interest_rate holds right
+           *> now -- so a customer disputing this posting later can be
+           *> shown exactly what rate was in effect that night, even
+           *> if the account's rate has since changed.
+           *> Stamps the actual interest amount posted tonight
+           *> alongside the rate, so a later report can identify this
+           *> account's interest postings by matching amount as well
+           *> as date instead of date alone.
+           MOVE WS-RATE TO WS-FORMATTED-RATE
+           MOVE WS-INTEREST TO WS-FORMATTED-INTEREST
+           STRING "INSERT INTO interest_rate_history (account_number, "
+               "rate, effective_date, amount) VALUES ('"
+               WS-ACCOUNT-NUMBER "', " FUNCTION TRIM(WS-FORMATTED-RATE)
+               ", CURRENT_DATE, " FUNCTION TRIM(WS-FORMATTED-INTEREST) ");"
+               INTO WS-SQL-COMMAND.
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE WS-SQL-COMMAND WS-DOUBLE-QUOTE
+               INTO WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error recording rate history for account "
+                   WS-ACCOUNT-NUMBER ". Return code: " WS-RETURN-CODE
+           END-IF.
+
+       END PROGRAM INTEREST-BATCH.

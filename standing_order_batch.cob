@@ -0,0 +1,213 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANDING-ORDER-BATCH.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Daily standing-order run. Walks the standing_orders table for
+      *> every order whose next_run_date has come due, posts it as a
+      *> transfer between the two accounts on file, and rolls the
+      *> order's next_run_date forward by its own frequency -- nobody
+      *> has to retype a recurring bill payment or scheduled transfer
+      *> every cycle.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDERS-FEED-FILE ASSIGN TO "./standing_orders_due.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSFER-RESULT-FILE ASSIGN TO
+           "./standing_order_result.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDERS-FEED-FILE.
+       01  ORDERS-FEED-RECORD       PIC X(200).
+
+       FD  TRANSFER-RESULT-FILE.
+       01  TRANSFER-RESULT-RECORD   PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-SQL-COMMAND           PIC X(500).
+       01  WS-SHELL-COMMAND         PIC X(600).
+       01  WS-TRANSFER-SQL          PIC X(1000).
+       01  WS-TRANSFER-SHELL        PIC X(1200).
+       01  WS-RETURN-CODE           PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE          PIC X(1) VALUE '"'.
+       01  WS-END-OF-FILE           PIC X VALUE 'N'.
+
+       01  WS-ORDER-ID              PIC 9(9).
+       01  WS-ORDER-ID-DISP         PIC Z(8)9.
+       01  WS-ACCOUNT-NUMBER        PIC X(10).
+       01  WS-TARGET-ACCOUNT        PIC X(10).
+       01  WS-AMOUNT                PIC 9(15)V99.
+       01  WS-FORMATTED-AMOUNT      PIC Z(13)9.99.
+       01  WS-FREQUENCY             PIC X(10).
+
+       01  WS-ORDERS-PROCESSED      PIC 9(9) VALUE 0.
+       01  WS-ORDERS-POSTED         PIC 9(9) VALUE 0.
+       01  WS-TRANSFER-RESULT       PIC X(20).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "STANDING-ORDER-BATCH starting."
+           PERFORM EXTRACT-DUE-ORDERS-PARA
+           PERFORM PROCESS-ORDERS-PARA
+           DISPLAY "STANDING-ORDER-BATCH complete. Orders processed: "
+               WS-ORDERS-PROCESSED
+               " Orders posted: " WS-ORDERS-POSTED
+           GOBACK.
+
+       EXTRACT-DUE-ORDERS-PARA.
+           *> Pull every order that is due to run today or earlier.
+           STRING
+               "SELECT order_id, account_number, target_account_number, "
+               "amount, frequency FROM standing_orders "
+               "WHERE next_run_date <= CURRENT_DATE "
+               "ORDER BY order_id;"
+               INTO WS-SQL-COMMAND.
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A -F'|' > ./standing_orders_due.tmp"
+               INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+       PROCESS-ORDERS-PARA.
+           OPEN INPUT ORDERS-FEED-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ ORDERS-FEED-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END PERFORM POST-ONE-ORDER-PARA
+               END-READ
+           END-PERFORM
+           CLOSE ORDERS-FEED-FILE.
+
+       POST-ONE-ORDER-PARA.
+           ADD 1 TO WS-ORDERS-PROCESSED
+           MOVE 0 TO WS-ORDER-ID
+           MOVE 0 TO WS-AMOUNT
+
+           UNSTRING ORDERS-FEED-RECORD DELIMITED BY "|"
+               INTO WS-ORDER-ID WS-ACCOUNT-NUMBER WS-TARGET-ACCOUNT
+                    WS-AMOUNT WS-FREQUENCY
+           END-UNSTRING
+
+           IF WS-AMOUNT > 0
+               PERFORM RECORD-STANDING-TRANSFER-PARA
+               PERFORM ADVANCE-NEXT-RUN-DATE-PARA
+               ADD 1 TO WS-ORDERS-POSTED
+           END-IF.
+
+       RECORD-STANDING-TRANSFER-PARA.
+           *> Debit the source account and credit the target as one
+           *> CTE chain instead of separate statements -- the debit
+           *> UPDATE's own WHERE clause re-checks funds and takes the
+           *> row lock for the life of the statement, the credit
+           *> UPDATE only fires WHERE EXISTS the debit actually
+           *> happened, and both INSERTs are chained off their
+           *> respective UPDATE via SELECT ... FROM, so a recurring
+           *> order can never drive the source account negative and
+           *> can never leave the target credited without the source
+           *> having been debited.
+           MOVE WS-AMOUNT TO WS-FORMATTED-AMOUNT
+           STRING
+               "WITH debit AS (UPDATE accounts SET current_balance = "
+               "current_balance - " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               " WHERE account_number = '" WS-ACCOUNT-NUMBER "'"
+               " AND current_balance >= " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               " RETURNING account_number), "
+               "credit AS (UPDATE accounts SET current_balance = "
+               "current_balance + " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               " WHERE account_number = '" WS-TARGET-ACCOUNT "'"
+               " AND EXISTS (SELECT 1 FROM debit) RETURNING account_number), "
+               "ins_debit AS (INSERT INTO transactions (account_number, "
+               "transaction_type, amount, target_account_number) SELECT "
+               "account_number, 'T', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               ", '" WS-TARGET-ACCOUNT "' FROM debit RETURNING transaction_id), "
+               "ins_credit AS (INSERT INTO transactions (account_number, "
+               "transaction_type, amount, target_account_number) SELECT "
+               "account_number, 'T', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               ", '" WS-ACCOUNT-NUMBER "' FROM credit) "
+               "SELECT transaction_id FROM ins_debit;"
+               INTO WS-TRANSFER-SQL.
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+                  WS-DOUBLE-QUOTE
+                  FUNCTION TRIM(WS-TRANSFER-SQL)
+                  WS-DOUBLE-QUOTE
+                  " -t -A > ./standing_order_result.tmp"
+              INTO WS-TRANSFER-SHELL
+              END-STRING.
+
+           CALL "SYSTEM" USING WS-TRANSFER-SHELL
+               RETURNING WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE NOT = 0
+               MOVE WS-ORDER-ID TO WS-ORDER-ID-DISP
+               DISPLAY "Error posting standing order "
+                   FUNCTION TRIM(WS-ORDER-ID-DISP)
+                   ". Return code: " WS-RETURN-CODE
+           ELSE
+               PERFORM CHECK-TRANSFER-RESULT-PARA
+           END-IF.
+
+       CHECK-TRANSFER-RESULT-PARA.
+           *> An empty result from the guarded CTE means the source
+           *> account no longer had the funds -- decline the order
+           *> for this cycle rather than reporting it as posted.
+           MOVE SPACES TO WS-TRANSFER-RESULT
+           OPEN INPUT TRANSFER-RESULT-FILE
+           READ TRANSFER-RESULT-FILE INTO WS-TRANSFER-RESULT
+               AT END MOVE SPACES TO WS-TRANSFER-RESULT
+           END-READ
+           CLOSE TRANSFER-RESULT-FILE
+           MOVE FUNCTION TRIM(WS-TRANSFER-RESULT) TO WS-TRANSFER-RESULT
+
+           IF WS-TRANSFER-RESULT = SPACES
+               MOVE WS-ORDER-ID TO WS-ORDER-ID-DISP
+               DISPLAY "Standing order " FUNCTION TRIM(WS-ORDER-ID-DISP)
+                   " declined -- insufficient funds in source account."
+           END-IF.
+
+       ADVANCE-NEXT-RUN-DATE-PARA.
+           *> Roll next_run_date forward by the order's own frequency
+           *> so it isn't posted again until the next cycle is due.
+           MOVE WS-ORDER-ID TO WS-ORDER-ID-DISP
+           STRING
+               "UPDATE standing_orders SET next_run_date = next_run_date + "
+               "CASE frequency "
+               "WHEN 'DAILY' THEN INTERVAL '1 day' "
+               "WHEN 'WEEKLY' THEN INTERVAL '1 week' "
+               "WHEN 'MONTHLY' THEN INTERVAL '1 month' "
+               "ELSE INTERVAL '1 month' END "
+               "WHERE order_id = " FUNCTION TRIM(WS-ORDER-ID-DISP) ";"
+               INTO WS-SQL-COMMAND.
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE WS-SQL-COMMAND WS-DOUBLE-QUOTE
+               INTO WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error advancing next_run_date for standing order "
+                   FUNCTION TRIM(WS-ORDER-ID-DISP) ". Return code: "
+                   WS-RETURN-CODE
+           END-IF.
+
+       END PROGRAM STANDING-ORDER-BATCH.

@@ -0,0 +1,311 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVERSE-TRANSACTION.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Reverses a previously posted transaction: looks the original
+      *> row up, posts the opposite effect against the same account(s),
+      *> and tags the new row(s) with reversal_of_transaction_id so the
+      *> same original can never be reversed twice. Deposits and
+      *> withdrawals reverse with a single opposite-type row; transfers
+      *> reverse as a mirrored transfer with the source and target
+      *> swapped, following the same account_number-is-debited,
+      *> target_account_number-is-credited convention RECORD-TRANSFER-
+      *> PARA (insert_transaction_api.cob) already uses.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PSQL-RESULT-FILE ASSIGN TO "./psql_result.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PSQL-RESULT-FILE.
+       01  PSQL-RESULT-RECORD     PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-TRANSACTION-ID      PIC 9(9).
+       01  WS-ORIG-ACCOUNT        PIC X(10) VALUE SPACES.
+       01  WS-ORIG-TYPE           PIC X(1)  VALUE SPACE.
+       01  WS-ORIG-AMOUNT         PIC 9(15)V99 VALUE 0.
+       01  WS-FORMATTED-AMOUNT    PIC Z(13)9.99.
+       01  WS-ORIG-TARGET         PIC X(10) VALUE SPACES.
+       01  WS-ORIG-CURRENCY       PIC X(3)  VALUE SPACES.
+       01  WS-ORIG-FOUND          PIC X(1)  VALUE 'N'.
+       01  WS-ALREADY-REVERSED    PIC X(1)  VALUE 'N'.
+       01  WS-REV-TYPE            PIC X(1)  VALUE SPACE.
+       01  WS-BALANCE-SIGN        PIC X(1)  VALUE SPACE.
+       01  WS-SQL-COMMAND         PIC X(1000).
+       01  WS-SHELL-COMMAND       PIC X(1200).
+       01  WS-RETURN-CODE         PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE        PIC X(1) VALUE '"'.
+       01  WS-PSQL-RESULT         PIC X(120).
+       01  WS-TEMP-AMOUNT         PIC X(20).
+       01  WS-TEMP-COUNT          PIC X(20).
+       01  WS-SWAP-ACCOUNT        PIC X(10).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "Enter Transaction ID to reverse:"
+           ACCEPT WS-TRANSACTION-ID
+
+           PERFORM LOOKUP-TRANSACTION-PARA
+
+           IF WS-ORIG-FOUND NOT = 'Y'
+               DISPLAY "Transaction not found."
+               GOBACK
+           END-IF
+
+           PERFORM CHECK-ALREADY-REVERSED-PARA
+
+           IF WS-ALREADY-REVERSED = 'Y'
+               DISPLAY "Transaction " WS-TRANSACTION-ID
+                   " has already been reversed."
+               GOBACK
+           END-IF
+
+           EVALUATE WS-ORIG-TYPE
+               WHEN "D"
+                   MOVE "W" TO WS-REV-TYPE
+                   MOVE "-" TO WS-BALANCE-SIGN
+                   PERFORM REVERSE-SIMPLE-PARA
+               WHEN "W"
+                   MOVE "D" TO WS-REV-TYPE
+                   MOVE "+" TO WS-BALANCE-SIGN
+                   PERFORM REVERSE-SIMPLE-PARA
+               WHEN "T"
+                   PERFORM NORMALIZE-TRANSFER-LEG-PARA
+                   PERFORM REVERSE-TRANSFER-PARA
+               WHEN OTHER
+                   DISPLAY "Cannot reverse transaction type '"
+                       WS-ORIG-TYPE "'."
+           END-EVALUATE
+
+           GOBACK.
+
+       LOOKUP-TRANSACTION-PARA.
+           MOVE 'N' TO WS-ORIG-FOUND
+           STRING
+               "SELECT account_number, transaction_type, amount, "
+               "COALESCE(target_account_number, ''), "
+               "COALESCE(currency, 'USD') FROM transactions "
+               "WHERE transaction_id = " WS-TRANSACTION-ID ";"
+               INTO WS-SQL-COMMAND.
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A -F'|' > ./psql_result.tmp"
+               INTO WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "REVERSE-TRANSACTION" WS-ORIG-ACCOUNT
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 0
+               MOVE SPACES TO WS-PSQL-RESULT
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+               IF WS-PSQL-RESULT NOT = SPACES
+                   MOVE 'Y' TO WS-ORIG-FOUND
+                   UNSTRING WS-PSQL-RESULT DELIMITED BY "|"
+                       INTO WS-ORIG-ACCOUNT WS-ORIG-TYPE WS-TEMP-AMOUNT
+                            WS-ORIG-TARGET WS-ORIG-CURRENCY
+                   END-UNSTRING
+                   COMPUTE WS-ORIG-AMOUNT = FUNCTION NUMVAL(WS-TEMP-AMOUNT)
+               END-IF
+           END-IF.
+
+       CHECK-ALREADY-REVERSED-PARA.
+           MOVE 'N' TO WS-ALREADY-REVERSED
+           STRING
+               "SELECT COUNT(*) FROM transactions "
+               "WHERE reversal_of_transaction_id = " WS-TRANSACTION-ID ";"
+               INTO WS-SQL-COMMAND.
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A > ./psql_result.tmp"
+               INTO WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           IF WS-RETURN-CODE = 0
+               MOVE SPACES TO WS-PSQL-RESULT
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-TEMP-COUNT
+               IF WS-TEMP-COUNT NOT = "0" AND WS-TEMP-COUNT NOT = SPACES
+                   MOVE 'Y' TO WS-ALREADY-REVERSED
+               END-IF
+           END-IF.
+
+       REVERSE-SIMPLE-PARA.
+           *> One WITH-clause statement: the guard against a
+           *> concurrent double-reversal, the balance UPDATE, and the
+           *> compensating INSERT all land together or none do.
+           STRING
+               "WITH orig AS (SELECT account_number, amount "
+               "FROM transactions WHERE transaction_id = "
+               WS-TRANSACTION-ID
+               " AND NOT EXISTS (SELECT 1 FROM transactions r "
+               "WHERE r.reversal_of_transaction_id = "
+               WS-TRANSACTION-ID ")), "
+               "bal AS (UPDATE accounts SET current_balance = "
+               "current_balance " WS-BALANCE-SIGN
+               " (SELECT amount FROM orig) "
+               "WHERE account_number = (SELECT account_number FROM orig) "
+               "RETURNING account_number) "
+               "INSERT INTO transactions (account_number, transaction_type, "
+               "amount, reversal_of_transaction_id, currency) "
+               "SELECT account_number, '" WS-REV-TYPE "', "
+               "(SELECT amount FROM orig), " WS-TRANSACTION-ID ", '"
+               WS-ORIG-CURRENCY "' FROM bal RETURNING transaction_id;"
+               INTO WS-SQL-COMMAND.
+
+           PERFORM RUN-REVERSAL-SQL-PARA.
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "Error reversing transaction. Return code: "
+                   WS-RETURN-CODE
+           ELSE
+               IF WS-PSQL-RESULT = SPACES
+                   DISPLAY "Transaction could not be reversed."
+               ELSE
+                   DISPLAY "Transaction reversed. New transaction ID: "
+                       WS-PSQL-RESULT
+               END-IF
+           END-IF.
+
+       NORMALIZE-TRANSFER-LEG-PARA.
+           *> A transfer posts two rows: a debit leg (account_number
+           *> is the account that gave up the money, target_account_
+           *> number is who received it) and a reciprocal credit leg
+           *> with the two swapped. RECORD-TRANSFER-PARA always builds
+           *> ins_debit ahead of ins_credit in its CTE, so the debit
+           *> leg's transaction_id is always the lower of the pair.
+           *> WS-ORIG-ACCOUNT/WS-ORIG-TARGET only mean "debited
+           *> account/credited account" if the row LOOKUP-TRANSACTION-
+           *> PARA found was the debit leg -- if the caller handed us
+           *> the credit leg's transaction_id instead, swap the two
+           *> back into debit/credit order before REVERSE-TRANSFER-
+           *> PARA computes the reversal, or it would re-apply the
+           *> transfer's effect a second time instead of undoing it.
+           MOVE WS-ORIG-AMOUNT TO WS-FORMATTED-AMOUNT
+           STRING
+               "SELECT COUNT(*) FROM transactions WHERE transaction_type = "
+               "'T' AND transaction_id < " WS-TRANSACTION-ID
+               " AND account_number = '" WS-ORIG-TARGET "'"
+               " AND target_account_number = '" WS-ORIG-ACCOUNT "'"
+               " AND amount = " FUNCTION TRIM(WS-FORMATTED-AMOUNT) ";"
+               INTO WS-SQL-COMMAND.
+
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A > ./psql_result.tmp"
+               INTO WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           MOVE SPACES TO WS-TEMP-COUNT
+           IF WS-RETURN-CODE = 0
+               MOVE SPACES TO WS-PSQL-RESULT
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-TEMP-COUNT
+           END-IF.
+
+           IF WS-TEMP-COUNT NOT = "0" AND WS-TEMP-COUNT NOT = SPACES
+               MOVE WS-ORIG-ACCOUNT TO WS-SWAP-ACCOUNT
+               MOVE WS-ORIG-TARGET TO WS-ORIG-ACCOUNT
+               MOVE WS-SWAP-ACCOUNT TO WS-ORIG-TARGET
+           END-IF.
+
+       REVERSE-TRANSFER-PARA.
+           *> Mirror RECORD-TRANSFER-PARA with the source and target
+           *> swapped, so the credited side gives the amount back and
+           *> the debited side receives it, as a single BEGIN...COMMIT
+           *> unit of work.
+           MOVE WS-ORIG-AMOUNT TO WS-FORMATTED-AMOUNT
+           STRING
+               "BEGIN; "
+               "INSERT INTO transactions (account_number, transaction_type, "
+               "amount, target_account_number, reversal_of_transaction_id, "
+               "currency) VALUES ('"
+               WS-ORIG-TARGET "', 'T', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               ", '" WS-ORIG-ACCOUNT "', " WS-TRANSACTION-ID ", '"
+               WS-ORIG-CURRENCY "'); "
+               "UPDATE accounts SET current_balance = current_balance - "
+               FUNCTION TRIM(WS-FORMATTED-AMOUNT) " WHERE account_number = '"
+               WS-ORIG-TARGET "'; "
+               "INSERT INTO transactions (account_number, transaction_type, "
+               "amount, target_account_number, reversal_of_transaction_id, "
+               "currency) VALUES ('"
+               WS-ORIG-ACCOUNT "', 'T', " FUNCTION TRIM(WS-FORMATTED-AMOUNT)
+               ", '" WS-ORIG-TARGET "', " WS-TRANSACTION-ID ", '"
+               WS-ORIG-CURRENCY "'); "
+               "UPDATE accounts SET current_balance = current_balance + "
+               FUNCTION TRIM(WS-FORMATTED-AMOUNT) " WHERE account_number = '"
+               WS-ORIG-ACCOUNT "'; "
+               "COMMIT;"
+               INTO WS-SQL-COMMAND.
+
+           PERFORM RUN-REVERSAL-SQL-PARA.
+
+           IF WS-RETURN-CODE = 0
+               DISPLAY "Transfer reversed."
+           ELSE
+               DISPLAY "Error reversing transfer. Return code: "
+                   WS-RETURN-CODE
+           END-IF.
+
+       RUN-REVERSAL-SQL-PARA.
+           STRING "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A > ./psql_result.tmp"
+               INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "REVERSE-TRANSACTION" WS-ORIG-ACCOUNT
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+           MOVE SPACES TO WS-PSQL-RESULT
+           IF WS-RETURN-CODE = 0
+               OPEN INPUT PSQL-RESULT-FILE
+               READ PSQL-RESULT-FILE INTO WS-PSQL-RESULT
+                   AT END MOVE SPACES TO WS-PSQL-RESULT
+               END-READ
+               CLOSE PSQL-RESULT-FILE
+               MOVE FUNCTION TRIM(WS-PSQL-RESULT) TO WS-PSQL-RESULT
+           END-IF.
+
+       END PROGRAM REVERSE-TRANSACTION.

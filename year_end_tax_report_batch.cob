@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YEAR-END-TAX-REPORT-BATCH.
+       AUTHOR. DARREN-MACKENZIE.
+
+      *> Produces a 1099-INT style year-end report: one line per
+      *> account that had any interest posted during the tax year,
+      *> showing the total interest paid. Interest postings are just
+      *> ordinary 'D' transactions with nothing marking them as
+      *> interest at query time, so this program identifies them the
+      *> same way interest_batch.cob creates them -- amount and date
+      *> both matching an interest_rate_history entry for that
+      *> account -- rather than by any flag on the transaction row
+      *> itself. Matching on date alone would sweep in an unrelated
+      *> same-day deposit; the amount has to line up too.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INTEREST-FEED-FILE ASSIGN TO "./tax_report_interest.tmp"
+           ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAX-REPORT-FILE ASSIGN TO "./year_end_tax_report.txt"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  INTEREST-FEED-FILE.
+       01  INTEREST-FEED-RECORD      PIC X(60).
+       FD  TAX-REPORT-FILE.
+       01  TAX-REPORT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY "dbconfig".
+       01  WS-SQL-COMMAND            PIC X(500).
+       01  WS-SHELL-COMMAND          PIC X(600).
+       01  WS-RETURN-CODE            PIC S9(4) COMP.
+       01  WS-DOUBLE-QUOTE           PIC X(1) VALUE '"'.
+       01  WS-END-OF-FILE            PIC X VALUE 'N'.
+
+       01  WS-TAX-YEAR               PIC 9(4) VALUE 0.
+
+       01  WS-ACCOUNT-NUMBER         PIC X(10).
+       01  WS-INTEREST-TOTAL         PIC 9(15)V99.
+       01  WS-TOTAL-DISP             PIC Z(13)9.99.
+
+       01  WS-ACCOUNTS-REPORTED      PIC 9(9) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           DISPLAY "YEAR-END-TAX-REPORT-BATCH starting."
+           DISPLAY "Enter Tax Year (e.g. 2025):"
+           ACCEPT WS-TAX-YEAR
+
+           PERFORM EXTRACT-INTEREST-TOTALS-PARA
+           OPEN OUTPUT TAX-REPORT-FILE
+           PERFORM WRITE-REPORT-HEADER-PARA
+           PERFORM WRITE-REPORT-LINES-PARA
+           CLOSE TAX-REPORT-FILE
+           DISPLAY "YEAR-END-TAX-REPORT-BATCH complete. Accounts reported: "
+               WS-ACCOUNTS-REPORTED
+           GOBACK.
+
+       EXTRACT-INTEREST-TOTALS-PARA.
+           *> Sum, per account, every posted 'D' transaction in the
+           *> tax year that matches an interest_rate_history entry for
+           *> that account on both date AND amount -- the same pair
+           *> interest_batch.cob's own postings and rate stamps line
+           *> up on, since both are written together every night.
+           *> Matching date alone would also pull in an unrelated
+           *> same-day deposit for the same amount coincidence only,
+           *> not an interest posting.
+           STRING
+               "SELECT t.account_number, SUM(t.amount) FROM transactions t "
+               "JOIN interest_rate_history h "
+               "ON h.account_number = t.account_number "
+               "AND h.effective_date = t.timestamp::date "
+               "AND h.amount = t.amount "
+               "WHERE t.transaction_type = 'D' "
+               "AND EXTRACT(YEAR FROM t.timestamp) = " WS-TAX-YEAR " "
+               "GROUP BY t.account_number ORDER BY t.account_number;"
+               INTO WS-SQL-COMMAND.
+
+           STRING
+               "PGPASSWORD=" FUNCTION TRIM(DB-PASSWORD)
+               " psql -U " FUNCTION TRIM(DB-USER)
+               " -d " FUNCTION TRIM(DB-NAME) " -c "
+               WS-DOUBLE-QUOTE FUNCTION TRIM(WS-SQL-COMMAND) WS-DOUBLE-QUOTE
+               " -t -A -F'|' > ./tax_report_interest.tmp"
+               INTO WS-SHELL-COMMAND.
+
+           DISPLAY "Executing: " WS-SHELL-COMMAND.
+
+           CALL "SYSTEM" USING WS-SHELL-COMMAND
+               RETURNING WS-RETURN-CODE.
+
+           CALL "AUDIT-LOG-SUB" USING
+               "YEAR-END-TAX-REPORT-BATCH" SPACES
+               WS-SHELL-COMMAND WS-RETURN-CODE.
+
+       WRITE-REPORT-HEADER-PARA.
+           MOVE SPACES TO TAX-REPORT-RECORD
+           STRING "Year-End Interest Report (1099-INT) -- Tax Year "
+               WS-TAX-YEAR
+               INTO TAX-REPORT-RECORD
+           WRITE TAX-REPORT-RECORD
+           MOVE "Account Number      Interest Paid" TO TAX-REPORT-RECORD
+           WRITE TAX-REPORT-RECORD.
+
+       WRITE-REPORT-LINES-PARA.
+           OPEN INPUT INTEREST-FEED-FILE
+           PERFORM UNTIL WS-END-OF-FILE = 'Y'
+               READ INTEREST-FEED-FILE
+                   AT END MOVE 'Y' TO WS-END-OF-FILE
+                   NOT AT END PERFORM WRITE-ONE-REPORT-LINE-PARA
+               END-READ
+           END-PERFORM
+           CLOSE INTEREST-FEED-FILE.
+
+       WRITE-ONE-REPORT-LINE-PARA.
+           MOVE 0 TO WS-INTEREST-TOTAL
+           UNSTRING INTEREST-FEED-RECORD DELIMITED BY "|"
+               INTO WS-ACCOUNT-NUMBER WS-INTEREST-TOTAL
+           END-UNSTRING
+           ADD 1 TO WS-ACCOUNTS-REPORTED
+           MOVE WS-INTEREST-TOTAL TO WS-TOTAL-DISP
+           STRING WS-ACCOUNT-NUMBER "          " WS-TOTAL-DISP
+               INTO TAX-REPORT-RECORD
+           WRITE TAX-REPORT-RECORD.
+
+       END PROGRAM YEAR-END-TAX-REPORT-BATCH.
